@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFT IS RECURSIVE.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 WS-MOVE-LIST.
+          05 WS-ML-COUNT           PIC S9(4) COMP-5.
+          05 WS-ML-MOVE OCCURS 218 TIMES.
+             10 WS-ML-FROM         PIC S9(4) COMP-5.
+             10 WS-ML-TO           PIC S9(4) COMP-5.
+             10 WS-ML-PROMO        PIC S9(4) COMP-5.
+             10 WS-ML-FLAGS        PIC S9(4) COMP-5.
+       01 WS-MOVE-REC.
+          05 WS-M-FROM             PIC S9(4) COMP-5.
+          05 WS-M-TO               PIC S9(4) COMP-5.
+          05 WS-M-PROMO            PIC S9(4) COMP-5.
+          05 WS-M-FLAGS            PIC S9(4) COMP-5.
+          05 WS-M-SCORE            PIC S9(9) COMP-5.
+       01 WS-STATUS                PIC S9(4) COMP-5.
+       01 WS-I                     PIC S9(4) COMP-5.
+       01 WS-CAP-ONLY              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-SUB-DEPTH             PIC S9(4) COMP-5.
+       01 WS-SUB-NODES             PIC S9(18) COMP-5.
+       01 WS-TOTAL                 PIC S9(18) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-DEPTH                 PIC S9(4) COMP-5.
+       01 LK-NODES                 PIC S9(18) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE LK-DEPTH LK-NODES.
+       MAINLINE.
+           IF LK-DEPTH < 1
+               MOVE 1 TO LK-NODES
+               GOBACK
+           END-IF
+
+           CALL "MOVEGEN" USING GAME-STATE WS-MOVE-LIST WS-CAP-ONLY
+           MOVE 0 TO WS-TOTAL
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ML-COUNT
+               MOVE WS-ML-FROM(WS-I) TO WS-M-FROM
+               MOVE WS-ML-TO(WS-I) TO WS-M-TO
+               MOVE WS-ML-PROMO(WS-I) TO WS-M-PROMO
+               MOVE WS-ML-FLAGS(WS-I) TO WS-M-FLAGS
+               MOVE 0 TO WS-M-SCORE
+               CALL "MAKEMOVE" USING GAME-STATE WS-MOVE-REC WS-STATUS
+               IF WS-STATUS = 1
+                   COMPUTE WS-SUB-DEPTH = LK-DEPTH - 1
+                   CALL "PERFT" USING GAME-STATE WS-SUB-DEPTH
+                       WS-SUB-NODES
+                   ADD WS-SUB-NODES TO WS-TOTAL
+                   CALL "UNMAKEMOVE" USING GAME-STATE WS-MOVE-REC
+               END-IF
+           END-PERFORM
+
+           MOVE WS-TOTAL TO LK-NODES
+           GOBACK.
