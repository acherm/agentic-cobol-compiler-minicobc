@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOARD.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SQ                  PIC S9(4) COMP-5.
+       01 WS-ROW                 PIC S9(4) COMP-5.
+       01 WS-COL                 PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       PROCEDURE DIVISION USING GAME-STATE.
+       MAINLINE.
+           PERFORM VARYING WS-SQ FROM 1 BY 1 UNTIL WS-SQ > 120
+               MOVE 99 TO BOARD-SQ(WS-SQ)
+           END-PERFORM
+
+           PERFORM VARYING WS-ROW FROM 2 BY 1 UNTIL WS-ROW > 9
+               PERFORM VARYING WS-COL FROM 1 BY 1 UNTIL WS-COL > 8
+                   COMPUTE WS-SQ = WS-ROW * 10 + WS-COL
+                   MOVE 0 TO BOARD-SQ(WS-SQ)
+               END-PERFORM
+           END-PERFORM
+
+           MOVE 1 TO GS-SIDE
+           MOVE 0 TO GS-CASTLE-WK
+           MOVE 0 TO GS-CASTLE-WQ
+           MOVE 0 TO GS-CASTLE-BK
+           MOVE 0 TO GS-CASTLE-BQ
+           MOVE 98 TO GS-CASTLE-WK-RSQ
+           MOVE 91 TO GS-CASTLE-WQ-RSQ
+           MOVE 28 TO GS-CASTLE-BK-RSQ
+           MOVE 21 TO GS-CASTLE-BQ-RSQ
+           MOVE 0 TO GS-EP-SQ
+           MOVE 0 TO GS-HALFMOVE
+           MOVE 1 TO GS-FULLMOVE
+           MOVE 95 TO GS-WK-SQ
+           MOVE 25 TO GS-BK-SQ
+           MOVE 0 TO GS-UNDO-COUNT
+
+           GOBACK.
