@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC WS-AUDIT-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+          05 AL-SEQ                PIC S9(9).
+          05 AL-UCI                PIC X(8).
+          05 AL-DEPTH               PIC S9(4).
+          05 AL-STATUS             PIC S9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-LOG-PATH        PIC X(80)
+           VALUE "data/search_audit.dat".
+       01 WS-AUDIT-SEQ             PIC S9(9) COMP-5 VALUE 0.
+       01 WS-AUDIT-OPEN            PIC S9(4) COMP-5 VALUE 0.
+       01 WS-UCI-BUF               PIC X(8).
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-DEPTH                 PIC S9(4) COMP-5.
+       01 LK-STATUS                PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING MOVE-REC LK-DEPTH LK-STATUS.
+       MAINLINE.
+           IF WS-AUDIT-OPEN = 0
+               OPEN OUTPUT AUDIT-LOG-FILE
+               MOVE 1 TO WS-AUDIT-OPEN
+           END-IF
+
+           CALL "MOVE2UCI" USING MOVE-REC WS-UCI-BUF
+
+           ADD 1 TO WS-AUDIT-SEQ
+           MOVE WS-AUDIT-SEQ TO AL-SEQ
+           MOVE WS-UCI-BUF TO AL-UCI
+           MOVE LK-DEPTH TO AL-DEPTH
+           MOVE LK-STATUS TO AL-STATUS
+           WRITE AUDIT-LOG-RECORD
+
+           GOBACK.
