@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-F1                  PIC X(72).
+       01 WS-F2                  PIC X(8).
+       01 WS-F3                  PIC X(8).
+       01 WS-F4                  PIC X(8).
+       01 WS-F5                  PIC X(8).
+       01 WS-F6                  PIC X(8).
+       01 WS-RANK-TAB.
+          05 WS-RANK OCCURS 8 TIMES PIC X(10).
+       01 WS-R                   PIC S9(4) COMP-5.
+       01 WS-RANK-NO             PIC S9(4) COMP-5.
+       01 WS-FILE                PIC S9(4) COMP-5.
+       01 WS-J                   PIC S9(4) COMP-5.
+       01 WS-CH                  PIC X(1).
+       01 WS-SQ                  PIC S9(4) COMP-5.
+       01 WS-PIECE                PIC S9(4) COMP-5.
+       01 WS-CNT                  PIC S9(4) COMP-5.
+       01 WS-EP-FILE               PIC S9(4) COMP-5.
+       01 WS-EP-RANK               PIC S9(4) COMP-5.
+       01 WS-SLASH-COUNT           PIC S9(4) COMP-5.
+       01 WS-BAD-PLACEMENT         PIC S9(4) COMP-5 VALUE 0.
+       01 WS-BAD-CASTLE            PIC S9(4) COMP-5 VALUE 0.
+       01 WS-CASTLE-CH             PIC X(1).
+       01 WS-IS-C960               PIC S9(4) COMP-5 VALUE 0.
+       01 WS-C960-FILE             PIC S9(4) COMP-5.
+       01 WS-C960-SQ               PIC S9(4) COMP-5.
+       01 WS-KING-FILE             PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-FEN                 PIC X(80).
+       01 LK-STATUS              PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE LK-FEN LK-STATUS.
+       MAINLINE.
+           CALL "BOARD" USING GAME-STATE
+           MOVE 1 TO LK-STATUS
+
+           MOVE SPACES TO WS-F1 WS-F2 WS-F3 WS-F4 WS-F5 WS-F6
+           UNSTRING LK-FEN DELIMITED BY " "
+               INTO WS-F1 WS-F2 WS-F3 WS-F4 WS-F5 WS-F6
+
+           MOVE 0 TO WS-SLASH-COUNT
+           INSPECT WS-F1 TALLYING WS-SLASH-COUNT FOR ALL "/"
+           IF WS-SLASH-COUNT NOT = 7
+               MOVE 2 TO LK-STATUS
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-RANK-TAB
+           UNSTRING WS-F1 DELIMITED BY "/"
+               INTO WS-RANK(1) WS-RANK(2) WS-RANK(3) WS-RANK(4)
+                    WS-RANK(5) WS-RANK(6) WS-RANK(7) WS-RANK(8)
+
+           MOVE 0 TO WS-BAD-PLACEMENT
+           PERFORM VARYING WS-R FROM 1 BY 1 UNTIL WS-R > 8
+               COMPUTE WS-RANK-NO = 9 - WS-R
+               MOVE 1 TO WS-FILE
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 10
+                   MOVE WS-RANK(WS-R)(WS-J:1) TO WS-CH
+                   IF WS-CH = " "
+                       CONTINUE
+                   ELSE
+                       IF WS-CH >= "1" AND WS-CH <= "8"
+                           COMPUTE WS-FILE = WS-FILE +
+                               FUNCTION NUMVAL(WS-CH)
+                       ELSE
+                           EVALUATE WS-CH
+                               WHEN "P" MOVE 1 TO WS-PIECE
+                               WHEN "N" MOVE 2 TO WS-PIECE
+                               WHEN "B" MOVE 3 TO WS-PIECE
+                               WHEN "R" MOVE 4 TO WS-PIECE
+                               WHEN "Q" MOVE 5 TO WS-PIECE
+                               WHEN "K" MOVE 6 TO WS-PIECE
+                               WHEN "p" MOVE -1 TO WS-PIECE
+                               WHEN "n" MOVE -2 TO WS-PIECE
+                               WHEN "b" MOVE -3 TO WS-PIECE
+                               WHEN "r" MOVE -4 TO WS-PIECE
+                               WHEN "q" MOVE -5 TO WS-PIECE
+                               WHEN "k" MOVE -6 TO WS-PIECE
+                               WHEN OTHER
+                                   MOVE 0 TO WS-PIECE
+                                   MOVE 1 TO WS-BAD-PLACEMENT
+                           END-EVALUATE
+                           IF WS-FILE >= 1 AND WS-FILE <= 8
+                               COMPUTE WS-SQ =
+                                   (10 - WS-RANK-NO) * 10 + WS-FILE
+                               MOVE WS-PIECE TO BOARD-SQ(WS-SQ)
+                               IF WS-PIECE = 6
+                                   MOVE WS-SQ TO GS-WK-SQ
+                               END-IF
+                               IF WS-PIECE = -6
+                                   MOVE WS-SQ TO GS-BK-SQ
+                               END-IF
+                           END-IF
+                           ADD 1 TO WS-FILE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-FILE NOT = 9
+                   MOVE 1 TO WS-BAD-PLACEMENT
+               END-IF
+           END-PERFORM
+           IF WS-BAD-PLACEMENT = 1
+               MOVE 2 TO LK-STATUS
+               GOBACK
+           END-IF
+
+           IF WS-F2 = "w"
+               MOVE 1 TO GS-SIDE
+           ELSE
+               IF WS-F2 = "b"
+                   MOVE 2 TO GS-SIDE
+               ELSE
+                   MOVE 3 TO LK-STATUS
+                   GOBACK
+               END-IF
+           END-IF
+
+           MOVE 0 TO GS-CASTLE-WK GS-CASTLE-WQ GS-CASTLE-BK GS-CASTLE-BQ
+           MOVE 98 TO GS-CASTLE-WK-RSQ
+           MOVE 91 TO GS-CASTLE-WQ-RSQ
+           MOVE 28 TO GS-CASTLE-BK-RSQ
+           MOVE 21 TO GS-CASTLE-BQ-RSQ
+           IF FUNCTION TRIM(WS-F3) NOT = "-"
+               MOVE 0 TO WS-BAD-CASTLE
+               MOVE 0 TO WS-IS-C960
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 8
+                   MOVE WS-F3(WS-J:1) TO WS-CASTLE-CH
+                   IF WS-CASTLE-CH NOT = " " AND
+                      WS-CASTLE-CH NOT = "K" AND
+                      WS-CASTLE-CH NOT = "Q" AND
+                      WS-CASTLE-CH NOT = "k" AND
+                      WS-CASTLE-CH NOT = "q"
+                       IF (WS-CASTLE-CH >= "A" AND WS-CASTLE-CH <= "H")
+                          OR (WS-CASTLE-CH >= "a" AND
+                              WS-CASTLE-CH <= "h")
+                           MOVE 1 TO WS-IS-C960
+                       ELSE
+                           MOVE 1 TO WS-BAD-CASTLE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               IF WS-BAD-CASTLE = 1
+                   MOVE 4 TO LK-STATUS
+                   GOBACK
+               END-IF
+               IF WS-IS-C960 = 1
+                   PERFORM PARSE-C960-CASTLE
+               ELSE
+                   MOVE 0 TO WS-CNT
+                   INSPECT WS-F3 TALLYING WS-CNT FOR ALL "K"
+                   IF WS-CNT > 0 MOVE 1 TO GS-CASTLE-WK END-IF
+                   MOVE 0 TO WS-CNT
+                   INSPECT WS-F3 TALLYING WS-CNT FOR ALL "Q"
+                   IF WS-CNT > 0 MOVE 1 TO GS-CASTLE-WQ END-IF
+                   MOVE 0 TO WS-CNT
+                   INSPECT WS-F3 TALLYING WS-CNT FOR ALL "k"
+                   IF WS-CNT > 0 MOVE 1 TO GS-CASTLE-BK END-IF
+                   MOVE 0 TO WS-CNT
+                   INSPECT WS-F3 TALLYING WS-CNT FOR ALL "q"
+                   IF WS-CNT > 0 MOVE 1 TO GS-CASTLE-BQ END-IF
+               END-IF
+           END-IF
+
+           MOVE 0 TO GS-EP-SQ
+           IF FUNCTION TRIM(WS-F4) NOT = "-" AND WS-F4 NOT = SPACES
+               MOVE 0 TO WS-EP-FILE
+               EVALUATE WS-F4(1:1)
+                   WHEN "a" MOVE 1 TO WS-EP-FILE
+                   WHEN "b" MOVE 2 TO WS-EP-FILE
+                   WHEN "c" MOVE 3 TO WS-EP-FILE
+                   WHEN "d" MOVE 4 TO WS-EP-FILE
+                   WHEN "e" MOVE 5 TO WS-EP-FILE
+                   WHEN "f" MOVE 6 TO WS-EP-FILE
+                   WHEN "g" MOVE 7 TO WS-EP-FILE
+                   WHEN "h" MOVE 8 TO WS-EP-FILE
+               END-EVALUATE
+               IF WS-F4(2:1) < "1" OR WS-F4(2:1) > "8"
+                   MOVE 5 TO LK-STATUS
+                   GOBACK
+               END-IF
+               COMPUTE WS-EP-RANK = FUNCTION NUMVAL(WS-F4(2:1))
+               IF WS-EP-FILE = 0 OR WS-EP-RANK < 1 OR WS-EP-RANK > 8
+                   MOVE 5 TO LK-STATUS
+                   GOBACK
+               ELSE
+                   COMPUTE GS-EP-SQ =
+                       (10 - WS-EP-RANK) * 10 + WS-EP-FILE
+               END-IF
+           END-IF
+
+           IF FUNCTION TRIM(WS-F5) NOT = SPACES
+               IF FUNCTION TEST-NUMVAL(WS-F5) NOT = 0
+                   MOVE 6 TO LK-STATUS
+                   GOBACK
+               END-IF
+               COMPUTE GS-HALFMOVE = FUNCTION NUMVAL(WS-F5)
+           ELSE
+               MOVE 0 TO GS-HALFMOVE
+           END-IF
+           IF FUNCTION TRIM(WS-F6) NOT = SPACES
+               IF FUNCTION TEST-NUMVAL(WS-F6) NOT = 0
+                   MOVE 6 TO LK-STATUS
+                   GOBACK
+               END-IF
+               COMPUTE GS-FULLMOVE = FUNCTION NUMVAL(WS-F6)
+           ELSE
+               MOVE 1 TO GS-FULLMOVE
+           END-IF
+
+           GOBACK.
+
+       PARSE-C960-CASTLE.
+           PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 8
+               MOVE WS-F3(WS-J:1) TO WS-CASTLE-CH
+               IF WS-CASTLE-CH NOT = " " AND WS-CASTLE-CH NOT = "K"
+                  AND WS-CASTLE-CH NOT = "Q" AND
+                  WS-CASTLE-CH NOT = "k" AND WS-CASTLE-CH NOT = "q"
+                   MOVE 0 TO WS-C960-FILE
+                   EVALUATE FUNCTION UPPER-CASE(WS-CASTLE-CH)
+                       WHEN "A" MOVE 1 TO WS-C960-FILE
+                       WHEN "B" MOVE 2 TO WS-C960-FILE
+                       WHEN "C" MOVE 3 TO WS-C960-FILE
+                       WHEN "D" MOVE 4 TO WS-C960-FILE
+                       WHEN "E" MOVE 5 TO WS-C960-FILE
+                       WHEN "F" MOVE 6 TO WS-C960-FILE
+                       WHEN "G" MOVE 7 TO WS-C960-FILE
+                       WHEN "H" MOVE 8 TO WS-C960-FILE
+                   END-EVALUATE
+                   IF WS-CASTLE-CH >= "A" AND WS-CASTLE-CH <= "H"
+                       COMPUTE WS-C960-SQ = 90 + WS-C960-FILE
+                       COMPUTE WS-KING-FILE = GS-WK-SQ - 90
+                       IF WS-C960-FILE > WS-KING-FILE
+                           MOVE 1 TO GS-CASTLE-WK
+                           MOVE WS-C960-SQ TO GS-CASTLE-WK-RSQ
+                       ELSE
+                           MOVE 1 TO GS-CASTLE-WQ
+                           MOVE WS-C960-SQ TO GS-CASTLE-WQ-RSQ
+                       END-IF
+                   ELSE
+                       COMPUTE WS-C960-SQ = 20 + WS-C960-FILE
+                       COMPUTE WS-KING-FILE = GS-BK-SQ - 20
+                       IF WS-C960-FILE > WS-KING-FILE
+                           MOVE 1 TO GS-CASTLE-BK
+                           MOVE WS-C960-SQ TO GS-CASTLE-BK-RSQ
+                       ELSE
+                           MOVE 1 TO GS-CASTLE-BQ
+                           MOVE WS-C960-SQ TO GS-CASTLE-BQ-RSQ
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
