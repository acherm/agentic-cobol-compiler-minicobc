@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVE2UCI.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FILE                PIC S9(4) COMP-5.
+       01 WS-RANK                PIC S9(4) COMP-5.
+       01 WS-ROW                 PIC S9(4) COMP-5.
+       01 WS-FILE-CH              PIC X(1).
+       01 WS-RANK-CH              PIC X(1).
+
+       LINKAGE SECTION.
+       01 LK-MOVE-REC.
+          05 LK-M-FROM           PIC S9(4) COMP-5.
+          05 LK-M-TO             PIC S9(4) COMP-5.
+          05 LK-M-PROMO          PIC S9(4) COMP-5.
+          05 LK-M-FLAGS          PIC S9(4) COMP-5.
+          05 LK-M-SCORE          PIC S9(9) COMP-5.
+       01 LK-UCI-BUF              PIC X(8).
+
+       PROCEDURE DIVISION USING LK-MOVE-REC LK-UCI-BUF.
+       MAINLINE.
+           MOVE SPACES TO LK-UCI-BUF
+
+           COMPUTE WS-ROW = LK-M-FROM / 10
+           COMPUTE WS-FILE = LK-M-FROM - WS-ROW * 10
+           COMPUTE WS-RANK = 10 - WS-ROW
+           MOVE FUNCTION CHAR(WS-FILE + 97) TO WS-FILE-CH
+           MOVE FUNCTION CHAR(WS-RANK + 49) TO WS-RANK-CH
+           STRING WS-FILE-CH WS-RANK-CH DELIMITED BY SIZE
+               INTO LK-UCI-BUF
+
+           COMPUTE WS-ROW = LK-M-TO / 10
+           COMPUTE WS-FILE = LK-M-TO - WS-ROW * 10
+           COMPUTE WS-RANK = 10 - WS-ROW
+           MOVE FUNCTION CHAR(WS-FILE + 97) TO WS-FILE-CH
+           MOVE FUNCTION CHAR(WS-RANK + 49) TO WS-RANK-CH
+           STRING FUNCTION TRIM(LK-UCI-BUF) WS-FILE-CH WS-RANK-CH
+               DELIMITED BY SIZE INTO LK-UCI-BUF
+
+           EVALUATE LK-M-PROMO
+               WHEN 2
+                   STRING FUNCTION TRIM(LK-UCI-BUF) "n" DELIMITED BY
+                       SIZE INTO LK-UCI-BUF
+               WHEN 3
+                   STRING FUNCTION TRIM(LK-UCI-BUF) "b" DELIMITED BY
+                       SIZE INTO LK-UCI-BUF
+               WHEN 4
+                   STRING FUNCTION TRIM(LK-UCI-BUF) "r" DELIMITED BY
+                       SIZE INTO LK-UCI-BUF
+               WHEN 5
+                   STRING FUNCTION TRIM(LK-UCI-BUF) "q" DELIMITED BY
+                       SIZE INTO LK-UCI-BUF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           GOBACK.
