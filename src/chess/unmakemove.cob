@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNMAKEMOVE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MOVER-SIDE            PIC S9(4) COMP-5.
+       01 WS-U                     PIC S9(4) COMP-5.
+       01 WS-ORIG-PIECE            PIC S9(4) COMP-5.
+       01 WS-ROOK-FROM             PIC S9(4) COMP-5.
+       01 WS-ROOK-TO               PIC S9(4) COMP-5.
+       01 WS-EP-VICTIM             PIC S9(4) COMP-5.
+       01 WS-ROOK-PIECE            PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       PROCEDURE DIVISION USING GAME-STATE MOVE-REC.
+       MAINLINE.
+           IF GS-UNDO-COUNT < 1
+               GOBACK
+           END-IF
+           MOVE GS-UNDO-COUNT TO WS-U
+
+           IF GS-SIDE = 1
+               MOVE 2 TO WS-MOVER-SIDE
+               SUBTRACT 1 FROM GS-FULLMOVE
+           ELSE
+               MOVE 1 TO WS-MOVER-SIDE
+           END-IF
+           MOVE WS-MOVER-SIDE TO GS-SIDE
+
+           IF GU-PROMO(WS-U) NOT = 0
+               IF WS-MOVER-SIDE = 1
+                   MOVE 1 TO WS-ORIG-PIECE
+               ELSE
+                   MOVE -1 TO WS-ORIG-PIECE
+               END-IF
+           ELSE
+               MOVE BOARD-SQ(GU-TO(WS-U)) TO WS-ORIG-PIECE
+           END-IF
+           IF FUNCTION ABS(WS-ORIG-PIECE) = 6
+               IF WS-MOVER-SIDE = 1
+                   MOVE GU-FROM(WS-U) TO GS-WK-SQ
+               ELSE
+                   MOVE GU-FROM(WS-U) TO GS-BK-SQ
+               END-IF
+           END-IF
+
+           EVALUATE GU-FLAGS(WS-U)
+               WHEN 3
+                   MOVE WS-ORIG-PIECE TO BOARD-SQ(GU-FROM(WS-U))
+                   MOVE 0 TO BOARD-SQ(GU-TO(WS-U))
+                   IF WS-MOVER-SIDE = 1
+                       COMPUTE WS-EP-VICTIM = GU-TO(WS-U) + 10
+                   ELSE
+                       COMPUTE WS-EP-VICTIM = GU-TO(WS-U) - 10
+                   END-IF
+                   MOVE GU-CAPTURED(WS-U) TO BOARD-SQ(WS-EP-VICTIM)
+               WHEN 4
+                   IF WS-MOVER-SIDE = 1
+                       MOVE GS-CASTLE-WK-RSQ TO WS-ROOK-FROM
+                       MOVE 96 TO WS-ROOK-TO
+                       MOVE 4 TO WS-ROOK-PIECE
+                   ELSE
+                       MOVE GS-CASTLE-BK-RSQ TO WS-ROOK-FROM
+                       MOVE 26 TO WS-ROOK-TO
+                       MOVE -4 TO WS-ROOK-PIECE
+                   END-IF
+                   MOVE 0 TO BOARD-SQ(WS-ROOK-TO)
+                   MOVE WS-ORIG-PIECE TO BOARD-SQ(GU-FROM(WS-U))
+                   MOVE GU-CAPTURED(WS-U) TO BOARD-SQ(GU-TO(WS-U))
+                   MOVE WS-ROOK-PIECE TO BOARD-SQ(WS-ROOK-FROM)
+               WHEN 5
+                   IF WS-MOVER-SIDE = 1
+                       MOVE GS-CASTLE-WQ-RSQ TO WS-ROOK-FROM
+                       MOVE 94 TO WS-ROOK-TO
+                       MOVE 4 TO WS-ROOK-PIECE
+                   ELSE
+                       MOVE GS-CASTLE-BQ-RSQ TO WS-ROOK-FROM
+                       MOVE 24 TO WS-ROOK-TO
+                       MOVE -4 TO WS-ROOK-PIECE
+                   END-IF
+                   MOVE 0 TO BOARD-SQ(WS-ROOK-TO)
+                   MOVE WS-ORIG-PIECE TO BOARD-SQ(GU-FROM(WS-U))
+                   MOVE GU-CAPTURED(WS-U) TO BOARD-SQ(GU-TO(WS-U))
+                   MOVE WS-ROOK-PIECE TO BOARD-SQ(WS-ROOK-FROM)
+               WHEN OTHER
+                   MOVE WS-ORIG-PIECE TO BOARD-SQ(GU-FROM(WS-U))
+                   MOVE GU-CAPTURED(WS-U) TO BOARD-SQ(GU-TO(WS-U))
+           END-EVALUATE
+
+           MOVE GU-EP-SQ(WS-U) TO GS-EP-SQ
+           MOVE GU-CASTLE-WK(WS-U) TO GS-CASTLE-WK
+           MOVE GU-CASTLE-WQ(WS-U) TO GS-CASTLE-WQ
+           MOVE GU-CASTLE-BK(WS-U) TO GS-CASTLE-BK
+           MOVE GU-CASTLE-BQ(WS-U) TO GS-CASTLE-BQ
+           MOVE GU-HALFMOVE(WS-U) TO GS-HALFMOVE
+
+           SUBTRACT 1 FROM GS-UNDO-COUNT
+           GOBACK.
