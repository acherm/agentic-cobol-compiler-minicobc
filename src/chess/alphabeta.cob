@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALPHABETA IS RECURSIVE.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 WS-MOVE-LIST.
+          05 WS-ML-COUNT           PIC S9(4) COMP-5.
+          05 WS-ML-MOVE OCCURS 218 TIMES.
+             10 WS-ML-FROM         PIC S9(4) COMP-5.
+             10 WS-ML-TO           PIC S9(4) COMP-5.
+             10 WS-ML-PROMO        PIC S9(4) COMP-5.
+             10 WS-ML-FLAGS        PIC S9(4) COMP-5.
+       01 WS-MOVE-REC.
+          05 WS-M-FROM             PIC S9(4) COMP-5.
+          05 WS-M-TO               PIC S9(4) COMP-5.
+          05 WS-M-PROMO            PIC S9(4) COMP-5.
+          05 WS-M-FLAGS            PIC S9(4) COMP-5.
+          05 WS-M-SCORE            PIC S9(9) COMP-5.
+       01 WS-STATUS                PIC S9(4) COMP-5.
+       01 WS-I                     PIC S9(4) COMP-5.
+       01 WS-CAP-ONLY              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-ALPHA                 PIC S9(9) COMP-5.
+       01 WS-SCORE                 PIC S9(9) COMP-5.
+       01 WS-NEG-ALPHA             PIC S9(9) COMP-5.
+       01 WS-NEG-BETA              PIC S9(9) COMP-5.
+       01 WS-SUB-DEPTH             PIC S9(4) COMP-5.
+       01 WS-STOPPED               PIC S9(4) COMP-5.
+       01 WS-LEGAL-COUNT           PIC S9(4) COMP-5.
+       01 WS-ENEMY-SIDE            PIC S9(4) COMP-5.
+       01 WS-IN-CHECK              PIC S9(4) COMP-5.
+       01 WS-KING-SQ               PIC S9(4) COMP-5.
+       01 WS-PV-LIST.
+          05 PVL-COUNT             PIC S9(4) COMP-5.
+          05 PVL-MOVE OCCURS 48 TIMES.
+             10 PVL-FROM           PIC S9(4) COMP-5.
+             10 PVL-TO             PIC S9(4) COMP-5.
+             10 PVL-PROMO          PIC S9(4) COMP-5.
+             10 PVL-FLAGS          PIC S9(4) COMP-5.
+       01 WS-J                     PIC S9(4) COMP-5.
+       01 WS-U                     PIC S9(4) COMP-5.
+       01 WS-REP-COUNT             PIC S9(4) COMP-5.
+       01 WS-REPEATED              PIC S9(4) COMP-5.
+       01 WS-DRAWN                 PIC S9(4) COMP-5.
+       01 WS-QUIET                 PIC S9(4) COMP-5.
+       01 WS-PRUNED                PIC S9(4) COMP-5.
+       01 WS-DID-LMR               PIC S9(4) COMP-5.
+       01 WS-DO-FUTILITY           PIC S9(4) COMP-5.
+       01 WS-STATIC-EVAL           PIC S9(9) COMP-5.
+       01 WS-NULL-CUTOFF           PIC S9(4) COMP-5.
+       01 WS-NULL-SCORE            PIC S9(9) COMP-5.
+       01 WS-SAVE-EP               PIC S9(4) COMP-5.
+       01 WS-SAVE-SIDE             PIC S9(4) COMP-5.
+       01 WS-TB-SCORE              PIC S9(9) COMP-5.
+       01 WS-TB-FOUND              PIC S9(4) COMP-5.
+       01 WS-KING-VIOLATION        PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-DEPTH                 PIC S9(4) COMP-5.
+       01 LK-ALPHA                 PIC S9(9) COMP-5.
+       01 LK-BETA                  PIC S9(9) COMP-5.
+       01 LK-SS.
+          COPY "copybooks/searchstate.cpy".
+       01 LK-SP.
+          COPY "copybooks/searchparams.cpy".
+       01 LK-OUT                   PIC S9(9) COMP-5.
+       01 LK-PV-LIST.
+          05 LPV-COUNT             PIC S9(4) COMP-5.
+          05 LPV-MOVE OCCURS 48 TIMES.
+             10 LPV-FROM           PIC S9(4) COMP-5.
+             10 LPV-TO             PIC S9(4) COMP-5.
+             10 LPV-PROMO          PIC S9(4) COMP-5.
+             10 LPV-FLAGS          PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE LK-DEPTH LK-ALPHA LK-BETA
+           LK-SS LK-SP LK-OUT LK-PV-LIST.
+       MAINLINE.
+           ADD 1 TO SS-NODES OF LK-SS
+           MOVE 0 TO LPV-COUNT
+
+           CALL "TBPROBE" USING GAME-STATE WS-MOVE-REC WS-TB-SCORE
+               WS-TB-FOUND
+           IF WS-TB-FOUND = 1
+               MOVE WS-TB-SCORE TO LK-OUT
+               GOBACK
+           END-IF
+
+           IF LK-DEPTH < 1
+               CALL "QUIESCE" USING GAME-STATE LK-ALPHA LK-BETA LK-SS
+                   LK-SP LK-OUT
+               GOBACK
+           END-IF
+
+           MOVE LK-ALPHA TO WS-ALPHA
+
+           IF GS-SIDE = 1
+               MOVE GS-WK-SQ TO WS-KING-SQ
+               MOVE 2 TO WS-ENEMY-SIDE
+           ELSE
+               MOVE GS-BK-SQ TO WS-KING-SQ
+               MOVE 1 TO WS-ENEMY-SIDE
+           END-IF
+           CALL "ATTACKED" USING GAME-STATE WS-KING-SQ
+               WS-ENEMY-SIDE WS-IN-CHECK
+
+           MOVE 0 TO WS-NULL-CUTOFF
+           IF SP-NMP-ON OF LK-SP = 1 AND WS-IN-CHECK = 0
+                   AND LK-DEPTH > SP-NMP-REDUCTION OF LK-SP
+                   AND LK-BETA < 29000 AND LK-BETA > -29000
+               PERFORM TRY-NULL-MOVE
+               IF WS-NULL-CUTOFF = 1
+                   MOVE LK-BETA TO WS-ALPHA
+               END-IF
+           END-IF
+
+           IF WS-NULL-CUTOFF = 0
+               MOVE 0 TO WS-DO-FUTILITY
+               IF SP-FUTILITY-MARGIN OF LK-SP > 0 AND LK-DEPTH = 1
+                       AND WS-IN-CHECK = 0
+                   CALL "EVAL" USING GAME-STATE WS-STATIC-EVAL
+                   MOVE 1 TO WS-DO-FUTILITY
+               END-IF
+
+               CALL "MOVEGEN" USING GAME-STATE WS-MOVE-LIST WS-CAP-ONLY
+               MOVE 0 TO WS-STOPPED
+               MOVE 0 TO WS-LEGAL-COUNT
+
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ML-COUNT OR WS-STOPPED = 1
+                   MOVE WS-ML-FROM(WS-I) TO WS-M-FROM
+                   MOVE WS-ML-TO(WS-I) TO WS-M-TO
+                   MOVE WS-ML-PROMO(WS-I) TO WS-M-PROMO
+                   MOVE WS-ML-FLAGS(WS-I) TO WS-M-FLAGS
+                   MOVE 0 TO WS-M-SCORE
+                   CALL "MAKEMOVE" USING GAME-STATE WS-MOVE-REC
+                       WS-STATUS
+                   CALL "AUDITLOG" USING WS-MOVE-REC LK-DEPTH WS-STATUS
+                   IF WS-STATUS = 1
+                       CALL "KINGSAFE" USING GAME-STATE
+                           WS-KING-VIOLATION
+                       ADD 1 TO WS-LEGAL-COUNT
+                       PERFORM CHECK-REPETITION
+                       CALL "ISDRAW" USING GAME-STATE WS-DRAWN
+                       MOVE 0 TO WS-PRUNED
+                       MOVE 0 TO WS-DID-LMR
+                       IF WS-REPEATED = 1 OR WS-DRAWN = 1
+                           MOVE SP-CONTEMPT OF LK-SP TO WS-SCORE
+                           MOVE 0 TO PVL-COUNT
+                       ELSE
+                           MOVE 0 TO WS-QUIET
+                           IF (WS-M-FLAGS = 0 OR WS-M-FLAGS = 2)
+                                   AND WS-M-PROMO = 0
+                               MOVE 1 TO WS-QUIET
+                           END-IF
+
+                           IF WS-DO-FUTILITY = 1 AND WS-LEGAL-COUNT > 1
+                                   AND WS-QUIET = 1
+                               IF WS-STATIC-EVAL +
+                                       SP-FUTILITY-MARGIN OF LK-SP
+                                       <= WS-ALPHA
+                                   MOVE WS-ALPHA TO WS-SCORE
+                                   MOVE 1 TO WS-PRUNED
+                               END-IF
+                           END-IF
+
+                           IF WS-PRUNED = 0
+                               COMPUTE WS-SUB-DEPTH = LK-DEPTH - 1
+                               IF SP-LMR-ON OF LK-SP = 1
+                                   AND LK-DEPTH >=
+                                       SP-LMR-MIN-DEPTH OF LK-SP
+                                   AND WS-LEGAL-COUNT >
+                                       SP-LMR-MIN-MOVE-NO OF LK-SP
+                                   AND WS-QUIET = 1
+                                   AND WS-IN-CHECK = 0
+                                   COMPUTE WS-SUB-DEPTH = LK-DEPTH - 1
+                                       - SP-LMR-REDUCTION OF LK-SP
+                                   IF WS-SUB-DEPTH < 0
+                                       MOVE 0 TO WS-SUB-DEPTH
+                                   END-IF
+                                   MOVE 1 TO WS-DID-LMR
+                               END-IF
+                               COMPUTE WS-NEG-ALPHA = 0 - LK-BETA
+                               COMPUTE WS-NEG-BETA = 0 - WS-ALPHA
+                               CALL "ALPHABETA" USING GAME-STATE
+                                   WS-SUB-DEPTH WS-NEG-ALPHA
+                                   WS-NEG-BETA LK-SS LK-SP
+                                   WS-SCORE WS-PV-LIST
+                               COMPUTE WS-SCORE = 0 - WS-SCORE
+                               IF WS-DID-LMR = 1
+                                       AND WS-SCORE > WS-ALPHA
+                                   COMPUTE WS-SUB-DEPTH = LK-DEPTH - 1
+                                   CALL "ALPHABETA" USING GAME-STATE
+                                       WS-SUB-DEPTH WS-NEG-ALPHA
+                                       WS-NEG-BETA LK-SS LK-SP
+                                       WS-SCORE WS-PV-LIST
+                                   COMPUTE WS-SCORE = 0 - WS-SCORE
+                               END-IF
+                           END-IF
+                       END-IF
+                       CALL "UNMAKEMOVE" USING GAME-STATE WS-MOVE-REC
+                       IF WS-SCORE >= LK-BETA
+                           MOVE LK-BETA TO WS-ALPHA
+                           MOVE 1 TO WS-STOPPED
+                           PERFORM SET-PV
+                       ELSE
+                           IF WS-SCORE > WS-ALPHA
+                               MOVE WS-SCORE TO WS-ALPHA
+                               PERFORM SET-PV
+                           END-IF
+                       END-IF
+                   END-IF
+                   IF SS-STOP OF LK-SS = 1
+                       MOVE 1 TO WS-STOPPED
+                   END-IF
+               END-PERFORM
+
+               IF WS-LEGAL-COUNT = 0
+                   IF WS-IN-CHECK = 1
+                       COMPUTE WS-ALPHA = -29000 - LK-DEPTH
+                   ELSE
+                       MOVE 0 TO WS-ALPHA
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE WS-ALPHA TO LK-OUT
+           GOBACK.
+
+       TRY-NULL-MOVE.
+           MOVE GS-EP-SQ TO WS-SAVE-EP
+           MOVE GS-SIDE TO WS-SAVE-SIDE
+           MOVE 0 TO GS-EP-SQ
+           IF GS-SIDE = 1
+               MOVE 2 TO GS-SIDE
+           ELSE
+               MOVE 1 TO GS-SIDE
+           END-IF
+           COMPUTE WS-SUB-DEPTH = LK-DEPTH - 1
+               - SP-NMP-REDUCTION OF LK-SP
+           IF WS-SUB-DEPTH < 0
+               MOVE 0 TO WS-SUB-DEPTH
+           END-IF
+           COMPUTE WS-NEG-ALPHA = 0 - LK-BETA
+           COMPUTE WS-NEG-BETA = 0 - LK-BETA + 1
+           CALL "ALPHABETA" USING GAME-STATE WS-SUB-DEPTH WS-NEG-ALPHA
+               WS-NEG-BETA LK-SS LK-SP WS-NULL-SCORE WS-PV-LIST
+           COMPUTE WS-NULL-SCORE = 0 - WS-NULL-SCORE
+           MOVE WS-SAVE-SIDE TO GS-SIDE
+           MOVE WS-SAVE-EP TO GS-EP-SQ
+           IF WS-NULL-SCORE >= LK-BETA
+               MOVE 1 TO WS-NULL-CUTOFF
+           END-IF
+           EXIT.
+
+       CHECK-REPETITION.
+           MOVE 0 TO WS-REPEATED
+           MOVE 0 TO WS-REP-COUNT
+           PERFORM VARYING WS-U FROM 1 BY 1 UNTIL WS-U > GS-UNDO-COUNT
+               IF GS-HIST-KEY(WS-U) = GS-HIST-KEY(GS-UNDO-COUNT)
+                   ADD 1 TO WS-REP-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-REP-COUNT >= 3
+               MOVE 1 TO WS-REPEATED
+           END-IF
+           EXIT.
+
+       SET-PV.
+           MOVE 1 TO LPV-COUNT
+           MOVE WS-M-FROM TO LPV-FROM(1)
+           MOVE WS-M-TO TO LPV-TO(1)
+           MOVE WS-M-PROMO TO LPV-PROMO(1)
+           MOVE WS-M-FLAGS TO LPV-FLAGS(1)
+           PERFORM VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > PVL-COUNT OR LPV-COUNT >= 48
+               ADD 1 TO LPV-COUNT
+               MOVE PVL-FROM(WS-J) TO LPV-FROM(LPV-COUNT)
+               MOVE PVL-TO(WS-J) TO LPV-TO(LPV-COUNT)
+               MOVE PVL-PROMO(WS-J) TO LPV-PROMO(LPV-COUNT)
+               MOVE PVL-FLAGS(WS-J) TO LPV-FLAGS(LPV-COUNT)
+           END-PERFORM
+           EXIT.
