@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUIESCE IS RECURSIVE.
+
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 WS-MOVE-LIST.
+          05 WS-ML-COUNT           PIC S9(4) COMP-5.
+          05 WS-ML-MOVE OCCURS 218 TIMES.
+             10 WS-ML-FROM         PIC S9(4) COMP-5.
+             10 WS-ML-TO           PIC S9(4) COMP-5.
+             10 WS-ML-PROMO        PIC S9(4) COMP-5.
+             10 WS-ML-FLAGS        PIC S9(4) COMP-5.
+       01 WS-MOVE-REC.
+          05 WS-M-FROM             PIC S9(4) COMP-5.
+          05 WS-M-TO               PIC S9(4) COMP-5.
+          05 WS-M-PROMO            PIC S9(4) COMP-5.
+          05 WS-M-FLAGS            PIC S9(4) COMP-5.
+          05 WS-M-SCORE            PIC S9(9) COMP-5.
+       01 WS-STATUS                PIC S9(4) COMP-5.
+       01 WS-I                     PIC S9(4) COMP-5.
+       01 WS-CAP-ONLY              PIC S9(4) COMP-5 VALUE 1.
+       01 WS-STAND-PAT             PIC S9(9) COMP-5.
+       01 WS-ALPHA                 PIC S9(9) COMP-5.
+       01 WS-SCORE                 PIC S9(9) COMP-5.
+       01 WS-NEG-ALPHA             PIC S9(9) COMP-5.
+       01 WS-NEG-BETA              PIC S9(9) COMP-5.
+       01 WS-STOPPED               PIC S9(4) COMP-5.
+       01 WS-CAP-PC                PIC S9(4) COMP-5.
+       01 WS-CAP-VALUE             PIC S9(9) COMP-5.
+       01 WS-DELTA-SKIP            PIC S9(4) COMP-5.
+       01 WS-AUDIT-DEPTH           PIC S9(4) COMP-5 VALUE 0.
+       01 WS-TB-SCORE              PIC S9(9) COMP-5.
+       01 WS-TB-FOUND              PIC S9(4) COMP-5.
+       01 WS-KING-VIOLATION        PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-ALPHA                 PIC S9(9) COMP-5.
+       01 LK-BETA                  PIC S9(9) COMP-5.
+       01 LK-SS.
+          COPY "copybooks/searchstate.cpy".
+       01 LK-SP.
+          COPY "copybooks/searchparams.cpy".
+       01 LK-OUT                   PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE LK-ALPHA LK-BETA LK-SS
+           LK-SP LK-OUT.
+       MAINLINE.
+           ADD 1 TO SS-NODES OF LK-SS
+
+           CALL "TBPROBE" USING GAME-STATE WS-MOVE-REC WS-TB-SCORE
+               WS-TB-FOUND
+           IF WS-TB-FOUND = 1
+               MOVE WS-TB-SCORE TO LK-OUT
+               GOBACK
+           END-IF
+
+           MOVE LK-ALPHA TO WS-ALPHA
+
+           CALL "EVAL" USING GAME-STATE WS-STAND-PAT
+           IF WS-STAND-PAT >= LK-BETA
+               MOVE LK-BETA TO LK-OUT
+               GOBACK
+           END-IF
+           IF WS-STAND-PAT > WS-ALPHA
+               MOVE WS-STAND-PAT TO WS-ALPHA
+           END-IF
+
+           CALL "MOVEGEN" USING GAME-STATE WS-MOVE-LIST WS-CAP-ONLY
+
+           MOVE 0 TO WS-STOPPED
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-ML-COUNT OR WS-STOPPED = 1
+               MOVE WS-ML-FROM(WS-I) TO WS-M-FROM
+               MOVE WS-ML-TO(WS-I) TO WS-M-TO
+               MOVE WS-ML-PROMO(WS-I) TO WS-M-PROMO
+               MOVE WS-ML-FLAGS(WS-I) TO WS-M-FLAGS
+               MOVE 0 TO WS-M-SCORE
+
+               MOVE 0 TO WS-DELTA-SKIP
+               IF SP-FUTILITY-MARGIN OF LK-SP > 0 AND WS-M-PROMO = 0
+                   MOVE BOARD-SQ(WS-M-TO) TO WS-CAP-PC
+                   IF WS-CAP-PC NOT = 0 AND WS-CAP-PC NOT = 99
+                       EVALUATE FUNCTION ABS(WS-CAP-PC)
+                           WHEN 1 MOVE 100 TO WS-CAP-VALUE
+                           WHEN 2 MOVE 320 TO WS-CAP-VALUE
+                           WHEN 3 MOVE 330 TO WS-CAP-VALUE
+                           WHEN 4 MOVE 500 TO WS-CAP-VALUE
+                           WHEN 5 MOVE 900 TO WS-CAP-VALUE
+                           WHEN OTHER MOVE 0 TO WS-CAP-VALUE
+                       END-EVALUATE
+                       IF WS-STAND-PAT + WS-CAP-VALUE +
+                               SP-FUTILITY-MARGIN OF LK-SP <= WS-ALPHA
+                           MOVE 1 TO WS-DELTA-SKIP
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WS-DELTA-SKIP = 0
+                   CALL "MAKEMOVE" USING GAME-STATE WS-MOVE-REC
+                       WS-STATUS
+                   CALL "AUDITLOG" USING WS-MOVE-REC WS-AUDIT-DEPTH
+                       WS-STATUS
+                   IF WS-STATUS = 1
+                       CALL "KINGSAFE" USING GAME-STATE
+                           WS-KING-VIOLATION
+                       COMPUTE WS-NEG-BETA = 0 - WS-ALPHA
+                       COMPUTE WS-NEG-ALPHA = 0 - LK-BETA
+                       CALL "QUIESCE" USING GAME-STATE WS-NEG-ALPHA
+                           WS-NEG-BETA LK-SS LK-SP WS-SCORE
+                       COMPUTE WS-SCORE = 0 - WS-SCORE
+                       CALL "UNMAKEMOVE" USING GAME-STATE WS-MOVE-REC
+                       IF WS-SCORE >= LK-BETA
+                           MOVE LK-BETA TO WS-ALPHA
+                           MOVE 1 TO WS-STOPPED
+                       ELSE
+                           IF WS-SCORE > WS-ALPHA
+                               MOVE WS-SCORE TO WS-ALPHA
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE WS-ALPHA TO LK-OUT
+           GOBACK.
