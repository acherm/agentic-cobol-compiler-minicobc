@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVE2SAN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FILE                PIC S9(4) COMP-5.
+       01 WS-RANK                PIC S9(4) COMP-5.
+       01 WS-ROW                 PIC S9(4) COMP-5.
+       01 WS-FILE-CH              PIC X(1).
+       01 WS-RANK-CH              PIC X(1).
+       01 WS-FROM-FILE-CH          PIC X(1).
+       01 WS-FROM-RANK-CH          PIC X(1).
+       01 WS-TO-FILE-CH            PIC X(1).
+       01 WS-TO-RANK-CH            PIC X(1).
+       01 WS-PIECE                PIC S9(4) COMP-5.
+       01 WS-PIECE-TYPE            PIC S9(4) COMP-5.
+       01 WS-PIECE-CH              PIC X(1).
+       01 WS-CAPTURE               PIC S9(4) COMP-5.
+       01 WS-I                    PIC S9(4) COMP-5.
+       01 WS-FROM-FILE             PIC S9(4) COMP-5.
+       01 WS-FROM-RANK             PIC S9(4) COMP-5.
+       01 WS-OTH-PIECE             PIC S9(4) COMP-5.
+       01 WS-OTH-FILE              PIC S9(4) COMP-5.
+       01 WS-OTH-RANK              PIC S9(4) COMP-5.
+       01 WS-SAME-FILE-COUNT       PIC S9(4) COMP-5.
+       01 WS-SAME-RANK-COUNT       PIC S9(4) COMP-5.
+       01 WS-AMBIG-COUNT           PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-SAN-BUF               PIC X(8).
+
+       PROCEDURE DIVISION USING GAME-STATE MOVE-REC MOVE-LIST
+           LK-SAN-BUF.
+       MAINLINE.
+           MOVE SPACES TO LK-SAN-BUF
+
+           IF M-FLAGS = 4
+               MOVE "O-O" TO LK-SAN-BUF
+               GOBACK
+           END-IF
+           IF M-FLAGS = 5
+               MOVE "O-O-O" TO LK-SAN-BUF
+               GOBACK
+           END-IF
+
+           MOVE BOARD-SQ(M-FROM) TO WS-PIECE
+           MOVE FUNCTION ABS(WS-PIECE) TO WS-PIECE-TYPE
+
+           MOVE 0 TO WS-CAPTURE
+           IF M-FLAGS = 1 OR M-FLAGS = 3 OR M-FLAGS = 7
+               MOVE 1 TO WS-CAPTURE
+           END-IF
+
+           COMPUTE WS-ROW = M-FROM / 10
+           COMPUTE WS-FILE = M-FROM - WS-ROW * 10
+           COMPUTE WS-RANK = 10 - WS-ROW
+           MOVE FUNCTION CHAR(WS-FILE + 97) TO WS-FROM-FILE-CH
+           MOVE FUNCTION CHAR(WS-RANK + 49) TO WS-FROM-RANK-CH
+           MOVE WS-FILE TO WS-FROM-FILE
+           MOVE WS-RANK TO WS-FROM-RANK
+
+           COMPUTE WS-ROW = M-TO / 10
+           COMPUTE WS-FILE = M-TO - WS-ROW * 10
+           COMPUTE WS-RANK = 10 - WS-ROW
+           MOVE FUNCTION CHAR(WS-FILE + 97) TO WS-TO-FILE-CH
+           MOVE FUNCTION CHAR(WS-RANK + 49) TO WS-TO-RANK-CH
+
+           IF WS-PIECE-TYPE = 1
+               IF WS-CAPTURE = 1
+                   STRING WS-FROM-FILE-CH "x" WS-TO-FILE-CH
+                       WS-TO-RANK-CH DELIMITED BY SIZE INTO LK-SAN-BUF
+               ELSE
+                   STRING WS-TO-FILE-CH WS-TO-RANK-CH DELIMITED BY SIZE
+                       INTO LK-SAN-BUF
+               END-IF
+               EVALUATE M-PROMO
+                   WHEN 2
+                       STRING FUNCTION TRIM(LK-SAN-BUF) "=N" DELIMITED
+                           BY SIZE INTO LK-SAN-BUF
+                   WHEN 3
+                       STRING FUNCTION TRIM(LK-SAN-BUF) "=B" DELIMITED
+                           BY SIZE INTO LK-SAN-BUF
+                   WHEN 4
+                       STRING FUNCTION TRIM(LK-SAN-BUF) "=R" DELIMITED
+                           BY SIZE INTO LK-SAN-BUF
+                   WHEN 5
+                       STRING FUNCTION TRIM(LK-SAN-BUF) "=Q" DELIMITED
+                           BY SIZE INTO LK-SAN-BUF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           ELSE
+               EVALUATE WS-PIECE-TYPE
+                   WHEN 2 MOVE "N" TO WS-PIECE-CH
+                   WHEN 3 MOVE "B" TO WS-PIECE-CH
+                   WHEN 4 MOVE "R" TO WS-PIECE-CH
+                   WHEN 5 MOVE "Q" TO WS-PIECE-CH
+                   WHEN 6 MOVE "K" TO WS-PIECE-CH
+               END-EVALUATE
+
+               PERFORM FIND-AMBIGUITY
+
+               MOVE WS-PIECE-CH TO LK-SAN-BUF
+
+               IF WS-AMBIG-COUNT > 0
+                   IF WS-SAME-FILE-COUNT = 0
+                       STRING FUNCTION TRIM(LK-SAN-BUF) WS-FROM-FILE-CH
+                           DELIMITED BY SIZE INTO LK-SAN-BUF
+                   ELSE
+                       IF WS-SAME-RANK-COUNT = 0
+                           STRING FUNCTION TRIM(LK-SAN-BUF)
+                               WS-FROM-RANK-CH DELIMITED BY SIZE
+                               INTO LK-SAN-BUF
+                       ELSE
+                           STRING FUNCTION TRIM(LK-SAN-BUF)
+                               WS-FROM-FILE-CH WS-FROM-RANK-CH
+                               DELIMITED BY SIZE INTO LK-SAN-BUF
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WS-CAPTURE = 1
+                   STRING FUNCTION TRIM(LK-SAN-BUF) "x" DELIMITED BY
+                       SIZE INTO LK-SAN-BUF
+               END-IF
+               STRING FUNCTION TRIM(LK-SAN-BUF) WS-TO-FILE-CH
+                   WS-TO-RANK-CH DELIMITED BY SIZE INTO LK-SAN-BUF
+           END-IF
+
+           GOBACK.
+
+       FIND-AMBIGUITY.
+           MOVE 0 TO WS-AMBIG-COUNT
+           MOVE 0 TO WS-SAME-FILE-COUNT
+           MOVE 0 TO WS-SAME-RANK-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > ML-COUNT
+               IF ML-TO(WS-I) = M-TO AND ML-FROM(WS-I) NOT = M-FROM
+                   MOVE BOARD-SQ(ML-FROM(WS-I)) TO WS-OTH-PIECE
+                   IF WS-OTH-PIECE = WS-PIECE
+                       ADD 1 TO WS-AMBIG-COUNT
+                       COMPUTE WS-ROW = ML-FROM(WS-I) / 10
+                       COMPUTE WS-OTH-FILE = ML-FROM(WS-I) - WS-ROW * 10
+                       COMPUTE WS-OTH-RANK = 10 - WS-ROW
+                       IF WS-OTH-FILE = WS-FROM-FILE
+                           ADD 1 TO WS-SAME-FILE-COUNT
+                       END-IF
+                       IF WS-OTH-RANK = WS-FROM-RANK
+                           ADD 1 TO WS-SAME-RANK-COUNT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
