@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KINGSAFE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTEGRITY-LOG-FILE
+               ASSIGN TO DYNAMIC WS-INTEGRITY-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INTEGRITY-LOG-FILE.
+       01 INTEGRITY-LOG-RECORD.
+          05 IL-SEQ                PIC S9(9).
+          05 IL-SIDE               PIC S9(4).
+          05 IL-KING-SQ            PIC S9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INTEGRITY-LOG-PATH    PIC X(80)
+           VALUE "data/integrity_exceptions.dat".
+       01 WS-INTEGRITY-OPEN        PIC S9(4) COMP-5 VALUE 0.
+       01 WS-INTEGRITY-SEQ         PIC S9(9) COMP-5 VALUE 0.
+       01 WS-MOVER-SIDE            PIC S9(4) COMP-5.
+       01 WS-ENEMY-SIDE            PIC S9(4) COMP-5.
+       01 WS-KING-SQ               PIC S9(4) COMP-5.
+       01 WS-RESULT                PIC S9(4) COMP-5.
+       01 OUT-N                    PIC -(8)9.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-VIOLATION              PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE LK-VIOLATION.
+       MAINLINE.
+           MOVE 0 TO LK-VIOLATION
+
+           IF GS-SIDE = 1
+               MOVE 2 TO WS-MOVER-SIDE
+               MOVE 1 TO WS-ENEMY-SIDE
+           ELSE
+               MOVE 1 TO WS-MOVER-SIDE
+               MOVE 2 TO WS-ENEMY-SIDE
+           END-IF
+
+           IF WS-MOVER-SIDE = 1
+               MOVE GS-WK-SQ TO WS-KING-SQ
+           ELSE
+               MOVE GS-BK-SQ TO WS-KING-SQ
+           END-IF
+
+           CALL "ATTACKED" USING GAME-STATE WS-KING-SQ WS-ENEMY-SIDE
+               WS-RESULT
+
+           IF WS-RESULT = 1
+               MOVE 1 TO LK-VIOLATION
+               DISPLAY "INTEGRITY-EXCEPTION KING-IN-CHECK-AFTER-"
+                   "MAKEMOVE SIDE " WS-MOVER-SIDE " SQUARE " WS-KING-SQ
+               PERFORM LOG-VIOLATION
+           END-IF
+
+           GOBACK.
+
+       LOG-VIOLATION.
+           IF WS-INTEGRITY-OPEN = 0
+               OPEN OUTPUT INTEGRITY-LOG-FILE
+               MOVE 1 TO WS-INTEGRITY-OPEN
+           END-IF
+           ADD 1 TO WS-INTEGRITY-SEQ
+           MOVE WS-INTEGRITY-SEQ TO IL-SEQ
+           MOVE WS-MOVER-SIDE TO IL-SIDE
+           MOVE WS-KING-SQ TO IL-KING-SQ
+           WRITE INTEGRITY-LOG-RECORD
+           EXIT.
