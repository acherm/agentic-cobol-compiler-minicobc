@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPPROBE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPERTOIRE-FILE ASSIGN TO DYNAMIC WS-REP-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REPERTOIRE-FILE.
+       01 REP-RECORD.
+          05 RL-KEY                 PIC S9(19).
+          05 RL-FROM                PIC S9(4).
+          05 RL-TO                  PIC S9(4).
+          05 RL-PROMO               PIC S9(4).
+          05 RL-FLAGS               PIC S9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-REP-PATH              PIC X(80)
+           VALUE "data/repertoire.dat".
+       01 WS-REP-STATUS            PIC X(2).
+       01 WS-HASH                  PIC S9(18) COMP-5.
+       01 WS-EOF                   PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-FOUND                 PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE MOVE-REC LK-FOUND.
+       MAINLINE.
+           MOVE 0 TO LK-FOUND
+           MOVE 0 TO WS-EOF
+           CALL "POSHASH" USING GAME-STATE WS-HASH
+
+           OPEN INPUT REPERTOIRE-FILE
+           IF WS-REP-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 1 OR LK-FOUND = 1
+                   READ REPERTOIRE-FILE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF RL-KEY = WS-HASH
+                               MOVE RL-FROM TO M-FROM
+                               MOVE RL-TO TO M-TO
+                               MOVE RL-PROMO TO M-PROMO
+                               MOVE RL-FLAGS TO M-FLAGS
+                               MOVE 0 TO M-SCORE
+                               MOVE 1 TO LK-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE REPERTOIRE-FILE
+           END-IF
+
+           GOBACK.
