@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ISDRAW.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SQ                  PIC S9(4) COMP-5.
+       01 WS-PC                  PIC S9(4) COMP-5.
+       01 WS-PAWNS                PIC S9(4) COMP-5.
+       01 WS-MAJORS               PIC S9(4) COMP-5.
+       01 WS-MINORS               PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-DRAWN                PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE LK-DRAWN.
+       MAINLINE.
+           MOVE 0 TO LK-DRAWN
+
+           IF GS-HALFMOVE >= 100
+               MOVE 1 TO LK-DRAWN
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-PAWNS
+           MOVE 0 TO WS-MAJORS
+           MOVE 0 TO WS-MINORS
+           PERFORM VARYING WS-SQ FROM 1 BY 1 UNTIL WS-SQ > 120
+               MOVE BOARD-SQ(WS-SQ) TO WS-PC
+               IF WS-PC NOT = 0 AND WS-PC NOT = 99
+                   EVALUATE FUNCTION ABS(WS-PC)
+                       WHEN 1
+                           ADD 1 TO WS-PAWNS
+                       WHEN 4
+                           ADD 1 TO WS-MAJORS
+                       WHEN 5
+                           ADD 1 TO WS-MAJORS
+                       WHEN 2
+                           ADD 1 TO WS-MINORS
+                       WHEN 3
+                           ADD 1 TO WS-MINORS
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+
+           IF WS-PAWNS = 0 AND WS-MAJORS = 0 AND WS-MINORS <= 1
+               MOVE 1 TO LK-DRAWN
+           END-IF
+
+           GOBACK.
