@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATTACKED.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DIR-ROOK.
+          05 FILLER PIC S9(4) COMP-5 VALUE -10.
+          05 FILLER PIC S9(4) COMP-5 VALUE 10.
+          05 FILLER PIC S9(4) COMP-5 VALUE -1.
+          05 FILLER PIC S9(4) COMP-5 VALUE 1.
+       01 WS-ROOK-TAB REDEFINES WS-DIR-ROOK.
+          05 WS-ROOK-D PIC S9(4) COMP-5 OCCURS 4 TIMES.
+
+       01 WS-DIR-BISHOP.
+          05 FILLER PIC S9(4) COMP-5 VALUE -9.
+          05 FILLER PIC S9(4) COMP-5 VALUE -11.
+          05 FILLER PIC S9(4) COMP-5 VALUE 9.
+          05 FILLER PIC S9(4) COMP-5 VALUE 11.
+       01 WS-BISHOP-TAB REDEFINES WS-DIR-BISHOP.
+          05 WS-BISHOP-D PIC S9(4) COMP-5 OCCURS 4 TIMES.
+
+       01 WS-DIR-KNIGHT.
+          05 FILLER PIC S9(4) COMP-5 VALUE -21.
+          05 FILLER PIC S9(4) COMP-5 VALUE -19.
+          05 FILLER PIC S9(4) COMP-5 VALUE -12.
+          05 FILLER PIC S9(4) COMP-5 VALUE -8.
+          05 FILLER PIC S9(4) COMP-5 VALUE 8.
+          05 FILLER PIC S9(4) COMP-5 VALUE 12.
+          05 FILLER PIC S9(4) COMP-5 VALUE 19.
+          05 FILLER PIC S9(4) COMP-5 VALUE 21.
+       01 WS-KNIGHT-TAB REDEFINES WS-DIR-KNIGHT.
+          05 WS-KNIGHT-D PIC S9(4) COMP-5 OCCURS 8 TIMES.
+
+       01 WS-T                   PIC S9(4) COMP-5.
+       01 WS-D                   PIC S9(4) COMP-5.
+       01 WS-GOING                PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-SQ                  PIC S9(4) COMP-5.
+       01 LK-SIDE                PIC S9(4) COMP-5.
+       01 LK-RESULT              PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE LK-SQ LK-SIDE LK-RESULT.
+       MAINLINE.
+           MOVE 0 TO LK-RESULT
+
+           IF LK-SIDE = 1
+               MOVE LK-SQ TO WS-T
+               ADD 9 TO WS-T
+               IF BOARD-SQ(WS-T) = 1
+                   MOVE 1 TO LK-RESULT
+               END-IF
+               MOVE LK-SQ TO WS-T
+               ADD 11 TO WS-T
+               IF BOARD-SQ(WS-T) = 1
+                   MOVE 1 TO LK-RESULT
+               END-IF
+           ELSE
+               MOVE LK-SQ TO WS-T
+               SUBTRACT 9 FROM WS-T
+               IF BOARD-SQ(WS-T) = -1
+                   MOVE 1 TO LK-RESULT
+               END-IF
+               MOVE LK-SQ TO WS-T
+               SUBTRACT 11 FROM WS-T
+               IF BOARD-SQ(WS-T) = -1
+                   MOVE 1 TO LK-RESULT
+               END-IF
+           END-IF
+
+           PERFORM VARYING WS-D FROM 1 BY 1 UNTIL WS-D > 8
+               MOVE LK-SQ TO WS-T
+               ADD WS-KNIGHT-D(WS-D) TO WS-T
+               IF BOARD-SQ(WS-T) NOT = 99
+                   IF LK-SIDE = 1 AND BOARD-SQ(WS-T) = 2
+                       MOVE 1 TO LK-RESULT
+                   END-IF
+                   IF LK-SIDE = 2 AND BOARD-SQ(WS-T) = -2
+                       MOVE 1 TO LK-RESULT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-D FROM 1 BY 1 UNTIL WS-D > 4
+               MOVE LK-SQ TO WS-T
+               ADD WS-ROOK-D(WS-D) TO WS-T
+               IF BOARD-SQ(WS-T) NOT = 99
+                   IF LK-SIDE = 1 AND BOARD-SQ(WS-T) = 6
+                       MOVE 1 TO LK-RESULT
+                   END-IF
+                   IF LK-SIDE = 2 AND BOARD-SQ(WS-T) = -6
+                       MOVE 1 TO LK-RESULT
+                   END-IF
+               END-IF
+               MOVE LK-SQ TO WS-T
+               ADD WS-BISHOP-D(WS-D) TO WS-T
+               IF BOARD-SQ(WS-T) NOT = 99
+                   IF LK-SIDE = 1 AND BOARD-SQ(WS-T) = 6
+                       MOVE 1 TO LK-RESULT
+                   END-IF
+                   IF LK-SIDE = 2 AND BOARD-SQ(WS-T) = -6
+                       MOVE 1 TO LK-RESULT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-D FROM 1 BY 1 UNTIL WS-D > 4
+               MOVE LK-SQ TO WS-T
+               ADD WS-ROOK-D(WS-D) TO WS-T
+               MOVE 1 TO WS-GOING
+               PERFORM UNTIL BOARD-SQ(WS-T) = 99 OR WS-GOING = 0
+                   IF BOARD-SQ(WS-T) NOT = 0
+                       IF LK-SIDE = 1 AND
+                          (BOARD-SQ(WS-T) = 4 OR BOARD-SQ(WS-T) = 5)
+                           MOVE 1 TO LK-RESULT
+                       END-IF
+                       IF LK-SIDE = 2 AND
+                          (BOARD-SQ(WS-T) = -4 OR BOARD-SQ(WS-T) = -5)
+                           MOVE 1 TO LK-RESULT
+                       END-IF
+                       MOVE 0 TO WS-GOING
+                   ELSE
+                       ADD WS-ROOK-D(WS-D) TO WS-T
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING WS-D FROM 1 BY 1 UNTIL WS-D > 4
+               MOVE LK-SQ TO WS-T
+               ADD WS-BISHOP-D(WS-D) TO WS-T
+               MOVE 1 TO WS-GOING
+               PERFORM UNTIL BOARD-SQ(WS-T) = 99 OR WS-GOING = 0
+                   IF BOARD-SQ(WS-T) NOT = 0
+                       IF LK-SIDE = 1 AND
+                          (BOARD-SQ(WS-T) = 3 OR BOARD-SQ(WS-T) = 5)
+                           MOVE 1 TO LK-RESULT
+                       END-IF
+                       IF LK-SIDE = 2 AND
+                          (BOARD-SQ(WS-T) = -3 OR BOARD-SQ(WS-T) = -5)
+                           MOVE 1 TO LK-RESULT
+                       END-IF
+                       MOVE 0 TO WS-GOING
+                   ELSE
+                       ADD WS-BISHOP-D(WS-D) TO WS-T
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           GOBACK.
