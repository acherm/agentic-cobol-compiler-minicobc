@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOOKPROBE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOK-FILE ASSIGN TO DYNAMIC WS-BOOK-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BOOK-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BOOK-FILE.
+       01 BOOK-RECORD.
+          05 BR-KEY                PIC S9(19).
+          05 BR-FROM               PIC S9(4).
+          05 BR-TO                 PIC S9(4).
+          05 BR-PROMO              PIC S9(4).
+          05 BR-FLAGS              PIC S9(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-BOOK-PATH             PIC X(80)
+           VALUE "data/opening_book.dat".
+       01 WS-BOOK-STATUS           PIC X(2).
+       01 WS-HASH                  PIC S9(18) COMP-5.
+       01 WS-EOF                   PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-FOUND                 PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE MOVE-REC LK-FOUND.
+       MAINLINE.
+           MOVE 0 TO LK-FOUND
+           MOVE 0 TO WS-EOF
+           CALL "POSHASH" USING GAME-STATE WS-HASH
+
+           OPEN INPUT BOOK-FILE
+           IF WS-BOOK-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 1 OR LK-FOUND = 1
+                   READ BOOK-FILE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF BR-KEY = WS-HASH
+                               MOVE BR-FROM TO M-FROM
+                               MOVE BR-TO TO M-TO
+                               MOVE BR-PROMO TO M-PROMO
+                               MOVE BR-FLAGS TO M-FLAGS
+                               MOVE 0 TO M-SCORE
+                               MOVE 1 TO LK-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BOOK-FILE
+           END-IF
+
+           GOBACK.
