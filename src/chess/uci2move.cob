@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UCI2MOVE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FROM-FILE-CH         PIC X(1).
+       01 WS-FROM-RANK-CH         PIC X(1).
+       01 WS-TO-FILE-CH           PIC X(1).
+       01 WS-TO-RANK-CH           PIC X(1).
+       01 WS-PROMO-CH             PIC X(1).
+       01 WS-FROM-FILE            PIC S9(4) COMP-5.
+       01 WS-FROM-RANK            PIC S9(4) COMP-5.
+       01 WS-TO-FILE               PIC S9(4) COMP-5.
+       01 WS-TO-RANK               PIC S9(4) COMP-5.
+       01 WS-FROM-SQ                PIC S9(4) COMP-5.
+       01 WS-TO-SQ                  PIC S9(4) COMP-5.
+       01 WS-PROMO                  PIC S9(4) COMP-5.
+       01 WS-BAD                    PIC S9(4) COMP-5.
+       01 WS-I                      PIC S9(4) COMP-5.
+       01 WS-FOUND                  PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-UCI-BUF               PIC X(8).
+       01 LK-STATUS                PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE MOVE-REC MOVE-LIST LK-UCI-BUF
+           LK-STATUS.
+       MAINLINE.
+           MOVE 0 TO LK-STATUS
+           MOVE 0 TO WS-BAD
+
+           MOVE LK-UCI-BUF(1:1) TO WS-FROM-FILE-CH
+           MOVE LK-UCI-BUF(2:1) TO WS-FROM-RANK-CH
+           MOVE LK-UCI-BUF(3:1) TO WS-TO-FILE-CH
+           MOVE LK-UCI-BUF(4:1) TO WS-TO-RANK-CH
+           MOVE LK-UCI-BUF(5:1) TO WS-PROMO-CH
+
+           MOVE 0 TO WS-FROM-FILE
+           EVALUATE WS-FROM-FILE-CH
+               WHEN "a" MOVE 1 TO WS-FROM-FILE
+               WHEN "b" MOVE 2 TO WS-FROM-FILE
+               WHEN "c" MOVE 3 TO WS-FROM-FILE
+               WHEN "d" MOVE 4 TO WS-FROM-FILE
+               WHEN "e" MOVE 5 TO WS-FROM-FILE
+               WHEN "f" MOVE 6 TO WS-FROM-FILE
+               WHEN "g" MOVE 7 TO WS-FROM-FILE
+               WHEN "h" MOVE 8 TO WS-FROM-FILE
+               WHEN OTHER MOVE 1 TO WS-BAD
+           END-EVALUATE
+
+           MOVE 0 TO WS-TO-FILE
+           EVALUATE WS-TO-FILE-CH
+               WHEN "a" MOVE 1 TO WS-TO-FILE
+               WHEN "b" MOVE 2 TO WS-TO-FILE
+               WHEN "c" MOVE 3 TO WS-TO-FILE
+               WHEN "d" MOVE 4 TO WS-TO-FILE
+               WHEN "e" MOVE 5 TO WS-TO-FILE
+               WHEN "f" MOVE 6 TO WS-TO-FILE
+               WHEN "g" MOVE 7 TO WS-TO-FILE
+               WHEN "h" MOVE 8 TO WS-TO-FILE
+               WHEN OTHER MOVE 1 TO WS-BAD
+           END-EVALUATE
+
+           IF WS-BAD = 0
+               IF WS-FROM-RANK-CH >= "1" AND WS-FROM-RANK-CH <= "8"
+                   COMPUTE WS-FROM-RANK =
+                       FUNCTION NUMVAL(WS-FROM-RANK-CH)
+               ELSE
+                   MOVE 1 TO WS-BAD
+               END-IF
+               IF WS-TO-RANK-CH >= "1" AND WS-TO-RANK-CH <= "8"
+                   COMPUTE WS-TO-RANK =
+                       FUNCTION NUMVAL(WS-TO-RANK-CH)
+               ELSE
+                   MOVE 1 TO WS-BAD
+               END-IF
+           END-IF
+
+           IF WS-BAD = 1
+               GOBACK
+           END-IF
+
+           COMPUTE WS-FROM-SQ = (10 - WS-FROM-RANK) * 10 + WS-FROM-FILE
+           COMPUTE WS-TO-SQ = (10 - WS-TO-RANK) * 10 + WS-TO-FILE
+
+           MOVE 0 TO WS-PROMO
+           EVALUATE WS-PROMO-CH
+               WHEN "n" MOVE 2 TO WS-PROMO
+               WHEN "b" MOVE 3 TO WS-PROMO
+               WHEN "r" MOVE 4 TO WS-PROMO
+               WHEN "q" MOVE 5 TO WS-PROMO
+               WHEN OTHER MOVE 0 TO WS-PROMO
+           END-EVALUATE
+
+           MOVE 0 TO WS-FOUND
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > ML-COUNT OR WS-FOUND = 1
+               IF ML-FROM(WS-I) = WS-FROM-SQ AND ML-TO(WS-I) = WS-TO-SQ
+                   AND ML-PROMO(WS-I) = WS-PROMO
+                   MOVE ML-FROM(WS-I) TO M-FROM
+                   MOVE ML-TO(WS-I) TO M-TO
+                   MOVE ML-PROMO(WS-I) TO M-PROMO
+                   MOVE ML-FLAGS(WS-I) TO M-FLAGS
+                   MOVE 0 TO M-SCORE
+                   MOVE 1 TO WS-FOUND
+                   MOVE 1 TO LK-STATUS
+               END-IF
+           END-PERFORM
+
+           GOBACK.
