@@ -0,0 +1,423 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TT-CACHE-FILE ASSIGN TO DYNAMIC WS-TT-CACHE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TT-CACHE-STATUS.
+           SELECT TT-FRESH-FILE ASSIGN TO DYNAMIC WS-TT-FRESH-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TT-FRESH-STATUS.
+           SELECT HASH-CONFIG-FILE ASSIGN TO DYNAMIC WS-HASH-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HASH-CONFIG-STATUS.
+           SELECT SEARCH-PARAMS-FILE
+               ASSIGN TO DYNAMIC WS-SEARCH-PARAMS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEARCH-PARAMS-STATUS.
+           SELECT ENGINE-OPTIONS-FILE
+               ASSIGN TO DYNAMIC WS-ENGINE-OPTIONS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENGINE-OPTIONS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HASH-CONFIG-FILE.
+       01 HASH-CONFIG-RECORD        PIC X(9).
+
+       FD SEARCH-PARAMS-FILE.
+       01 SEARCH-PARAMS-RECORD      PIC X(9).
+
+       FD ENGINE-OPTIONS-FILE.
+       01 ENGINE-OPTIONS-RECORD     PIC X(18).
+
+       FD TT-CACHE-FILE.
+       01 TT-CACHE-RECORD.
+          05 TR-KEY                PIC S9(18).
+          05 TR-DEPTH              PIC S9(4).
+          05 TR-FLAG               PIC S9(4).
+          05 TR-SCORE              PIC S9(9).
+          05 TR-FROM               PIC S9(4).
+          05 TR-TO                 PIC S9(4).
+          05 TR-PROMO              PIC S9(4).
+          05 TR-FLAGS              PIC S9(4).
+
+       FD TT-FRESH-FILE.
+       01 TT-FRESH-RECORD           PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SS.
+          COPY "copybooks/searchstate.cpy".
+       01 WS-SP.
+          COPY "copybooks/searchparams.cpy".
+       01 WS-EO.
+          COPY "copybooks/engineopts.cpy".
+       01 WS-MOVE-LIST.
+          05 WS-ML-COUNT           PIC S9(4) COMP-5.
+          05 WS-ML-MOVE OCCURS 218 TIMES.
+             10 WS-ML-FROM         PIC S9(4) COMP-5.
+             10 WS-ML-TO           PIC S9(4) COMP-5.
+             10 WS-ML-PROMO        PIC S9(4) COMP-5.
+             10 WS-ML-FLAGS        PIC S9(4) COMP-5.
+       01 WS-MOVE-REC.
+          05 WS-M-FROM             PIC S9(4) COMP-5.
+          05 WS-M-TO               PIC S9(4) COMP-5.
+          05 WS-M-PROMO            PIC S9(4) COMP-5.
+          05 WS-M-FLAGS            PIC S9(4) COMP-5.
+          05 WS-M-SCORE            PIC S9(9) COMP-5.
+       01 WS-STATUS                PIC S9(4) COMP-5.
+       01 WS-I                     PIC S9(4) COMP-5.
+       01 WS-CAP-ONLY              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-ALPHA                 PIC S9(9) COMP-5.
+       01 WS-BETA                  PIC S9(9) COMP-5.
+       01 WS-SCORE                 PIC S9(9) COMP-5.
+       01 WS-BEST-SCORE            PIC S9(9) COMP-5.
+       01 WS-SUB-DEPTH             PIC S9(4) COMP-5.
+       01 WS-LEGAL-COUNT           PIC S9(4) COMP-5.
+       01 WS-BEST-FOUND            PIC S9(4) COMP-5.
+       01 TT-I                     PIC S9(9) COMP-5.
+       01 WS-PV-LIST.
+          05 PVL-COUNT             PIC S9(4) COMP-5.
+          05 PVL-MOVE OCCURS 48 TIMES.
+             10 PVL-FROM           PIC S9(4) COMP-5.
+             10 PVL-TO             PIC S9(4) COMP-5.
+             10 PVL-PROMO          PIC S9(4) COMP-5.
+             10 PVL-FLAGS          PIC S9(4) COMP-5.
+       01 WS-J                     PIC S9(4) COMP-5.
+       01 WS-KING-VIOLATION        PIC S9(4) COMP-5.
+
+       01 WS-TT-CACHE-PATH         PIC X(80)
+           VALUE "data/tt_cache.dat".
+       01 WS-TT-CACHE-STATUS       PIC X(2).
+       01 WS-TT-FRESH-PATH         PIC X(80)
+           VALUE "data/tt_fresh.flag".
+       01 WS-TT-FRESH-STATUS       PIC X(2).
+       01 WS-TT-FRESH              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-TT-EOF                PIC S9(4) COMP-5 VALUE 0.
+       01 WS-TT-LOAD-OK            PIC S9(4) COMP-5 VALUE 0.
+       01 WS-HASH-CONFIG-PATH      PIC X(80)
+           VALUE "data/hash_config.dat".
+       01 WS-HASH-CONFIG-STATUS    PIC X(2).
+       01 WS-SEARCH-PARAMS-PATH    PIC X(80)
+           VALUE "data/search_params.dat".
+       01 WS-SEARCH-PARAMS-STATUS  PIC X(2).
+       01 WS-SP-EOF                PIC S9(4) COMP-5.
+       01 WS-ENGINE-OPTIONS-PATH   PIC X(80)
+           VALUE "data/engine_options.dat".
+       01 WS-ENGINE-OPTIONS-STATUS PIC X(2).
+       01 WS-EO-EOF                PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-DEPTH                 PIC S9(4) COMP-5.
+       01 LK-TIME-LIMIT-CS         PIC S9(18) COMP-5.
+       01 LK-BEST-MOVE.
+          05 LK-M-FROM             PIC S9(4) COMP-5.
+          05 LK-M-TO               PIC S9(4) COMP-5.
+          05 LK-M-PROMO            PIC S9(4) COMP-5.
+          05 LK-M-FLAGS            PIC S9(4) COMP-5.
+          05 LK-M-SCORE            PIC S9(9) COMP-5.
+       01 LK-OUT-SCORE              PIC S9(9) COMP-5.
+       01 LK-OUT-NODES              PIC S9(18) COMP-5.
+       01 LK-PV-LIST.
+          05 LPV-COUNT              PIC S9(4) COMP-5.
+          05 LPV-MOVE OCCURS 48 TIMES.
+             10 LPV-FROM            PIC S9(4) COMP-5.
+             10 LPV-TO              PIC S9(4) COMP-5.
+             10 LPV-PROMO           PIC S9(4) COMP-5.
+             10 LPV-FLAGS           PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE LK-DEPTH LK-TIME-LIMIT-CS
+           LK-BEST-MOVE LK-OUT-SCORE LK-OUT-NODES LK-PV-LIST.
+       MAINLINE.
+           PERFORM INIT-SEARCH-STATE
+           MOVE LK-TIME-LIMIT-CS TO SS-TIME-LIMIT-CS OF WS-SS
+
+           MOVE 0 TO LK-M-FROM LK-M-TO LK-M-PROMO LK-M-FLAGS
+           MOVE 0 TO LPV-COUNT
+           MOVE -30000 TO WS-BEST-SCORE
+           MOVE 0 TO WS-BEST-FOUND
+           MOVE 0 TO WS-LEGAL-COUNT
+
+           CALL "MOVEGEN" USING GAME-STATE WS-MOVE-LIST WS-CAP-ONLY
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ML-COUNT
+               MOVE WS-ML-FROM(WS-I) TO WS-M-FROM
+               MOVE WS-ML-TO(WS-I) TO WS-M-TO
+               MOVE WS-ML-PROMO(WS-I) TO WS-M-PROMO
+               MOVE WS-ML-FLAGS(WS-I) TO WS-M-FLAGS
+               MOVE 0 TO WS-M-SCORE
+               CALL "MAKEMOVE" USING GAME-STATE WS-MOVE-REC WS-STATUS
+               CALL "AUDITLOG" USING WS-MOVE-REC LK-DEPTH WS-STATUS
+               IF WS-STATUS = 1
+                   CALL "KINGSAFE" USING GAME-STATE WS-KING-VIOLATION
+                   ADD 1 TO WS-LEGAL-COUNT
+                   COMPUTE WS-SUB-DEPTH = LK-DEPTH - 1
+                   MOVE -30000 TO WS-ALPHA
+                   MOVE 30000 TO WS-BETA
+                   CALL "ALPHABETA" USING GAME-STATE WS-SUB-DEPTH
+                       WS-ALPHA WS-BETA WS-SS WS-SP WS-SCORE
+                       WS-PV-LIST
+                   COMPUTE WS-SCORE = 0 - WS-SCORE
+                   CALL "UNMAKEMOVE" USING GAME-STATE WS-MOVE-REC
+                   IF WS-SCORE > WS-BEST-SCORE OR WS-BEST-FOUND = 0
+                       MOVE WS-SCORE TO WS-BEST-SCORE
+                       MOVE WS-M-FROM TO LK-M-FROM
+                       MOVE WS-M-TO TO LK-M-TO
+                       MOVE WS-M-PROMO TO LK-M-PROMO
+                       MOVE WS-M-FLAGS TO LK-M-FLAGS
+                       MOVE 1 TO WS-BEST-FOUND
+                       PERFORM BUILD-PV
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-BEST-FOUND = 1
+               MOVE WS-BEST-SCORE TO LK-OUT-SCORE
+           ELSE
+               MOVE 0 TO LK-OUT-SCORE
+           END-IF
+           MOVE SS-NODES OF WS-SS TO LK-OUT-NODES
+           PERFORM SAVE-TT-CACHE
+           GOBACK.
+
+       BUILD-PV.
+           MOVE 1 TO LPV-COUNT
+           MOVE WS-M-FROM TO LPV-FROM(1)
+           MOVE WS-M-TO TO LPV-TO(1)
+           MOVE WS-M-PROMO TO LPV-PROMO(1)
+           MOVE WS-M-FLAGS TO LPV-FLAGS(1)
+           PERFORM VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > PVL-COUNT OR LPV-COUNT >= 48
+               ADD 1 TO LPV-COUNT
+               MOVE PVL-FROM(WS-J) TO LPV-FROM(LPV-COUNT)
+               MOVE PVL-TO(WS-J) TO LPV-TO(LPV-COUNT)
+               MOVE PVL-PROMO(WS-J) TO LPV-PROMO(LPV-COUNT)
+               MOVE PVL-FLAGS(WS-J) TO LPV-FLAGS(LPV-COUNT)
+           END-PERFORM
+           EXIT.
+
+       INIT-SEARCH-STATE.
+           MOVE 0 TO SS-NODES OF WS-SS
+           MOVE 0 TO SS-STOP OF WS-SS
+           MOVE 0 TO SS-START-CS OF WS-SS
+           MOVE 0 TO SS-TIME-LIMIT-CS OF WS-SS
+           MOVE 2048 TO SS-TIME-CHECK OF WS-SS
+           MOVE 1 TO SS-TT-INIT OF WS-SS
+           MOVE 0 TO SS-TT-PROBES OF WS-SS
+           MOVE 0 TO SS-TT-HITS OF WS-SS
+           MOVE LOW-VALUES TO SS-HEUR OF WS-SS
+
+           PERFORM READ-ENGINE-OPTIONS
+           PERFORM READ-HASH-CONFIG
+           PERFORM READ-SEARCH-PARAMS
+           MOVE EO-CONTEMPT OF WS-EO TO SP-CONTEMPT OF WS-SP
+           PERFORM CHECK-TT-FRESH-FLAG
+           MOVE 0 TO WS-TT-LOAD-OK
+           IF WS-TT-FRESH = 0
+               PERFORM LOAD-TT-CACHE
+           END-IF
+           IF WS-TT-LOAD-OK = 0
+               PERFORM VARYING TT-I FROM 1 BY 1
+                   UNTIL TT-I > SS-TT-SIZE OF WS-SS
+                   MOVE -1 TO TTE-KEY OF WS-SS(TT-I)
+               END-PERFORM
+           END-IF
+           EXIT.
+
+       READ-HASH-CONFIG.
+           MOVE EO-HASH-SIZE OF WS-EO TO SS-TT-SIZE OF WS-SS
+           OPEN INPUT HASH-CONFIG-FILE
+           IF WS-HASH-CONFIG-STATUS = "00"
+               READ HASH-CONFIG-FILE
+                   NOT AT END
+                       COMPUTE SS-TT-SIZE OF WS-SS =
+                           FUNCTION NUMVAL(HASH-CONFIG-RECORD)
+               END-READ
+               CLOSE HASH-CONFIG-FILE
+           END-IF
+           IF SS-TT-SIZE OF WS-SS < 1
+               MOVE 1 TO SS-TT-SIZE OF WS-SS
+           END-IF
+           IF SS-TT-SIZE OF WS-SS > 1048576
+               MOVE 1048576 TO SS-TT-SIZE OF WS-SS
+           END-IF
+           EXIT.
+
+       READ-ENGINE-OPTIONS.
+           MOVE 1048576 TO EO-HASH-SIZE OF WS-EO
+           MOVE 1 TO EO-JOB-STEPS OF WS-EO
+           MOVE 0 TO EO-CONTEMPT OF WS-EO
+           MOVE 0 TO EO-MOVE-OVERHEAD-CS OF WS-EO
+
+           MOVE 0 TO WS-EO-EOF
+           OPEN INPUT ENGINE-OPTIONS-FILE
+           IF WS-ENGINE-OPTIONS-STATUS = "00"
+               READ ENGINE-OPTIONS-FILE
+                   AT END MOVE 1 TO WS-EO-EOF
+                   NOT AT END
+                       COMPUTE EO-HASH-SIZE OF WS-EO =
+                           FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+               END-READ
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-JOB-STEPS OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-CONTEMPT OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-MOVE-OVERHEAD-CS OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               CLOSE ENGINE-OPTIONS-FILE
+           END-IF
+           EXIT.
+
+       READ-SEARCH-PARAMS.
+           MOVE 1 TO SP-NMP-ON OF WS-SP
+           MOVE 2 TO SP-NMP-REDUCTION OF WS-SP
+           MOVE 50 TO SP-ASPIRATION-WINDOW OF WS-SP
+           MOVE 100 TO SP-FUTILITY-MARGIN OF WS-SP
+           MOVE 1 TO SP-LMR-ON OF WS-SP
+           MOVE 3 TO SP-LMR-MIN-DEPTH OF WS-SP
+           MOVE 4 TO SP-LMR-MIN-MOVE-NO OF WS-SP
+           MOVE 1 TO SP-LMR-REDUCTION OF WS-SP
+
+           MOVE 0 TO WS-SP-EOF
+           OPEN INPUT SEARCH-PARAMS-FILE
+           IF WS-SEARCH-PARAMS-STATUS = "00"
+               READ SEARCH-PARAMS-FILE
+                   AT END MOVE 1 TO WS-SP-EOF
+                   NOT AT END
+                       COMPUTE SP-NMP-ON OF WS-SP =
+                           FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+               END-READ
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-NMP-REDUCTION OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-ASPIRATION-WINDOW OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-FUTILITY-MARGIN OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-LMR-ON OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-LMR-MIN-DEPTH OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-LMR-MIN-MOVE-NO OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-LMR-REDUCTION OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               CLOSE SEARCH-PARAMS-FILE
+           END-IF
+           EXIT.
+
+       CHECK-TT-FRESH-FLAG.
+           MOVE 0 TO WS-TT-FRESH
+           OPEN INPUT TT-FRESH-FILE
+           IF WS-TT-FRESH-STATUS = "00"
+               MOVE 1 TO WS-TT-FRESH
+               CLOSE TT-FRESH-FILE
+           END-IF
+           EXIT.
+
+       LOAD-TT-CACHE.
+           MOVE 0 TO WS-TT-EOF
+           MOVE 1 TO TT-I
+           OPEN INPUT TT-CACHE-FILE
+           IF WS-TT-CACHE-STATUS = "00"
+               PERFORM UNTIL TT-I > SS-TT-SIZE OF WS-SS OR WS-TT-EOF = 1
+                   READ TT-CACHE-FILE
+                       AT END
+                           MOVE 1 TO WS-TT-EOF
+                       NOT AT END
+                           MOVE TR-KEY TO TTE-KEY OF WS-SS(TT-I)
+                           MOVE TR-DEPTH TO TTE-DEPTH OF WS-SS(TT-I)
+                           MOVE TR-FLAG TO TTE-FLAG OF WS-SS(TT-I)
+                           MOVE TR-SCORE TO TTE-SCORE OF WS-SS(TT-I)
+                           MOVE TR-FROM TO TTE-FROM OF WS-SS(TT-I)
+                           MOVE TR-TO TO TTE-TO OF WS-SS(TT-I)
+                           MOVE TR-PROMO TO TTE-PROMO OF WS-SS(TT-I)
+                           MOVE TR-FLAGS TO TTE-FLAGS OF WS-SS(TT-I)
+                           ADD 1 TO TT-I
+                   END-READ
+               END-PERFORM
+               CLOSE TT-CACHE-FILE
+               IF TT-I > SS-TT-SIZE OF WS-SS
+                   MOVE 1 TO WS-TT-LOAD-OK
+               END-IF
+           END-IF
+           EXIT.
+
+       SAVE-TT-CACHE.
+           OPEN OUTPUT TT-CACHE-FILE
+           PERFORM VARYING TT-I FROM 1 BY 1
+               UNTIL TT-I > SS-TT-SIZE OF WS-SS
+               MOVE TTE-KEY OF WS-SS(TT-I) TO TR-KEY
+               MOVE TTE-DEPTH OF WS-SS(TT-I) TO TR-DEPTH
+               MOVE TTE-FLAG OF WS-SS(TT-I) TO TR-FLAG
+               MOVE TTE-SCORE OF WS-SS(TT-I) TO TR-SCORE
+               MOVE TTE-FROM OF WS-SS(TT-I) TO TR-FROM
+               MOVE TTE-TO OF WS-SS(TT-I) TO TR-TO
+               MOVE TTE-PROMO OF WS-SS(TT-I) TO TR-PROMO
+               MOVE TTE-FLAGS OF WS-SS(TT-I) TO TR-FLAGS
+               WRITE TT-CACHE-RECORD
+           END-PERFORM
+           CLOSE TT-CACHE-FILE
+           EXIT.
