@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBPROBE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLEBASE-FILE ASSIGN TO DYNAMIC WS-TB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TABLEBASE-FILE.
+       01 TB-RECORD.
+          05 TB-KEY                PIC S9(19).
+          05 TB-FROM               PIC S9(4).
+          05 TB-TO                 PIC S9(4).
+          05 TB-PROMO              PIC S9(4).
+          05 TB-FLAGS              PIC S9(4).
+          05 TB-SCORE              PIC S9(9).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TB-PATH               PIC X(80)
+           VALUE "data/tablebase.dat".
+       01 WS-TB-STATUS             PIC X(2).
+       01 WS-TB-MAX-PIECES         PIC S9(4) COMP-5 VALUE 6.
+       01 WS-SQ                    PIC S9(4) COMP-5.
+       01 WS-PC                    PIC S9(4) COMP-5.
+       01 WS-PIECE-COUNT           PIC S9(4) COMP-5.
+       01 WS-HASH                  PIC S9(18) COMP-5.
+       01 WS-EOF                   PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-SCORE                 PIC S9(9) COMP-5.
+       01 LK-FOUND                 PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE MOVE-REC LK-SCORE LK-FOUND.
+       MAINLINE.
+           MOVE 0 TO LK-FOUND
+           MOVE 0 TO LK-SCORE
+
+           MOVE 0 TO WS-PIECE-COUNT
+           PERFORM VARYING WS-SQ FROM 1 BY 1 UNTIL WS-SQ > 120
+               MOVE BOARD-SQ(WS-SQ) TO WS-PC
+               IF WS-PC NOT = 0 AND WS-PC NOT = 99
+                   ADD 1 TO WS-PIECE-COUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-PIECE-COUNT > WS-TB-MAX-PIECES
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-EOF
+           CALL "POSHASH" USING GAME-STATE WS-HASH
+
+           OPEN INPUT TABLEBASE-FILE
+           IF WS-TB-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 1 OR LK-FOUND = 1
+                   READ TABLEBASE-FILE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           IF TB-KEY = WS-HASH
+                               MOVE TB-FROM TO M-FROM
+                               MOVE TB-TO TO M-TO
+                               MOVE TB-PROMO TO M-PROMO
+                               MOVE TB-FLAGS TO M-FLAGS
+                               MOVE TB-SCORE TO M-SCORE
+                               MOVE TB-SCORE TO LK-SCORE
+                               MOVE 1 TO LK-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TABLEBASE-FILE
+           END-IF
+
+           GOBACK.
