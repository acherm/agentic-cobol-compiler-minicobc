@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSHASH.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-H                   PIC S9(18) COMP-5.
+       01 WS-SQ                  PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-HASH                PIC S9(18) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE LK-HASH.
+       MAINLINE.
+           MOVE 0 TO WS-H
+           PERFORM VARYING WS-SQ FROM 1 BY 1 UNTIL WS-SQ > 120
+               COMPUTE WS-H =
+                   WS-H * 1000003 + BOARD-SQ(WS-SQ) + 7
+           END-PERFORM
+           COMPUTE WS-H = WS-H * 1000003 + GS-SIDE
+           COMPUTE WS-H = WS-H * 1000003 + GS-CASTLE-WK
+           COMPUTE WS-H = WS-H * 1000003 + GS-CASTLE-WQ
+           COMPUTE WS-H = WS-H * 1000003 + GS-CASTLE-BK
+           COMPUTE WS-H = WS-H * 1000003 + GS-CASTLE-BQ
+           COMPUTE WS-H = WS-H * 1000003 + GS-CASTLE-WK-RSQ
+           COMPUTE WS-H = WS-H * 1000003 + GS-CASTLE-WQ-RSQ
+           COMPUTE WS-H = WS-H * 1000003 + GS-CASTLE-BK-RSQ
+           COMPUTE WS-H = WS-H * 1000003 + GS-CASTLE-BQ-RSQ
+           COMPUTE WS-H = WS-H * 1000003 + GS-EP-SQ
+           MOVE WS-H TO LK-HASH
+           GOBACK.
