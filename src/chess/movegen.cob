@@ -0,0 +1,373 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVEGEN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DIR-ROOK.
+          05 FILLER PIC S9(4) COMP-5 VALUE -10.
+          05 FILLER PIC S9(4) COMP-5 VALUE 10.
+          05 FILLER PIC S9(4) COMP-5 VALUE -1.
+          05 FILLER PIC S9(4) COMP-5 VALUE 1.
+       01 WS-ROOK-TAB REDEFINES WS-DIR-ROOK.
+          05 WS-ROOK-D PIC S9(4) COMP-5 OCCURS 4 TIMES.
+
+       01 WS-DIR-BISHOP.
+          05 FILLER PIC S9(4) COMP-5 VALUE -9.
+          05 FILLER PIC S9(4) COMP-5 VALUE -11.
+          05 FILLER PIC S9(4) COMP-5 VALUE 9.
+          05 FILLER PIC S9(4) COMP-5 VALUE 11.
+       01 WS-BISHOP-TAB REDEFINES WS-DIR-BISHOP.
+          05 WS-BISHOP-D PIC S9(4) COMP-5 OCCURS 4 TIMES.
+
+       01 WS-DIR-KNIGHT.
+          05 FILLER PIC S9(4) COMP-5 VALUE -21.
+          05 FILLER PIC S9(4) COMP-5 VALUE -19.
+          05 FILLER PIC S9(4) COMP-5 VALUE -12.
+          05 FILLER PIC S9(4) COMP-5 VALUE -8.
+          05 FILLER PIC S9(4) COMP-5 VALUE 8.
+          05 FILLER PIC S9(4) COMP-5 VALUE 12.
+          05 FILLER PIC S9(4) COMP-5 VALUE 19.
+          05 FILLER PIC S9(4) COMP-5 VALUE 21.
+       01 WS-KNIGHT-TAB REDEFINES WS-DIR-KNIGHT.
+          05 WS-KNIGHT-D PIC S9(4) COMP-5 OCCURS 8 TIMES.
+
+       01 WS-SQ                  PIC S9(4) COMP-5.
+       01 WS-T                   PIC S9(4) COMP-5.
+       01 WS-T2                  PIC S9(4) COMP-5.
+       01 WS-D                   PIC S9(4) COMP-5.
+       01 WS-GOING                PIC S9(4) COMP-5.
+       01 WS-PC                  PIC S9(4) COMP-5.
+       01 WS-SIGN                PIC S9(4) COMP-5.
+       01 WS-DIR                 PIC S9(4) COMP-5.
+       01 WS-START-ROW           PIC S9(4) COMP-5.
+       01 WS-PROMO-ROW           PIC S9(4) COMP-5.
+       01 WS-CAP-ONLY             PIC S9(4) COMP-5.
+       01 WS-CAND-FROM            PIC S9(4) COMP-5.
+       01 WS-CAND-TO              PIC S9(4) COMP-5.
+       01 WS-CAND-PROMO           PIC S9(4) COMP-5.
+       01 WS-CAND-FLAGS           PIC S9(4) COMP-5.
+       01 WS-ROW-OF               PIC S9(4) COMP-5.
+       01 WS-CC-KFROM             PIC S9(4) COMP-5.
+       01 WS-CC-KTO               PIC S9(4) COMP-5.
+       01 WS-CC-RFROM             PIC S9(4) COMP-5.
+       01 WS-CC-RTO               PIC S9(4) COMP-5.
+       01 WS-CC-LO                PIC S9(4) COMP-5.
+       01 WS-CC-HI                PIC S9(4) COMP-5.
+       01 WS-CC-SQ                PIC S9(4) COMP-5.
+       01 WS-CC-OK                PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-CAP-ONLY             PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE MOVE-LIST LK-CAP-ONLY.
+       MAINLINE.
+           MOVE 0 TO ML-COUNT
+           MOVE LK-CAP-ONLY TO WS-CAP-ONLY
+
+           IF GS-SIDE = 1
+               MOVE 1 TO WS-SIGN
+               MOVE -10 TO WS-DIR
+               MOVE 8 TO WS-START-ROW
+               MOVE 2 TO WS-PROMO-ROW
+           ELSE
+               MOVE -1 TO WS-SIGN
+               MOVE 10 TO WS-DIR
+               MOVE 3 TO WS-START-ROW
+               MOVE 9 TO WS-PROMO-ROW
+           END-IF
+
+           PERFORM VARYING WS-SQ FROM 21 BY 1 UNTIL WS-SQ > 98
+               MOVE BOARD-SQ(WS-SQ) TO WS-PC
+               IF WS-PC NOT = 99 AND WS-PC NOT = 0
+                   IF (WS-SIGN = 1 AND WS-PC > 0) OR
+                      (WS-SIGN = -1 AND WS-PC < 0)
+                       EVALUATE FUNCTION ABS(WS-PC)
+                           WHEN 1 PERFORM GEN-PAWN
+                           WHEN 2 PERFORM GEN-KNIGHT
+                           WHEN 3 PERFORM GEN-BISHOP
+                           WHEN 4 PERFORM GEN-ROOK
+                           WHEN 5
+                               PERFORM GEN-BISHOP
+                               PERFORM GEN-ROOK
+                           WHEN 6 PERFORM GEN-KING
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-CAP-ONLY = 0
+               PERFORM GEN-CASTLE
+           END-IF
+
+           GOBACK.
+
+       GEN-PAWN.
+           MOVE WS-SQ TO WS-T
+           ADD WS-DIR TO WS-T
+           COMPUTE WS-ROW-OF = WS-T / 10
+           IF BOARD-SQ(WS-T) = 0
+               IF WS-ROW-OF = WS-PROMO-ROW
+                   MOVE WS-SQ TO WS-CAND-FROM
+                   MOVE WS-T TO WS-CAND-TO
+                   MOVE 6 TO WS-CAND-FLAGS
+                   MOVE 2 TO WS-CAND-PROMO
+                   PERFORM ADD-MOVE
+                   MOVE 3 TO WS-CAND-PROMO
+                   PERFORM ADD-MOVE
+                   MOVE 4 TO WS-CAND-PROMO
+                   PERFORM ADD-MOVE
+                   MOVE 5 TO WS-CAND-PROMO
+                   PERFORM ADD-MOVE
+               ELSE
+                   IF WS-CAP-ONLY = 0
+                       MOVE WS-SQ TO WS-CAND-FROM
+                       MOVE WS-T TO WS-CAND-TO
+                       MOVE 0 TO WS-CAND-FLAGS
+                       MOVE 0 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                       COMPUTE WS-ROW-OF = WS-SQ / 10
+                       IF WS-ROW-OF = WS-START-ROW
+                           MOVE WS-T TO WS-T2
+                           ADD WS-DIR TO WS-T2
+                           IF BOARD-SQ(WS-T2) = 0
+                               MOVE WS-SQ TO WS-CAND-FROM
+                               MOVE WS-T2 TO WS-CAND-TO
+                               MOVE 2 TO WS-CAND-FLAGS
+                               MOVE 0 TO WS-CAND-PROMO
+                               PERFORM ADD-MOVE
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           COMPUTE WS-T = WS-SQ + WS-DIR - 1
+           PERFORM GEN-PAWN-CAP
+           COMPUTE WS-T = WS-SQ + WS-DIR + 1
+           PERFORM GEN-PAWN-CAP
+           EXIT.
+
+       GEN-PAWN-CAP.
+           IF BOARD-SQ(WS-T) NOT = 99
+               COMPUTE WS-ROW-OF = WS-T / 10
+               IF BOARD-SQ(WS-T) NOT = 0 AND
+                  ((WS-SIGN = 1 AND BOARD-SQ(WS-T) < 0) OR
+                   (WS-SIGN = -1 AND BOARD-SQ(WS-T) > 0))
+                   IF WS-ROW-OF = WS-PROMO-ROW
+                       MOVE WS-SQ TO WS-CAND-FROM
+                       MOVE WS-T TO WS-CAND-TO
+                       MOVE 7 TO WS-CAND-FLAGS
+                       MOVE 2 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                       MOVE 3 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                       MOVE 4 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                       MOVE 5 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                   ELSE
+                       MOVE WS-SQ TO WS-CAND-FROM
+                       MOVE WS-T TO WS-CAND-TO
+                       MOVE 1 TO WS-CAND-FLAGS
+                       MOVE 0 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                   END-IF
+               ELSE
+                   IF BOARD-SQ(WS-T) = 0 AND WS-T = GS-EP-SQ
+                       MOVE WS-SQ TO WS-CAND-FROM
+                       MOVE WS-T TO WS-CAND-TO
+                       MOVE 3 TO WS-CAND-FLAGS
+                       MOVE 0 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       GEN-KNIGHT.
+           PERFORM VARYING WS-D FROM 1 BY 1 UNTIL WS-D > 8
+               MOVE WS-SQ TO WS-T
+               ADD WS-KNIGHT-D(WS-D) TO WS-T
+               PERFORM GEN-STEP-TARGET
+           END-PERFORM
+           EXIT.
+
+       GEN-KING.
+           PERFORM VARYING WS-D FROM 1 BY 1 UNTIL WS-D > 4
+               MOVE WS-SQ TO WS-T
+               ADD WS-ROOK-D(WS-D) TO WS-T
+               PERFORM GEN-STEP-TARGET
+               MOVE WS-SQ TO WS-T
+               ADD WS-BISHOP-D(WS-D) TO WS-T
+               PERFORM GEN-STEP-TARGET
+           END-PERFORM
+           EXIT.
+
+       GEN-STEP-TARGET.
+           IF BOARD-SQ(WS-T) NOT = 99
+               IF BOARD-SQ(WS-T) = 0
+                   IF WS-CAP-ONLY = 0
+                       MOVE WS-SQ TO WS-CAND-FROM
+                       MOVE WS-T TO WS-CAND-TO
+                       MOVE 0 TO WS-CAND-FLAGS
+                       MOVE 0 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                   END-IF
+               ELSE
+                   IF (WS-SIGN = 1 AND BOARD-SQ(WS-T) < 0) OR
+                      (WS-SIGN = -1 AND BOARD-SQ(WS-T) > 0)
+                       MOVE WS-SQ TO WS-CAND-FROM
+                       MOVE WS-T TO WS-CAND-TO
+                       MOVE 1 TO WS-CAND-FLAGS
+                       MOVE 0 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       GEN-ROOK.
+           PERFORM VARYING WS-D FROM 1 BY 1 UNTIL WS-D > 4
+               MOVE WS-SQ TO WS-T
+               ADD WS-ROOK-D(WS-D) TO WS-T
+               MOVE 1 TO WS-GOING
+               PERFORM UNTIL BOARD-SQ(WS-T) = 99 OR WS-GOING = 0
+                   PERFORM GEN-SLIDE-TARGET
+                   IF WS-GOING = 1
+                       ADD WS-ROOK-D(WS-D) TO WS-T
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           EXIT.
+
+       GEN-BISHOP.
+           PERFORM VARYING WS-D FROM 1 BY 1 UNTIL WS-D > 4
+               MOVE WS-SQ TO WS-T
+               ADD WS-BISHOP-D(WS-D) TO WS-T
+               MOVE 1 TO WS-GOING
+               PERFORM UNTIL BOARD-SQ(WS-T) = 99 OR WS-GOING = 0
+                   PERFORM GEN-SLIDE-TARGET
+                   IF WS-GOING = 1
+                       ADD WS-BISHOP-D(WS-D) TO WS-T
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           EXIT.
+
+       GEN-SLIDE-TARGET.
+           IF BOARD-SQ(WS-T) = 0
+               IF WS-CAP-ONLY = 0
+                   MOVE WS-SQ TO WS-CAND-FROM
+                   MOVE WS-T TO WS-CAND-TO
+                   MOVE 0 TO WS-CAND-FLAGS
+                   MOVE 0 TO WS-CAND-PROMO
+                   PERFORM ADD-MOVE
+               END-IF
+           ELSE
+               IF (WS-SIGN = 1 AND BOARD-SQ(WS-T) < 0) OR
+                  (WS-SIGN = -1 AND BOARD-SQ(WS-T) > 0)
+                   MOVE WS-SQ TO WS-CAND-FROM
+                   MOVE WS-T TO WS-CAND-TO
+                   MOVE 1 TO WS-CAND-FLAGS
+                   MOVE 0 TO WS-CAND-PROMO
+                   PERFORM ADD-MOVE
+               END-IF
+               MOVE 0 TO WS-GOING
+           END-IF
+           EXIT.
+
+       GEN-CASTLE.
+           IF GS-SIDE = 1
+               IF GS-CASTLE-WK = 1
+                   MOVE GS-WK-SQ TO WS-CC-KFROM
+                   MOVE 97 TO WS-CC-KTO
+                   MOVE GS-CASTLE-WK-RSQ TO WS-CC-RFROM
+                   MOVE 96 TO WS-CC-RTO
+                   PERFORM CHECK-CASTLE-CLEAR
+                   IF WS-CC-OK = 1
+                       MOVE GS-WK-SQ TO WS-CAND-FROM
+                       MOVE 97 TO WS-CAND-TO
+                       MOVE 4 TO WS-CAND-FLAGS
+                       MOVE 0 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                   END-IF
+               END-IF
+               IF GS-CASTLE-WQ = 1
+                   MOVE GS-WK-SQ TO WS-CC-KFROM
+                   MOVE 93 TO WS-CC-KTO
+                   MOVE GS-CASTLE-WQ-RSQ TO WS-CC-RFROM
+                   MOVE 94 TO WS-CC-RTO
+                   PERFORM CHECK-CASTLE-CLEAR
+                   IF WS-CC-OK = 1
+                       MOVE GS-WK-SQ TO WS-CAND-FROM
+                       MOVE 93 TO WS-CAND-TO
+                       MOVE 5 TO WS-CAND-FLAGS
+                       MOVE 0 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                   END-IF
+               END-IF
+           ELSE
+               IF GS-CASTLE-BK = 1
+                   MOVE GS-BK-SQ TO WS-CC-KFROM
+                   MOVE 27 TO WS-CC-KTO
+                   MOVE GS-CASTLE-BK-RSQ TO WS-CC-RFROM
+                   MOVE 26 TO WS-CC-RTO
+                   PERFORM CHECK-CASTLE-CLEAR
+                   IF WS-CC-OK = 1
+                       MOVE GS-BK-SQ TO WS-CAND-FROM
+                       MOVE 27 TO WS-CAND-TO
+                       MOVE 4 TO WS-CAND-FLAGS
+                       MOVE 0 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                   END-IF
+               END-IF
+               IF GS-CASTLE-BQ = 1
+                   MOVE GS-BK-SQ TO WS-CC-KFROM
+                   MOVE 23 TO WS-CC-KTO
+                   MOVE GS-CASTLE-BQ-RSQ TO WS-CC-RFROM
+                   MOVE 24 TO WS-CC-RTO
+                   PERFORM CHECK-CASTLE-CLEAR
+                   IF WS-CC-OK = 1
+                       MOVE GS-BK-SQ TO WS-CAND-FROM
+                       MOVE 23 TO WS-CAND-TO
+                       MOVE 5 TO WS-CAND-FLAGS
+                       MOVE 0 TO WS-CAND-PROMO
+                       PERFORM ADD-MOVE
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       CHECK-CASTLE-CLEAR.
+           MOVE WS-CC-KFROM TO WS-CC-LO
+           IF WS-CC-KTO < WS-CC-LO MOVE WS-CC-KTO TO WS-CC-LO END-IF
+           IF WS-CC-RFROM < WS-CC-LO MOVE WS-CC-RFROM TO WS-CC-LO END-IF
+           IF WS-CC-RTO < WS-CC-LO MOVE WS-CC-RTO TO WS-CC-LO END-IF
+
+           MOVE WS-CC-KFROM TO WS-CC-HI
+           IF WS-CC-KTO > WS-CC-HI MOVE WS-CC-KTO TO WS-CC-HI END-IF
+           IF WS-CC-RFROM > WS-CC-HI MOVE WS-CC-RFROM TO WS-CC-HI END-IF
+           IF WS-CC-RTO > WS-CC-HI MOVE WS-CC-RTO TO WS-CC-HI END-IF
+
+           MOVE 1 TO WS-CC-OK
+           PERFORM VARYING WS-CC-SQ FROM WS-CC-LO BY 1
+               UNTIL WS-CC-SQ > WS-CC-HI
+               IF WS-CC-SQ NOT = WS-CC-KFROM AND
+                  WS-CC-SQ NOT = WS-CC-RFROM
+                   IF BOARD-SQ(WS-CC-SQ) NOT = 0
+                       MOVE 0 TO WS-CC-OK
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       ADD-MOVE.
+           IF ML-COUNT < 218
+               ADD 1 TO ML-COUNT
+               MOVE WS-CAND-FROM TO ML-FROM(ML-COUNT)
+               MOVE WS-CAND-TO TO ML-TO(ML-COUNT)
+               MOVE WS-CAND-PROMO TO ML-PROMO(ML-COUNT)
+               MOVE WS-CAND-FLAGS TO ML-FLAGS(ML-COUNT)
+           END-IF
+           EXIT.
