@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SQ                  PIC S9(4) COMP-5.
+       01 WS-PC                  PIC S9(4) COMP-5.
+       01 WS-VAL                 PIC S9(9) COMP-5.
+       01 WS-ROW                 PIC S9(4) COMP-5.
+       01 WS-COL                 PIC S9(4) COMP-5.
+       01 WS-TOTAL                PIC S9(9) COMP-5.
+
+       01 WS-WK-ROW               PIC S9(4) COMP-5.
+       01 WS-WK-COL               PIC S9(4) COMP-5.
+       01 WS-BK-ROW               PIC S9(4) COMP-5.
+       01 WS-BK-COL               PIC S9(4) COMP-5.
+       01 WS-SHIELD-ROW           PIC S9(4) COMP-5.
+       01 WS-SHIELD-COL           PIC S9(4) COMP-5.
+       01 WS-SHIELD-SQ            PIC S9(4) COMP-5.
+       01 WS-K                    PIC S9(4) COMP-5.
+       01 WS-WK-SHIELD            PIC S9(4) COMP-5.
+       01 WS-BK-SHIELD            PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-SCORE                PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE LK-SCORE.
+       MAINLINE.
+           MOVE 0 TO WS-TOTAL
+
+           PERFORM VARYING WS-SQ FROM 21 BY 1 UNTIL WS-SQ > 98
+               MOVE BOARD-SQ(WS-SQ) TO WS-PC
+               IF WS-PC NOT = 99 AND WS-PC NOT = 0
+                   EVALUATE FUNCTION ABS(WS-PC)
+                       WHEN 1 MOVE 100 TO WS-VAL
+                       WHEN 2 MOVE 320 TO WS-VAL
+                       WHEN 3 MOVE 330 TO WS-VAL
+                       WHEN 4 MOVE 500 TO WS-VAL
+                       WHEN 5 MOVE 900 TO WS-VAL
+                       WHEN OTHER MOVE 0 TO WS-VAL
+                   END-EVALUATE
+                   IF WS-PC > 0
+                       ADD WS-VAL TO WS-TOTAL
+                   ELSE
+                       SUBTRACT WS-VAL FROM WS-TOTAL
+                   END-IF
+
+                   IF FUNCTION ABS(WS-PC) = 1 OR FUNCTION ABS(WS-PC) = 2
+                       COMPUTE WS-ROW = WS-SQ / 10
+                       COMPUTE WS-COL = WS-SQ - WS-ROW * 10
+                       IF (WS-ROW = 5 OR WS-ROW = 6)
+                           AND (WS-COL = 4 OR WS-COL = 5)
+                           IF WS-PC > 0
+                               ADD 10 TO WS-TOTAL
+                           ELSE
+                               SUBTRACT 10 FROM WS-TOTAL
+                           END-IF
+                       ELSE
+                           IF WS-ROW >= 4 AND WS-ROW <= 7
+                               AND WS-COL >= 3 AND WS-COL <= 6
+                               IF WS-PC > 0
+                                   ADD 4 TO WS-TOTAL
+                               ELSE
+                                   SUBTRACT 4 FROM WS-TOTAL
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-WK-ROW = GS-WK-SQ / 10
+           COMPUTE WS-WK-COL = GS-WK-SQ - WS-WK-ROW * 10
+           COMPUTE WS-BK-ROW = GS-BK-SQ / 10
+           COMPUTE WS-BK-COL = GS-BK-SQ - WS-BK-ROW * 10
+
+           MOVE 0 TO WS-WK-SHIELD
+           COMPUTE WS-SHIELD-ROW = WS-WK-ROW - 1
+           PERFORM VARYING WS-K FROM -1 BY 1 UNTIL WS-K > 1
+               COMPUTE WS-SHIELD-COL = WS-WK-COL + WS-K
+               COMPUTE WS-SHIELD-SQ = WS-SHIELD-ROW * 10 + WS-SHIELD-COL
+               IF WS-SHIELD-SQ >= 1 AND WS-SHIELD-SQ <= 120
+                   IF BOARD-SQ(WS-SHIELD-SQ) = 1
+                       ADD 1 TO WS-WK-SHIELD
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-BK-SHIELD
+           COMPUTE WS-SHIELD-ROW = WS-BK-ROW + 1
+           PERFORM VARYING WS-K FROM -1 BY 1 UNTIL WS-K > 1
+               COMPUTE WS-SHIELD-COL = WS-BK-COL + WS-K
+               COMPUTE WS-SHIELD-SQ = WS-SHIELD-ROW * 10 + WS-SHIELD-COL
+               IF WS-SHIELD-SQ >= 1 AND WS-SHIELD-SQ <= 120
+                   IF BOARD-SQ(WS-SHIELD-SQ) = -1
+                       ADD 1 TO WS-BK-SHIELD
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-TOTAL = WS-TOTAL +
+               (WS-WK-SHIELD - WS-BK-SHIELD) * 10
+
+           IF GS-SIDE = 1
+               MOVE WS-TOTAL TO LK-SCORE
+           ELSE
+               COMPUTE LK-SCORE = 0 - WS-TOTAL
+           END-IF
+
+           GOBACK.
