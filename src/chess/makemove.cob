@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAKEMOVE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MOVER               PIC S9(4) COMP-5.
+       01 WS-CAPTURED             PIC S9(4) COMP-5.
+       01 WS-MOVER-SIDE           PIC S9(4) COMP-5.
+       01 WS-ENEMY-SIDE           PIC S9(4) COMP-5.
+       01 WS-ROOK-FROM             PIC S9(4) COMP-5.
+       01 WS-ROOK-TO               PIC S9(4) COMP-5.
+       01 WS-EP-VICTIM            PIC S9(4) COMP-5.
+       01 WS-ATTACKED-RESULT       PIC S9(4) COMP-5.
+       01 WS-PASS-SQ               PIC S9(4) COMP-5.
+       01 WS-U                     PIC S9(4) COMP-5.
+       01 WS-PROMO-PIECE            PIC S9(4) COMP-5.
+       01 WS-SAVE-EP                PIC S9(4) COMP-5.
+       01 WS-SAVE-CWK               PIC S9(4) COMP-5.
+       01 WS-SAVE-CWQ               PIC S9(4) COMP-5.
+       01 WS-SAVE-CBK               PIC S9(4) COMP-5.
+       01 WS-SAVE-CBQ               PIC S9(4) COMP-5.
+       01 WS-SAVE-HALFMOVE           PIC S9(9) COMP-5.
+       01 WS-SAVE-WK-SQ              PIC S9(4) COMP-5.
+       01 WS-SAVE-BK-SQ              PIC S9(4) COMP-5.
+       01 WS-POS-HASH                PIC S9(18) COMP-5.
+       01 WS-ROOK-PIECE              PIC S9(4) COMP-5.
+       01 WS-CHK-SQ                  PIC S9(4) COMP-5.
+       01 WS-CHK-STEP                PIC S9(4) COMP-5.
+       01 WS-CHK-BLOCKED             PIC S9(4) COMP-5.
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-STATUS               PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION USING GAME-STATE MOVE-REC LK-STATUS.
+       MAINLINE.
+           MOVE 0 TO LK-STATUS
+           MOVE BOARD-SQ(M-FROM) TO WS-MOVER
+           IF WS-MOVER = 0 OR WS-MOVER = 99
+               GOBACK
+           END-IF
+           IF GS-SIDE = 1
+               MOVE 1 TO WS-MOVER-SIDE
+               MOVE 2 TO WS-ENEMY-SIDE
+           ELSE
+               MOVE 2 TO WS-MOVER-SIDE
+               MOVE 1 TO WS-ENEMY-SIDE
+           END-IF
+
+           IF M-FLAGS = 4 OR M-FLAGS = 5
+               PERFORM CHECK-KING-PATH
+               IF WS-CHK-BLOCKED = 1
+                   GOBACK
+               END-IF
+           END-IF
+
+           MOVE GS-EP-SQ TO WS-SAVE-EP
+           MOVE GS-CASTLE-WK TO WS-SAVE-CWK
+           MOVE GS-CASTLE-WQ TO WS-SAVE-CWQ
+           MOVE GS-CASTLE-BK TO WS-SAVE-CBK
+           MOVE GS-CASTLE-BQ TO WS-SAVE-CBQ
+           MOVE GS-HALFMOVE TO WS-SAVE-HALFMOVE
+           MOVE GS-WK-SQ TO WS-SAVE-WK-SQ
+           MOVE GS-BK-SQ TO WS-SAVE-BK-SQ
+
+           IF M-FLAGS = 4 OR M-FLAGS = 5
+               MOVE 0 TO WS-CAPTURED
+           ELSE
+               MOVE BOARD-SQ(M-TO) TO WS-CAPTURED
+           END-IF
+           MOVE 0 TO WS-EP-VICTIM
+
+           EVALUATE TRUE
+               WHEN M-FLAGS = 3
+                   IF WS-MOVER-SIDE = 1
+                       COMPUTE WS-EP-VICTIM = M-TO + 10
+                   ELSE
+                       COMPUTE WS-EP-VICTIM = M-TO - 10
+                   END-IF
+                   MOVE BOARD-SQ(WS-EP-VICTIM) TO WS-CAPTURED
+                   MOVE 0 TO BOARD-SQ(WS-EP-VICTIM)
+               WHEN M-FLAGS = 4
+                   IF WS-MOVER-SIDE = 1
+                       MOVE GS-CASTLE-WK-RSQ TO WS-ROOK-FROM
+                       MOVE 96 TO WS-ROOK-TO
+                   ELSE
+                       MOVE GS-CASTLE-BK-RSQ TO WS-ROOK-FROM
+                       MOVE 26 TO WS-ROOK-TO
+                   END-IF
+                   MOVE BOARD-SQ(WS-ROOK-FROM) TO WS-ROOK-PIECE
+                   MOVE 0 TO BOARD-SQ(WS-ROOK-FROM)
+               WHEN M-FLAGS = 5
+                   IF WS-MOVER-SIDE = 1
+                       MOVE GS-CASTLE-WQ-RSQ TO WS-ROOK-FROM
+                       MOVE 94 TO WS-ROOK-TO
+                   ELSE
+                       MOVE GS-CASTLE-BQ-RSQ TO WS-ROOK-FROM
+                       MOVE 24 TO WS-ROOK-TO
+                   END-IF
+                   MOVE BOARD-SQ(WS-ROOK-FROM) TO WS-ROOK-PIECE
+                   MOVE 0 TO BOARD-SQ(WS-ROOK-FROM)
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF M-PROMO NOT = 0
+               COMPUTE WS-PROMO-PIECE = M-PROMO * WS-MOVER-SIDE
+               IF WS-MOVER-SIDE = 2
+                   COMPUTE WS-PROMO-PIECE = 0 - M-PROMO
+               END-IF
+               MOVE WS-PROMO-PIECE TO BOARD-SQ(M-TO)
+           ELSE
+               MOVE WS-MOVER TO BOARD-SQ(M-TO)
+           END-IF
+           MOVE 0 TO BOARD-SQ(M-FROM)
+
+           IF M-FLAGS = 4 OR M-FLAGS = 5
+               MOVE WS-ROOK-PIECE TO BOARD-SQ(WS-ROOK-TO)
+           END-IF
+
+           IF FUNCTION ABS(WS-MOVER) = 6
+               IF WS-MOVER-SIDE = 1
+                   MOVE M-TO TO GS-WK-SQ
+               ELSE
+                   MOVE M-TO TO GS-BK-SQ
+               END-IF
+           END-IF
+
+           MOVE 0 TO GS-EP-SQ
+           IF M-FLAGS = 2
+               COMPUTE GS-EP-SQ = (M-FROM + M-TO) / 2
+           END-IF
+
+           IF WS-MOVER = 6 MOVE 0 TO GS-CASTLE-WK GS-CASTLE-WQ END-IF
+           IF WS-MOVER = -6 MOVE 0 TO GS-CASTLE-BK GS-CASTLE-BQ END-IF
+           IF M-FROM = GS-CASTLE-WQ-RSQ OR M-TO = GS-CASTLE-WQ-RSQ
+               MOVE 0 TO GS-CASTLE-WQ
+           END-IF
+           IF M-FROM = GS-CASTLE-WK-RSQ OR M-TO = GS-CASTLE-WK-RSQ
+               MOVE 0 TO GS-CASTLE-WK
+           END-IF
+           IF M-FROM = GS-CASTLE-BQ-RSQ OR M-TO = GS-CASTLE-BQ-RSQ
+               MOVE 0 TO GS-CASTLE-BQ
+           END-IF
+           IF M-FROM = GS-CASTLE-BK-RSQ OR M-TO = GS-CASTLE-BK-RSQ
+               MOVE 0 TO GS-CASTLE-BK
+           END-IF
+
+           IF FUNCTION ABS(WS-MOVER) = 1 OR WS-CAPTURED NOT = 0
+               MOVE 0 TO GS-HALFMOVE
+           ELSE
+               ADD 1 TO GS-HALFMOVE
+           END-IF
+
+           IF WS-MOVER-SIDE = 1
+               MOVE GS-WK-SQ TO WS-PASS-SQ
+           ELSE
+               MOVE GS-BK-SQ TO WS-PASS-SQ
+           END-IF
+           CALL "ATTACKED" USING GAME-STATE WS-PASS-SQ WS-ENEMY-SIDE
+               WS-ATTACKED-RESULT
+
+           IF WS-ATTACKED-RESULT = 1
+               IF M-FLAGS = 4 OR M-FLAGS = 5
+                   MOVE 0 TO BOARD-SQ(WS-ROOK-TO)
+                   MOVE WS-MOVER TO BOARD-SQ(M-FROM)
+                   MOVE WS-CAPTURED TO BOARD-SQ(M-TO)
+                   MOVE WS-ROOK-PIECE TO BOARD-SQ(WS-ROOK-FROM)
+               ELSE
+                   MOVE 0 TO BOARD-SQ(M-TO)
+                   MOVE WS-MOVER TO BOARD-SQ(M-FROM)
+                   MOVE WS-CAPTURED TO BOARD-SQ(M-TO)
+                   IF M-FLAGS = 3
+                       MOVE 0 TO BOARD-SQ(M-TO)
+                       MOVE WS-CAPTURED TO BOARD-SQ(WS-EP-VICTIM)
+                   END-IF
+               END-IF
+               MOVE WS-SAVE-EP TO GS-EP-SQ
+               MOVE WS-SAVE-CWK TO GS-CASTLE-WK
+               MOVE WS-SAVE-CWQ TO GS-CASTLE-WQ
+               MOVE WS-SAVE-CBK TO GS-CASTLE-BK
+               MOVE WS-SAVE-CBQ TO GS-CASTLE-BQ
+               MOVE WS-SAVE-HALFMOVE TO GS-HALFMOVE
+               MOVE WS-SAVE-WK-SQ TO GS-WK-SQ
+               MOVE WS-SAVE-BK-SQ TO GS-BK-SQ
+               GOBACK
+           END-IF
+
+           IF GS-SIDE = 1
+               MOVE 2 TO GS-SIDE
+           ELSE
+               MOVE 1 TO GS-SIDE
+               ADD 1 TO GS-FULLMOVE
+           END-IF
+
+           IF GS-UNDO-COUNT < 256
+               ADD 1 TO GS-UNDO-COUNT
+               MOVE M-FROM TO GU-FROM(GS-UNDO-COUNT)
+               MOVE M-TO TO GU-TO(GS-UNDO-COUNT)
+               MOVE M-PROMO TO GU-PROMO(GS-UNDO-COUNT)
+               MOVE M-FLAGS TO GU-FLAGS(GS-UNDO-COUNT)
+               MOVE WS-CAPTURED TO GU-CAPTURED(GS-UNDO-COUNT)
+               MOVE WS-SAVE-EP TO GU-EP-SQ(GS-UNDO-COUNT)
+               MOVE WS-SAVE-CWK TO GU-CASTLE-WK(GS-UNDO-COUNT)
+               MOVE WS-SAVE-CWQ TO GU-CASTLE-WQ(GS-UNDO-COUNT)
+               MOVE WS-SAVE-CBK TO GU-CASTLE-BK(GS-UNDO-COUNT)
+               MOVE WS-SAVE-CBQ TO GU-CASTLE-BQ(GS-UNDO-COUNT)
+               MOVE WS-SAVE-HALFMOVE TO GU-HALFMOVE(GS-UNDO-COUNT)
+               CALL "POSHASH" USING GAME-STATE WS-POS-HASH
+               MOVE WS-POS-HASH TO GS-HIST-KEY(GS-UNDO-COUNT)
+           END-IF
+
+           MOVE 1 TO LK-STATUS
+           GOBACK.
+
+       CHECK-KING-PATH.
+           IF M-TO > M-FROM
+               MOVE 1 TO WS-CHK-STEP
+           ELSE
+               MOVE -1 TO WS-CHK-STEP
+           END-IF
+           MOVE 0 TO WS-CHK-BLOCKED
+           PERFORM VARYING WS-CHK-SQ FROM M-FROM BY WS-CHK-STEP
+               UNTIL (WS-CHK-STEP = 1 AND WS-CHK-SQ > M-TO)
+                   OR (WS-CHK-STEP = -1 AND WS-CHK-SQ < M-TO)
+               CALL "ATTACKED" USING GAME-STATE WS-CHK-SQ
+                   WS-ENEMY-SIDE WS-ATTACKED-RESULT
+               IF WS-ATTACKED-RESULT = 1
+                   MOVE 1 TO WS-CHK-BLOCKED
+               END-IF
+           END-PERFORM
+           EXIT.
