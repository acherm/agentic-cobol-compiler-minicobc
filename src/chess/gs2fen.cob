@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GS2FEN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PTR                 PIC S9(9) COMP-5.
+       01 WS-RANK-NO              PIC S9(4) COMP-5.
+       01 WS-FILE                 PIC S9(4) COMP-5.
+       01 WS-SQ                   PIC S9(4) COMP-5.
+       01 WS-PIECE                PIC S9(4) COMP-5.
+       01 WS-RUN                  PIC S9(4) COMP-5.
+       01 WS-RUN-CH                PIC X(1).
+       01 WS-CH                   PIC X(1).
+       01 WS-ANY-CASTLE            PIC S9(4) COMP-5.
+       01 WS-EP-FILE-CH            PIC X(1).
+       01 WS-EP-RANK-CH            PIC X(1).
+       01 WS-EP-ROW                PIC S9(4) COMP-5.
+       01 WS-EP-FILE               PIC S9(4) COMP-5.
+       01 WS-EP-RANK               PIC S9(4) COMP-5.
+       01 WS-NUM-BUF               PIC -(9)9.
+       01 WS-RSQ-FILE               PIC S9(4) COMP-5.
+       01 WS-RSQ-FILE-CH            PIC X(1).
+
+       LINKAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 LK-FEN                 PIC X(80).
+
+       PROCEDURE DIVISION USING GAME-STATE LK-FEN.
+       MAINLINE.
+           MOVE SPACES TO LK-FEN
+           MOVE 1 TO WS-PTR
+
+           PERFORM VARYING WS-RANK-NO FROM 8 BY -1 UNTIL WS-RANK-NO < 1
+               MOVE 0 TO WS-RUN
+               PERFORM VARYING WS-FILE FROM 1 BY 1 UNTIL WS-FILE > 8
+                   COMPUTE WS-SQ = (10 - WS-RANK-NO) * 10 + WS-FILE
+                   MOVE BOARD-SQ(WS-SQ) TO WS-PIECE
+                   IF WS-PIECE = 0
+                       ADD 1 TO WS-RUN
+                   ELSE
+                       IF WS-RUN > 0
+                           MOVE FUNCTION CHAR(WS-RUN + 49) TO WS-RUN-CH
+                           STRING WS-RUN-CH DELIMITED BY SIZE
+                               INTO LK-FEN WITH POINTER WS-PTR
+                           MOVE 0 TO WS-RUN
+                       END-IF
+                       EVALUATE WS-PIECE
+                           WHEN 1  MOVE "P" TO WS-CH
+                           WHEN 2  MOVE "N" TO WS-CH
+                           WHEN 3  MOVE "B" TO WS-CH
+                           WHEN 4  MOVE "R" TO WS-CH
+                           WHEN 5  MOVE "Q" TO WS-CH
+                           WHEN 6  MOVE "K" TO WS-CH
+                           WHEN -1 MOVE "p" TO WS-CH
+                           WHEN -2 MOVE "n" TO WS-CH
+                           WHEN -3 MOVE "b" TO WS-CH
+                           WHEN -4 MOVE "r" TO WS-CH
+                           WHEN -5 MOVE "q" TO WS-CH
+                           WHEN -6 MOVE "k" TO WS-CH
+                           WHEN OTHER MOVE "?" TO WS-CH
+                       END-EVALUATE
+                       STRING WS-CH DELIMITED BY SIZE
+                           INTO LK-FEN WITH POINTER WS-PTR
+                   END-IF
+               END-PERFORM
+               IF WS-RUN > 0
+                   MOVE FUNCTION CHAR(WS-RUN + 49) TO WS-RUN-CH
+                   STRING WS-RUN-CH DELIMITED BY SIZE
+                       INTO LK-FEN WITH POINTER WS-PTR
+               END-IF
+               IF WS-RANK-NO > 1
+                   STRING "/" DELIMITED BY SIZE
+                       INTO LK-FEN WITH POINTER WS-PTR
+               END-IF
+           END-PERFORM
+
+           IF GS-SIDE = 2
+               STRING " b" DELIMITED BY SIZE INTO LK-FEN
+                   WITH POINTER WS-PTR
+           ELSE
+               STRING " w" DELIMITED BY SIZE INTO LK-FEN
+                   WITH POINTER WS-PTR
+           END-IF
+
+           STRING " " DELIMITED BY SIZE INTO LK-FEN WITH POINTER WS-PTR
+           MOVE 0 TO WS-ANY-CASTLE
+           IF GS-CASTLE-WK = 1
+               IF GS-CASTLE-WK-RSQ = 98
+                   STRING "K" DELIMITED BY SIZE INTO LK-FEN
+                       WITH POINTER WS-PTR
+               ELSE
+                   COMPUTE WS-RSQ-FILE = GS-CASTLE-WK-RSQ - 90
+                   MOVE FUNCTION CHAR(WS-RSQ-FILE + 65)
+                       TO WS-RSQ-FILE-CH
+                   STRING WS-RSQ-FILE-CH DELIMITED BY SIZE
+                       INTO LK-FEN WITH POINTER WS-PTR
+               END-IF
+               MOVE 1 TO WS-ANY-CASTLE
+           END-IF
+           IF GS-CASTLE-WQ = 1
+               IF GS-CASTLE-WQ-RSQ = 91
+                   STRING "Q" DELIMITED BY SIZE INTO LK-FEN
+                       WITH POINTER WS-PTR
+               ELSE
+                   COMPUTE WS-RSQ-FILE = GS-CASTLE-WQ-RSQ - 90
+                   MOVE FUNCTION CHAR(WS-RSQ-FILE + 65)
+                       TO WS-RSQ-FILE-CH
+                   STRING WS-RSQ-FILE-CH DELIMITED BY SIZE
+                       INTO LK-FEN WITH POINTER WS-PTR
+               END-IF
+               MOVE 1 TO WS-ANY-CASTLE
+           END-IF
+           IF GS-CASTLE-BK = 1
+               IF GS-CASTLE-BK-RSQ = 28
+                   STRING "k" DELIMITED BY SIZE INTO LK-FEN
+                       WITH POINTER WS-PTR
+               ELSE
+                   COMPUTE WS-RSQ-FILE = GS-CASTLE-BK-RSQ - 20
+                   MOVE FUNCTION CHAR(WS-RSQ-FILE + 97)
+                       TO WS-RSQ-FILE-CH
+                   STRING WS-RSQ-FILE-CH DELIMITED BY SIZE
+                       INTO LK-FEN WITH POINTER WS-PTR
+               END-IF
+               MOVE 1 TO WS-ANY-CASTLE
+           END-IF
+           IF GS-CASTLE-BQ = 1
+               IF GS-CASTLE-BQ-RSQ = 21
+                   STRING "q" DELIMITED BY SIZE INTO LK-FEN
+                       WITH POINTER WS-PTR
+               ELSE
+                   COMPUTE WS-RSQ-FILE = GS-CASTLE-BQ-RSQ - 20
+                   MOVE FUNCTION CHAR(WS-RSQ-FILE + 97)
+                       TO WS-RSQ-FILE-CH
+                   STRING WS-RSQ-FILE-CH DELIMITED BY SIZE
+                       INTO LK-FEN WITH POINTER WS-PTR
+               END-IF
+               MOVE 1 TO WS-ANY-CASTLE
+           END-IF
+           IF WS-ANY-CASTLE = 0
+               STRING "-" DELIMITED BY SIZE INTO LK-FEN
+                   WITH POINTER WS-PTR
+           END-IF
+
+           IF GS-EP-SQ = 0
+               STRING " -" DELIMITED BY SIZE INTO LK-FEN
+                   WITH POINTER WS-PTR
+           ELSE
+               COMPUTE WS-EP-ROW = GS-EP-SQ / 10
+               COMPUTE WS-EP-FILE = GS-EP-SQ - WS-EP-ROW * 10
+               COMPUTE WS-EP-RANK = 10 - WS-EP-ROW
+               MOVE FUNCTION CHAR(WS-EP-FILE + 97) TO WS-EP-FILE-CH
+               MOVE FUNCTION CHAR(WS-EP-RANK + 49) TO WS-EP-RANK-CH
+               STRING " " WS-EP-FILE-CH WS-EP-RANK-CH DELIMITED BY SIZE
+                   INTO LK-FEN WITH POINTER WS-PTR
+           END-IF
+
+           MOVE GS-HALFMOVE TO WS-NUM-BUF
+           STRING " " FUNCTION TRIM(WS-NUM-BUF) DELIMITED BY SIZE
+               INTO LK-FEN WITH POINTER WS-PTR
+           MOVE GS-FULLMOVE TO WS-NUM-BUF
+           STRING " " FUNCTION TRIM(WS-NUM-BUF) DELIMITED BY SIZE
+               INTO LK-FEN WITH POINTER WS-PTR
+
+           GOBACK.
