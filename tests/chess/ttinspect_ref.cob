@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTINSPECT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TT-CACHE-FILE ASSIGN TO DYNAMIC WS-TT-CACHE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TT-CACHE-STATUS.
+           SELECT HASH-CONFIG-FILE ASSIGN TO DYNAMIC WS-HASH-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HASH-CONFIG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TT-CACHE-FILE.
+       01 TT-CACHE-RECORD.
+          05 TR-KEY                PIC S9(18).
+          05 TR-DEPTH              PIC S9(4).
+          05 TR-FLAG               PIC S9(4).
+          05 TR-SCORE              PIC S9(9).
+          05 TR-FROM               PIC S9(4).
+          05 TR-TO                 PIC S9(4).
+          05 TR-PROMO              PIC S9(4).
+          05 TR-FLAGS              PIC S9(4).
+
+       FD HASH-CONFIG-FILE.
+       01 HASH-CONFIG-RECORD        PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+       01 WS-SS.
+          COPY "copybooks/searchstate.cpy".
+
+       01 WS-TT-CACHE-PATH         PIC X(80)
+           VALUE "data/tt_cache.dat".
+       01 WS-TT-CACHE-STATUS       PIC X(2).
+       01 WS-HASH-CONFIG-PATH      PIC X(80)
+           VALUE "data/hash_config.dat".
+       01 WS-HASH-CONFIG-STATUS    PIC X(2).
+       01 WS-TT-EOF                PIC S9(4) COMP-5 VALUE 0.
+       01 WS-TT-LOAD-OK            PIC S9(4) COMP-5 VALUE 0.
+       01 TT-I                     PIC S9(9) COMP-5.
+
+       01 INPUT-LINE               PIC X(2048).
+       01 WS-TOK1                  PIC X(16).
+       01 WS-TOK2                  PIC X(32).
+       01 WS-QUIT                  PIC S9(4) COMP-5 VALUE 0.
+       01 WS-INDEX                 PIC S9(9) COMP-5.
+       01 WS-STATUS                PIC S9(4) COMP-5.
+       01 WS-HASH                  PIC S9(18) COMP-5.
+       01 WS-FEN-BUF                PIC X(80).
+       01 OUT-N                    PIC -(17)9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM INIT-TT
+
+           MOVE SS-TT-SIZE OF WS-SS TO OUT-N
+           DISPLAY "TT-SIZE " FUNCTION TRIM(OUT-N)
+
+           PERFORM UNTIL WS-QUIT = 1
+               DISPLAY "TT> " WITH NO ADVANCING
+               ACCEPT INPUT-LINE
+               PERFORM SPLIT-COMMAND
+               EVALUATE WS-TOK1
+                   WHEN "index"
+                       PERFORM DO-INDEX
+                   WHEN "fen"
+                       PERFORM DO-FEN
+                   WHEN "quit"
+                       MOVE 1 TO WS-QUIT
+                   WHEN OTHER
+                       DISPLAY "COMMANDS: index <n> | fen <fen> | quit"
+               END-EVALUATE
+           END-PERFORM
+
+           STOP RUN.
+
+       SPLIT-COMMAND.
+           MOVE SPACES TO WS-TOK1 WS-TOK2
+           UNSTRING INPUT-LINE DELIMITED BY " "
+               INTO WS-TOK1 WS-TOK2
+           EXIT.
+
+       INIT-TT.
+           PERFORM READ-HASH-CONFIG
+           PERFORM LOAD-TT-CACHE
+           IF WS-TT-LOAD-OK = 0
+               PERFORM VARYING TT-I FROM 1 BY 1
+                   UNTIL TT-I > SS-TT-SIZE OF WS-SS
+                   MOVE -1 TO TTE-KEY OF WS-SS(TT-I)
+               END-PERFORM
+           END-IF
+           EXIT.
+
+       READ-HASH-CONFIG.
+           MOVE 1048576 TO SS-TT-SIZE OF WS-SS
+           OPEN INPUT HASH-CONFIG-FILE
+           IF WS-HASH-CONFIG-STATUS = "00"
+               READ HASH-CONFIG-FILE
+                   NOT AT END
+                       COMPUTE SS-TT-SIZE OF WS-SS =
+                           FUNCTION NUMVAL(HASH-CONFIG-RECORD)
+               END-READ
+               CLOSE HASH-CONFIG-FILE
+           END-IF
+           IF SS-TT-SIZE OF WS-SS < 1
+               MOVE 1 TO SS-TT-SIZE OF WS-SS
+           END-IF
+           IF SS-TT-SIZE OF WS-SS > 1048576
+               MOVE 1048576 TO SS-TT-SIZE OF WS-SS
+           END-IF
+           EXIT.
+
+       LOAD-TT-CACHE.
+           MOVE 0 TO WS-TT-EOF
+           MOVE 1 TO TT-I
+           OPEN INPUT TT-CACHE-FILE
+           IF WS-TT-CACHE-STATUS = "00"
+               PERFORM UNTIL TT-I > SS-TT-SIZE OF WS-SS OR WS-TT-EOF = 1
+                   READ TT-CACHE-FILE
+                       AT END
+                           MOVE 1 TO WS-TT-EOF
+                       NOT AT END
+                           MOVE TR-KEY TO TTE-KEY OF WS-SS(TT-I)
+                           MOVE TR-DEPTH TO TTE-DEPTH OF WS-SS(TT-I)
+                           MOVE TR-FLAG TO TTE-FLAG OF WS-SS(TT-I)
+                           MOVE TR-SCORE TO TTE-SCORE OF WS-SS(TT-I)
+                           MOVE TR-FROM TO TTE-FROM OF WS-SS(TT-I)
+                           MOVE TR-TO TO TTE-TO OF WS-SS(TT-I)
+                           MOVE TR-PROMO TO TTE-PROMO OF WS-SS(TT-I)
+                           MOVE TR-FLAGS TO TTE-FLAGS OF WS-SS(TT-I)
+                           ADD 1 TO TT-I
+                   END-READ
+               END-PERFORM
+               CLOSE TT-CACHE-FILE
+               IF TT-I > SS-TT-SIZE OF WS-SS
+                   MOVE 1 TO WS-TT-LOAD-OK
+               END-IF
+           END-IF
+           EXIT.
+
+       DO-INDEX.
+           COMPUTE WS-INDEX = FUNCTION NUMVAL(WS-TOK2)
+           IF WS-INDEX < 1 OR WS-INDEX > SS-TT-SIZE OF WS-SS
+               MOVE SS-TT-SIZE OF WS-SS TO OUT-N
+               DISPLAY "INDEX OUT OF RANGE 1.." FUNCTION TRIM(OUT-N)
+           ELSE
+               PERFORM SHOW-SLOT
+           END-IF
+           EXIT.
+
+       DO-FEN.
+           MOVE SPACES TO WS-FEN-BUF
+           MOVE INPUT-LINE(5:) TO WS-FEN-BUF
+           CALL "FEN" USING GAME-STATE WS-FEN-BUF WS-STATUS
+           IF WS-STATUS NOT = 1
+               DISPLAY "BAD FEN"
+           ELSE
+               CALL "POSHASH" USING GAME-STATE WS-HASH
+               COMPUTE WS-INDEX =
+                   FUNCTION MOD(WS-HASH, SS-TT-SIZE OF WS-SS) + 1
+               MOVE WS-HASH TO OUT-N
+               DISPLAY "HASH " FUNCTION TRIM(OUT-N)
+               PERFORM SHOW-SLOT
+           END-IF
+           EXIT.
+
+       SHOW-SLOT.
+           MOVE WS-INDEX TO OUT-N
+           DISPLAY "SLOT " FUNCTION TRIM(OUT-N)
+           MOVE TTE-KEY OF WS-SS(WS-INDEX) TO OUT-N
+           DISPLAY "  TTE-KEY   " FUNCTION TRIM(OUT-N)
+           MOVE TTE-DEPTH OF WS-SS(WS-INDEX) TO OUT-N
+           DISPLAY "  TTE-DEPTH " FUNCTION TRIM(OUT-N)
+           MOVE TTE-FLAG OF WS-SS(WS-INDEX) TO OUT-N
+           DISPLAY "  TTE-FLAG  " FUNCTION TRIM(OUT-N)
+           MOVE TTE-SCORE OF WS-SS(WS-INDEX) TO OUT-N
+           DISPLAY "  TTE-SCORE " FUNCTION TRIM(OUT-N)
+           MOVE TTE-FROM OF WS-SS(WS-INDEX) TO OUT-N
+           DISPLAY "  TTE-FROM  " FUNCTION TRIM(OUT-N)
+           MOVE TTE-TO OF WS-SS(WS-INDEX) TO OUT-N
+           DISPLAY "  TTE-TO    " FUNCTION TRIM(OUT-N)
+           MOVE TTE-PROMO OF WS-SS(WS-INDEX) TO OUT-N
+           DISPLAY "  TTE-PROMO " FUNCTION TRIM(OUT-N)
+           MOVE TTE-FLAGS OF WS-SS(WS-INDEX) TO OUT-N
+           DISPLAY "  TTE-FLAGS " FUNCTION TRIM(OUT-N)
+           EXIT.
