@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TACTICSGEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEN-FILE ASSIGN TO DYNAMIC WS-FEN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TACTICS-FILE ASSIGN TO DYNAMIC WS-TACTICS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FEN-FILE.
+       01 FEN-RECORD                PIC X(80).
+
+       FD TACTICS-FILE.
+           COPY "copybooks/tacticsrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       01 WS-FEN-PATH             PIC X(80)
+           VALUE "data/selfplay_suite.fen".
+       01 WS-TACTICS-PATH         PIC X(80).
+       01 WS-RUN-DATE             PIC 9(8).
+       01 WS-ARG                  PIC X(80).
+       01 WS-ARGN                 PIC S9(4) COMP-5.
+       01 ARG-COUNT               PIC 9(4) COMP-5.
+       01 WS-EOF                   PIC S9(4) COMP-5 VALUE 0.
+       01 WS-STATUS                PIC S9(4) COMP-5.
+       01 WS-DEPTH                 PIC S9(4) COMP-5 VALUE 4.
+       01 WS-TIME-LIMIT-CS         PIC S9(18) COMP-5 VALUE 0.
+       01 WS-MAX-PLIES             PIC S9(4) COMP-5 VALUE 200.
+       01 WS-THRESHOLD-CP          PIC S9(9) COMP-5 VALUE 150.
+       01 WS-OUT-SCORE             PIC S9(9) COMP-5 VALUE 0.
+       01 WS-OUT-NODES             PIC S9(18) COMP-5 VALUE 0.
+       01 WS-CAP-ONLY              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-PV-LIST.
+          05 PVL-COUNT             PIC S9(4) COMP-5.
+          05 PVL-MOVE OCCURS 48 TIMES.
+             10 PVL-FROM           PIC S9(4) COMP-5.
+             10 PVL-TO             PIC S9(4) COMP-5.
+             10 PVL-PROMO          PIC S9(4) COMP-5.
+             10 PVL-FLAGS          PIC S9(4) COMP-5.
+       01 WS-GAME-NO               PIC S9(4) COMP-5 VALUE 0.
+       01 WS-PLY                   PIC S9(4) COMP-5.
+       01 WS-GAME-OVER             PIC S9(4) COMP-5.
+       01 WS-FEN-BEFORE            PIC X(80).
+       01 WS-UCI-BUF               PIC X(8).
+       01 WS-BEFORE-WPERSP         PIC S9(9) COMP-5.
+       01 WS-AFTER-WPERSP          PIC S9(9) COMP-5.
+       01 WS-SWING                 PIC S9(9) COMP-5.
+       01 WS-DRAWN                 PIC S9(4) COMP-5.
+       01 WS-REPEATED              PIC S9(4) COMP-5.
+       01 WS-REP-COUNT             PIC S9(4) COMP-5.
+       01 WS-U                     PIC S9(4) COMP-5.
+       01 WS-GAMES-TOTAL           PIC S9(4) COMP-5 VALUE 0.
+       01 WS-PUZZLES-TOTAL         PIC S9(4) COMP-5 VALUE 0.
+       01 OUT-N                    PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING "data/results/tactics_" WS-RUN-DATE ".dat"
+               DELIMITED BY SIZE INTO WS-TACTICS-PATH
+
+           OPEN INPUT FEN-FILE
+           OPEN OUTPUT TACTICS-FILE
+           PERFORM UNTIL WS-EOF = 1
+               READ FEN-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM RUN-ONE-GAME
+               END-READ
+           END-PERFORM
+           CLOSE FEN-FILE
+           CLOSE TACTICS-FILE
+
+           MOVE WS-GAMES-TOTAL TO OUT-N
+           DISPLAY "GAMES " FUNCTION TRIM(OUT-N)
+           MOVE WS-PUZZLES-TOTAL TO OUT-N
+           DISPLAY "PUZZLES " FUNCTION TRIM(OUT-N)
+
+           STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--depth"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-DEPTH = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--movetime"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-TIME-LIMIT-CS =
+                           FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--maxplies"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-MAX-PLIES = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--threshold"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-THRESHOLD-CP = FUNCTION NUMVAL(WS-ARG)
+                   WHEN OTHER
+                       MOVE WS-ARG TO WS-FEN-PATH
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       RUN-ONE-GAME.
+           IF FUNCTION TRIM(FEN-RECORD) NOT = SPACES
+               ADD 1 TO WS-GAME-NO
+               CALL "FEN" USING GAME-STATE FEN-RECORD WS-STATUS
+               MOVE 0 TO WS-PLY
+               MOVE 0 TO WS-GAME-OVER
+               PERFORM UNTIL WS-GAME-OVER = 1 OR WS-PLY >= WS-MAX-PLIES
+                   PERFORM PLAY-ONE-PLY
+               END-PERFORM
+               ADD 1 TO WS-GAMES-TOTAL
+           END-IF
+           EXIT.
+
+       PLAY-ONE-PLY.
+           ADD 1 TO WS-PLY
+           CALL "GS2FEN" USING GAME-STATE WS-FEN-BEFORE
+
+           CALL "SEARCH"
+               USING GAME-STATE WS-DEPTH WS-TIME-LIMIT-CS
+                     MOVE-REC WS-OUT-SCORE WS-OUT-NODES WS-PV-LIST
+
+           IF M-FROM = 0
+               MOVE 1 TO WS-GAME-OVER
+           ELSE
+               IF GS-SIDE = 1
+                   MOVE WS-OUT-SCORE TO WS-BEFORE-WPERSP
+               ELSE
+                   COMPUTE WS-BEFORE-WPERSP = 0 - WS-OUT-SCORE
+               END-IF
+               CALL "MOVE2UCI" USING MOVE-REC WS-UCI-BUF
+
+               CALL "MAKEMOVE" USING GAME-STATE MOVE-REC WS-STATUS
+
+               CALL "SEARCH"
+                   USING GAME-STATE WS-DEPTH WS-TIME-LIMIT-CS
+                         MOVE-REC WS-OUT-SCORE WS-OUT-NODES WS-PV-LIST
+               IF GS-SIDE = 1
+                   MOVE WS-OUT-SCORE TO WS-AFTER-WPERSP
+               ELSE
+                   COMPUTE WS-AFTER-WPERSP = 0 - WS-OUT-SCORE
+               END-IF
+
+               COMPUTE WS-SWING =
+                   WS-BEFORE-WPERSP - WS-AFTER-WPERSP
+               IF WS-SWING < 0
+                   COMPUTE WS-SWING = 0 - WS-SWING
+               END-IF
+               IF WS-SWING > WS-THRESHOLD-CP
+                   PERFORM WRITE-TACTICS-RECORD
+               END-IF
+
+               CALL "ISDRAW" USING GAME-STATE WS-DRAWN
+               IF WS-DRAWN = 1
+                   MOVE 1 TO WS-GAME-OVER
+               ELSE
+                   PERFORM CHECK-REPETITION
+                   IF WS-REPEATED = 1
+                       MOVE 1 TO WS-GAME-OVER
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       CHECK-REPETITION.
+           MOVE 0 TO WS-REPEATED
+           MOVE 0 TO WS-REP-COUNT
+           PERFORM VARYING WS-U FROM 1 BY 1 UNTIL WS-U > GS-UNDO-COUNT
+               IF GS-HIST-KEY(WS-U) = GS-HIST-KEY(GS-UNDO-COUNT)
+                   ADD 1 TO WS-REP-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-REP-COUNT >= 3
+               MOVE 1 TO WS-REPEATED
+           END-IF
+           EXIT.
+
+       WRITE-TACTICS-RECORD.
+           MOVE WS-GAME-NO TO TC-GAME
+           MOVE WS-PLY TO TC-PLY
+           MOVE WS-FEN-BEFORE TO TC-FEN
+           MOVE WS-UCI-BUF TO TC-BESTMOVE
+           MOVE WS-SWING TO TC-SWING
+           WRITE TACTICS-RECORD
+           ADD 1 TO WS-PUZZLES-TOTAL
+           EXIT.
