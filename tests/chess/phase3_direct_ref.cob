@@ -1,31 +1,147 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SEARCHDIRECTREF.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TT-CACHE-FILE ASSIGN TO DYNAMIC WS-TT-CACHE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TT-CACHE-STATUS.
+           SELECT TT-FRESH-FILE ASSIGN TO DYNAMIC WS-TT-FRESH-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TT-FRESH-STATUS.
+           SELECT HASH-CONFIG-FILE ASSIGN TO DYNAMIC WS-HASH-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HASH-CONFIG-STATUS.
+           SELECT SEARCH-PARAMS-FILE
+               ASSIGN TO DYNAMIC WS-SEARCH-PARAMS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEARCH-PARAMS-STATUS.
+           SELECT ENGINE-OPTIONS-FILE
+               ASSIGN TO DYNAMIC WS-ENGINE-OPTIONS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENGINE-OPTIONS-STATUS.
+           SELECT MOVE-LOG-FILE ASSIGN TO DYNAMIC WS-MOVELOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD HASH-CONFIG-FILE.
+       01 HASH-CONFIG-RECORD        PIC X(9).
+
+       FD SEARCH-PARAMS-FILE.
+       01 SEARCH-PARAMS-RECORD      PIC X(9).
+
+       FD ENGINE-OPTIONS-FILE.
+       01 ENGINE-OPTIONS-RECORD     PIC X(18).
+
+       FD MOVE-LOG-FILE.
+       01 MOVE-LOG-RECORD.
+          05 ML-SEQ                 PIC S9(9).
+          05 ML-UCI                 PIC X(8).
+          05 ML-SCORE               PIC S9(9).
+
+       FD TT-CACHE-FILE.
+       01 TT-CACHE-RECORD.
+          05 TR-KEY                PIC S9(18).
+          05 TR-DEPTH              PIC S9(4).
+          05 TR-FLAG               PIC S9(4).
+          05 TR-SCORE              PIC S9(9).
+          05 TR-FROM               PIC S9(4).
+          05 TR-TO                 PIC S9(4).
+          05 TR-PROMO              PIC S9(4).
+          05 TR-FLAGS              PIC S9(4).
+
+       FD TT-FRESH-FILE.
+       01 TT-FRESH-RECORD           PIC X(1).
+
        WORKING-STORAGE SECTION.
        COPY "copybooks/types.cpy".
 
        01 PHASE3-FEN             PIC X(80)
-           VALUE "r3k2r/p1ppqpb1/bn2pnp1/3PN3/1p2P3/2N2Q1p/PPPB1PPP/R3K2R w KQkq - 0 1".
+           VALUE "r3k2r/p1ppqpb1/bn2pnp1/3PN3/1p2P3/2N2Q1p/PPPB1PPP/R3K2
+      -"R w KQkq - 0 1".
 
        01 SS.
           COPY "copybooks/searchstate.cpy".
 
+       01 WS-SP.
+          COPY "copybooks/searchparams.cpy".
+
+       01 WS-EO.
+          COPY "copybooks/engineopts.cpy".
+
        01 WS-STATUS              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-KING-VIOLATION      PIC S9(4) COMP-5 VALUE 0.
        01 WS-DEPTH               PIC S9(4) COMP-5 VALUE 0.
        01 WS-ALPHA               PIC S9(9) COMP-5 VALUE -30000.
        01 WS-BETA                PIC S9(9) COMP-5 VALUE 30000.
-       01 WS-NMP                 PIC S9(4) COMP-5 VALUE 1.
        01 WS-OUT                 PIC S9(9) COMP-5 VALUE 0.
+       01 WS-PREV-SCORE          PIC S9(9) COMP-5 VALUE 0.
        01 TT-I                   PIC S9(9) COMP-5 VALUE 0.
        01 I                      PIC S9(4) COMP-5 VALUE 0.
        01 CAP-ONLY               PIC S9(4) COMP-5 VALUE 1.
        01 UCI-BUF                PIC X(8).
+       01 SAN-BUF                PIC X(8).
+
+       01 WS-TT-CACHE-PATH       PIC X(80) VALUE "data/tt_cache.dat".
+       01 WS-TT-CACHE-STATUS     PIC X(2).
+       01 WS-TT-FRESH-PATH       PIC X(80) VALUE "data/tt_fresh.flag".
+       01 WS-TT-FRESH-STATUS     PIC X(2).
+       01 WS-TT-FRESH            PIC S9(4) COMP-5 VALUE 0.
+       01 WS-TT-EOF              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-TT-LOAD-OK          PIC S9(4) COMP-5 VALUE 0.
+       01 WS-HASH-CONFIG-PATH    PIC X(80)
+           VALUE "data/hash_config.dat".
+       01 WS-HASH-CONFIG-STATUS  PIC X(2).
+       01 WS-SEARCH-PARAMS-PATH  PIC X(80)
+           VALUE "data/search_params.dat".
+       01 WS-SEARCH-PARAMS-STATUS PIC X(2).
+       01 WS-SP-EOF              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-ENGINE-OPTIONS-PATH PIC X(80)
+           VALUE "data/engine_options.dat".
+       01 WS-ENGINE-OPTIONS-STATUS PIC X(2).
+       01 WS-EO-EOF              PIC S9(4) COMP-5 VALUE 0.
+
+       01 WS-MOVELOG-PATH        PIC X(80) VALUE "data/movelog.dat".
+       01 WS-MOVELOG-SEQ         PIC S9(9) COMP-5 VALUE 0.
+
+       01 WS-MAX-DEPTH           PIC S9(4) COMP-5 VALUE 2.
+       01 WS-ITER-DEPTH          PIC S9(4) COMP-5.
+       01 WS-PREV-NODES          PIC S9(18) COMP-5.
+       01 WS-CUR-NODES           PIC S9(18) COMP-5.
+       01 WS-TOTAL-NODES         PIC S9(18) COMP-5.
+       01 WS-EBF                 PIC S9(5)V99 COMP-3.
+       01 OUT-EBF                PIC Z(3)9.99.
+       01 OUT-N18                PIC -(17)9.
+       01 OUT-PCT                PIC Z(4)9.
+
+       01 WS-WALL-START          PIC 9(8).
+       01 WS-WALL-START-R REDEFINES WS-WALL-START.
+          05 WS-WSTART-HH        PIC 9(2).
+          05 WS-WSTART-MM        PIC 9(2).
+          05 WS-WSTART-SS        PIC 9(2).
+          05 WS-WSTART-CS        PIC 9(2).
+       01 WS-WALL-END            PIC 9(8).
+       01 WS-WALL-END-R REDEFINES WS-WALL-END.
+          05 WS-WEND-HH          PIC 9(2).
+          05 WS-WEND-MM          PIC 9(2).
+          05 WS-WEND-SS          PIC 9(2).
+          05 WS-WEND-CS          PIC 9(2).
+       01 WS-START-TOTAL-CS      PIC S9(9) COMP-5.
+       01 WS-END-TOTAL-CS        PIC S9(9) COMP-5.
+       01 WS-ELAPSED-CS          PIC S9(9) COMP-5.
+       01 WS-NPS                 PIC S9(18) COMP-5.
+       01 WS-TT-HIT-PCT          PIC S9(5) COMP-5.
 
        PROCEDURE DIVISION.
+           OPEN OUTPUT MOVE-LOG-FILE
            PERFORM RUN-ROOT
            PERFORM RUN-AFTER-D5E6
            PERFORM TRACE-AFTER-D5E6
+           PERFORM RUN-ITERATIVE
+           CLOSE MOVE-LOG-FILE
+           PERFORM SAVE-TT-CACHE
            STOP RUN.
 
        RUN-ROOT.
@@ -35,7 +151,8 @@
            MOVE -30000 TO WS-ALPHA
            MOVE 30000 TO WS-BETA
            MOVE 0 TO WS-OUT
-           CALL "QUIESCE" USING GAME-STATE WS-ALPHA WS-BETA SS WS-OUT
+           CALL "QUIESCE" USING GAME-STATE WS-ALPHA WS-BETA SS WS-SP
+               WS-OUT
            DISPLAY "QUIESCE-OUT " WS-OUT
            DISPLAY "QUIESCE-NODES " SS-NODES
 
@@ -45,9 +162,9 @@
            MOVE 30000 TO WS-BETA
            MOVE 0 TO WS-OUT
            MOVE 0 TO WS-DEPTH
-           MOVE 1 TO WS-NMP
            CALL "ALPHABETA"
-               USING GAME-STATE WS-DEPTH WS-ALPHA WS-BETA SS WS-NMP WS-OUT
+               USING GAME-STATE WS-DEPTH WS-ALPHA WS-BETA SS WS-SP
+               WS-OUT MOVE-LIST
            DISPLAY "ALPHABETA-OUT " WS-OUT
            DISPLAY "ALPHABETA-NODES " SS-NODES
            EXIT.
@@ -59,7 +176,8 @@
            MOVE -30000 TO WS-ALPHA
            MOVE 30000 TO WS-BETA
            MOVE 0 TO WS-OUT
-           CALL "QUIESCE" USING GAME-STATE WS-ALPHA WS-BETA SS WS-OUT
+           CALL "QUIESCE" USING GAME-STATE WS-ALPHA WS-BETA SS WS-SP
+               WS-OUT
            DISPLAY "QUIESCE-OUT " WS-OUT
            DISPLAY "QUIESCE-NODES " SS-NODES
 
@@ -69,9 +187,9 @@
            MOVE 30000 TO WS-BETA
            MOVE 0 TO WS-OUT
            MOVE 0 TO WS-DEPTH
-           MOVE 1 TO WS-NMP
            CALL "ALPHABETA"
-               USING GAME-STATE WS-DEPTH WS-ALPHA WS-BETA SS WS-NMP WS-OUT
+               USING GAME-STATE WS-DEPTH WS-ALPHA WS-BETA SS WS-SP
+               WS-OUT MOVE-LIST
            DISPLAY "ALPHABETA-OUT " WS-OUT
            DISPLAY "ALPHABETA-NODES " SS-NODES
            EXIT.
@@ -88,14 +206,21 @@
                MOVE ML-FLAGS(I) TO M-FLAGS OF MOVE-REC
                MOVE 0 TO M-SCORE OF MOVE-REC
                CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
+               CALL "MOVE2SAN" USING GAME-STATE MOVE-REC MOVE-LIST
+                   SAN-BUF
                CALL "MAKEMOVE" USING GAME-STATE MOVE-REC WS-STATUS
                IF WS-STATUS = 1
+                   CALL "KINGSAFE" USING GAME-STATE WS-KING-VIOLATION
+                   PERFORM LOG-MOVE
                    PERFORM INIT-SS
                    MOVE -30000 TO WS-ALPHA
                    MOVE 30000 TO WS-BETA
                    MOVE 0 TO WS-OUT
-                   CALL "QUIESCE" USING GAME-STATE WS-ALPHA WS-BETA SS WS-OUT
+                   CALL "QUIESCE"
+                       USING GAME-STATE WS-ALPHA WS-BETA SS WS-SP
+                       WS-OUT
                    DISPLAY "TRACE " FUNCTION TRIM(UCI-BUF)
+                       " SAN " FUNCTION TRIM(SAN-BUF)
                        " OUT " WS-OUT
                        " NODES " SS-NODES
                    CALL "UNMAKEMOVE" USING GAME-STATE MOVE-REC
@@ -103,6 +228,83 @@
            END-PERFORM
            EXIT.
 
+       RUN-ITERATIVE.
+           DISPLAY "CASE ITERATIVE"
+           MOVE 0 TO WS-PREV-NODES
+           MOVE 0 TO WS-TOTAL-NODES
+           MOVE 0 TO WS-PREV-SCORE
+           ACCEPT WS-WALL-START FROM TIME
+           PERFORM VARYING WS-ITER-DEPTH FROM 1 BY 1
+               UNTIL WS-ITER-DEPTH > WS-MAX-DEPTH
+               PERFORM SETUP-ROOT
+               PERFORM INIT-SS
+               IF WS-ITER-DEPTH > 1
+                       AND SP-ASPIRATION-WINDOW OF WS-SP > 0
+                   COMPUTE WS-ALPHA = WS-PREV-SCORE -
+                       SP-ASPIRATION-WINDOW OF WS-SP
+                   COMPUTE WS-BETA = WS-PREV-SCORE +
+                       SP-ASPIRATION-WINDOW OF WS-SP
+               ELSE
+                   MOVE -30000 TO WS-ALPHA
+                   MOVE 30000 TO WS-BETA
+               END-IF
+               MOVE 0 TO WS-OUT
+               MOVE WS-ITER-DEPTH TO WS-DEPTH
+               CALL "ALPHABETA"
+                   USING GAME-STATE WS-DEPTH WS-ALPHA WS-BETA SS WS-SP
+                   WS-OUT MOVE-LIST
+               IF WS-OUT <= WS-ALPHA OR WS-OUT >= WS-BETA
+                   MOVE -30000 TO WS-ALPHA
+                   MOVE 30000 TO WS-BETA
+                   MOVE 0 TO WS-OUT
+                   CALL "ALPHABETA"
+                       USING GAME-STATE WS-DEPTH WS-ALPHA WS-BETA SS
+                       WS-SP WS-OUT MOVE-LIST
+               END-IF
+               MOVE WS-OUT TO WS-PREV-SCORE
+               MOVE SS-NODES TO WS-CUR-NODES
+               ADD WS-CUR-NODES TO WS-TOTAL-NODES
+               MOVE WS-CUR-NODES TO OUT-N18
+               DISPLAY "DEPTH " WS-ITER-DEPTH
+                   " NODES " FUNCTION TRIM(OUT-N18)
+               IF WS-ITER-DEPTH > 1 AND WS-PREV-NODES > 0
+                   COMPUTE WS-EBF ROUNDED =
+                       WS-CUR-NODES / WS-PREV-NODES
+                   MOVE WS-EBF TO OUT-EBF
+                   DISPLAY "EBF " WS-ITER-DEPTH " "
+                       FUNCTION TRIM(OUT-EBF)
+               END-IF
+               MOVE WS-CUR-NODES TO WS-PREV-NODES
+           END-PERFORM
+           ACCEPT WS-WALL-END FROM TIME
+           PERFORM SEARCH-STATS-REPORT
+           EXIT.
+
+       SEARCH-STATS-REPORT.
+           COMPUTE WS-START-TOTAL-CS =
+               ((WS-WSTART-HH * 60 + WS-WSTART-MM) * 60
+                   + WS-WSTART-SS) * 100 + WS-WSTART-CS
+           COMPUTE WS-END-TOTAL-CS =
+               ((WS-WEND-HH * 60 + WS-WEND-MM) * 60
+                   + WS-WEND-SS) * 100 + WS-WEND-CS
+           COMPUTE WS-ELAPSED-CS =
+               WS-END-TOTAL-CS - WS-START-TOTAL-CS
+           IF WS-ELAPSED-CS < 1
+               MOVE 1 TO WS-ELAPSED-CS
+           END-IF
+           COMPUTE WS-NPS = (WS-TOTAL-NODES * 100) / WS-ELAPSED-CS
+           MOVE WS-NPS TO OUT-N18
+           DISPLAY "NPS " FUNCTION TRIM(OUT-N18)
+           IF SS-TT-PROBES > 0
+               COMPUTE WS-TT-HIT-PCT ROUNDED =
+                   (SS-TT-HITS * 100) / SS-TT-PROBES
+           ELSE
+               MOVE 0 TO WS-TT-HIT-PCT
+           END-IF
+           MOVE WS-TT-HIT-PCT TO OUT-PCT
+           DISPLAY "TT-HIT-PCT " FUNCTION TRIM(OUT-PCT)
+           EXIT.
+
        SETUP-ROOT.
            CALL "BOARD" USING GAME-STATE
            CALL "FEN" USING GAME-STATE PHASE3-FEN WS-STATUS
@@ -115,17 +317,42 @@
            MOVE 0 TO M-PROMO OF MOVE-REC
            MOVE 1 TO M-FLAGS OF MOVE-REC
            MOVE 0 TO M-SCORE OF MOVE-REC
+           CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
            CALL "MAKEMOVE" USING GAME-STATE MOVE-REC WS-STATUS
+           IF WS-STATUS = 1
+               PERFORM LOG-MOVE
+           END-IF
+           EXIT.
+
+       LOG-MOVE.
+           ADD 1 TO WS-MOVELOG-SEQ
+           MOVE WS-MOVELOG-SEQ TO ML-SEQ
+           MOVE UCI-BUF TO ML-UCI
+           MOVE M-SCORE OF MOVE-REC TO ML-SCORE
+           WRITE MOVE-LOG-RECORD
            EXIT.
 
        INIT-SS.
+           PERFORM READ-ENGINE-OPTIONS
            MOVE 0 TO SS-NODES SS-STOP SS-START-CS SS-TIME-LIMIT-CS
            MOVE 2048 TO SS-TIME-CHECK
            MOVE 1 TO SS-TT-INIT
            MOVE LOW-VALUES TO SS-HEUR
-           PERFORM VARYING TT-I FROM 1 BY 1 UNTIL TT-I > 1048576
-               MOVE -1 TO TTE-KEY(TT-I)
-           END-PERFORM
+
+           PERFORM READ-HASH-CONFIG
+           PERFORM READ-SEARCH-PARAMS
+           MOVE EO-CONTEMPT OF WS-EO TO SP-CONTEMPT OF WS-SP
+           PERFORM CHECK-TT-FRESH-FLAG
+           MOVE 0 TO WS-TT-LOAD-OK
+           IF WS-TT-FRESH = 0
+               PERFORM LOAD-TT-CACHE
+           END-IF
+           IF WS-TT-LOAD-OK = 0
+               PERFORM VARYING TT-I FROM 1 BY 1 UNTIL TT-I > SS-TT-SIZE
+                   MOVE -1 TO TTE-KEY(TT-I)
+               END-PERFORM
+           END-IF
+
            MOVE 0 TO TTE-DEPTH(1)
            MOVE 0 TO TTE-FLAG(1)
            MOVE 0 TO TTE-SCORE(1)
@@ -134,3 +361,197 @@
            MOVE 0 TO TTE-PROMO(1)
            MOVE 0 TO TTE-FLAGS(1)
            EXIT.
+
+       READ-ENGINE-OPTIONS.
+           MOVE 1048576 TO EO-HASH-SIZE OF WS-EO
+           MOVE 1 TO EO-JOB-STEPS OF WS-EO
+           MOVE 0 TO EO-CONTEMPT OF WS-EO
+           MOVE 0 TO EO-MOVE-OVERHEAD-CS OF WS-EO
+
+           MOVE 0 TO WS-EO-EOF
+           OPEN INPUT ENGINE-OPTIONS-FILE
+           IF WS-ENGINE-OPTIONS-STATUS = "00"
+               READ ENGINE-OPTIONS-FILE
+                   AT END MOVE 1 TO WS-EO-EOF
+                   NOT AT END
+                       COMPUTE EO-HASH-SIZE OF WS-EO =
+                           FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+               END-READ
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-JOB-STEPS OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-CONTEMPT OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-MOVE-OVERHEAD-CS OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               CLOSE ENGINE-OPTIONS-FILE
+           END-IF
+           EXIT.
+
+       READ-HASH-CONFIG.
+           MOVE EO-HASH-SIZE OF WS-EO TO SS-TT-SIZE
+           OPEN INPUT HASH-CONFIG-FILE
+           IF WS-HASH-CONFIG-STATUS = "00"
+               READ HASH-CONFIG-FILE
+                   NOT AT END
+                       COMPUTE SS-TT-SIZE =
+                           FUNCTION NUMVAL(HASH-CONFIG-RECORD)
+               END-READ
+               CLOSE HASH-CONFIG-FILE
+           END-IF
+           IF SS-TT-SIZE < 1
+               MOVE 1 TO SS-TT-SIZE
+           END-IF
+           IF SS-TT-SIZE > 1048576
+               MOVE 1048576 TO SS-TT-SIZE
+           END-IF
+           EXIT.
+
+       READ-SEARCH-PARAMS.
+           MOVE 1 TO SP-NMP-ON OF WS-SP
+           MOVE 2 TO SP-NMP-REDUCTION OF WS-SP
+           MOVE 50 TO SP-ASPIRATION-WINDOW OF WS-SP
+           MOVE 100 TO SP-FUTILITY-MARGIN OF WS-SP
+           MOVE 1 TO SP-LMR-ON OF WS-SP
+           MOVE 3 TO SP-LMR-MIN-DEPTH OF WS-SP
+           MOVE 4 TO SP-LMR-MIN-MOVE-NO OF WS-SP
+           MOVE 1 TO SP-LMR-REDUCTION OF WS-SP
+
+           MOVE 0 TO WS-SP-EOF
+           OPEN INPUT SEARCH-PARAMS-FILE
+           IF WS-SEARCH-PARAMS-STATUS = "00"
+               READ SEARCH-PARAMS-FILE
+                   AT END MOVE 1 TO WS-SP-EOF
+                   NOT AT END
+                       COMPUTE SP-NMP-ON OF WS-SP =
+                           FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+               END-READ
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-NMP-REDUCTION OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-ASPIRATION-WINDOW OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-FUTILITY-MARGIN OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-LMR-ON OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-LMR-MIN-DEPTH OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-LMR-MIN-MOVE-NO OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-SP-EOF = 0
+                   READ SEARCH-PARAMS-FILE
+                       AT END MOVE 1 TO WS-SP-EOF
+                       NOT AT END
+                           COMPUTE SP-LMR-REDUCTION OF WS-SP =
+                               FUNCTION NUMVAL(SEARCH-PARAMS-RECORD)
+                   END-READ
+               END-IF
+               CLOSE SEARCH-PARAMS-FILE
+           END-IF
+           EXIT.
+
+       CHECK-TT-FRESH-FLAG.
+           MOVE 0 TO WS-TT-FRESH
+           OPEN INPUT TT-FRESH-FILE
+           IF WS-TT-FRESH-STATUS = "00"
+               MOVE 1 TO WS-TT-FRESH
+               CLOSE TT-FRESH-FILE
+           END-IF
+           EXIT.
+
+       LOAD-TT-CACHE.
+           MOVE 0 TO WS-TT-EOF
+           MOVE 1 TO TT-I
+           OPEN INPUT TT-CACHE-FILE
+           IF WS-TT-CACHE-STATUS = "00"
+               PERFORM UNTIL TT-I > SS-TT-SIZE OR WS-TT-EOF = 1
+                   READ TT-CACHE-FILE
+                       AT END
+                           MOVE 1 TO WS-TT-EOF
+                       NOT AT END
+                           MOVE TR-KEY TO TTE-KEY(TT-I)
+                           MOVE TR-DEPTH TO TTE-DEPTH(TT-I)
+                           MOVE TR-FLAG TO TTE-FLAG(TT-I)
+                           MOVE TR-SCORE TO TTE-SCORE(TT-I)
+                           MOVE TR-FROM TO TTE-FROM(TT-I)
+                           MOVE TR-TO TO TTE-TO(TT-I)
+                           MOVE TR-PROMO TO TTE-PROMO(TT-I)
+                           MOVE TR-FLAGS TO TTE-FLAGS(TT-I)
+                           ADD 1 TO TT-I
+                   END-READ
+               END-PERFORM
+               CLOSE TT-CACHE-FILE
+               IF TT-I > SS-TT-SIZE
+                   MOVE 1 TO WS-TT-LOAD-OK
+               END-IF
+           END-IF
+           EXIT.
+
+       SAVE-TT-CACHE.
+           OPEN OUTPUT TT-CACHE-FILE
+           PERFORM VARYING TT-I FROM 1 BY 1 UNTIL TT-I > SS-TT-SIZE
+               MOVE TTE-KEY(TT-I) TO TR-KEY
+               MOVE TTE-DEPTH(TT-I) TO TR-DEPTH
+               MOVE TTE-FLAG(TT-I) TO TR-FLAG
+               MOVE TTE-SCORE(TT-I) TO TR-SCORE
+               MOVE TTE-FROM(TT-I) TO TR-FROM
+               MOVE TTE-TO(TT-I) TO TR-TO
+               MOVE TTE-PROMO(TT-I) TO TR-PROMO
+               MOVE TTE-FLAGS(TT-I) TO TR-FLAGS
+               WRITE TT-CACHE-RECORD
+           END-PERFORM
+           CLOSE TT-CACHE-FILE
+           EXIT.
