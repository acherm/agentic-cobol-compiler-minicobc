@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FENEXPORTREF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUT-FILE.
+       01 OUT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       01 WS-FEN-BUF               PIC X(80)
+           VALUE "rnbqkbnr/pppppppp/8/8/8/8/PPPPPPPP/RNBQKBNR w KQkq -".
+       01 WS-OUT-FEN               PIC X(80).
+       01 WS-ROUND-TRIP-FEN        PIC X(80).
+       01 WS-OUT-PATH              PIC X(80)
+           VALUE "data/results/fen_export.dat".
+       01 WS-MOVE-UCI              PIC X(8) VALUE SPACES.
+
+       01 WS-SAVE-BOARD            PIC S9(4) COMP-5 OCCURS 120 TIMES.
+       01 WS-SAVE-SIDE             PIC S9(4) COMP-5.
+       01 WS-SAVE-CASTLE-WK        PIC S9(4) COMP-5.
+       01 WS-SAVE-CASTLE-WQ        PIC S9(4) COMP-5.
+       01 WS-SAVE-CASTLE-BK        PIC S9(4) COMP-5.
+       01 WS-SAVE-CASTLE-BQ        PIC S9(4) COMP-5.
+       01 WS-SAVE-CASTLE-WK-RSQ    PIC S9(4) COMP-5.
+       01 WS-SAVE-CASTLE-WQ-RSQ    PIC S9(4) COMP-5.
+       01 WS-SAVE-CASTLE-BK-RSQ    PIC S9(4) COMP-5.
+       01 WS-SAVE-CASTLE-BQ-RSQ    PIC S9(4) COMP-5.
+       01 WS-SAVE-EP-SQ            PIC S9(4) COMP-5.
+       01 WS-SAVE-HALFMOVE         PIC S9(9) COMP-5.
+       01 WS-SAVE-FULLMOVE         PIC S9(9) COMP-5.
+
+       01 WS-C960-FEN              PIC X(80)
+           VALUE "bnrbqkrn/pppppppp/8/8/8/8/PPPPPPPP/BNRBQKRN w GCgc - 0
+      -" 1".
+       01 WS-C960-OUT-FEN          PIC X(80).
+       01 WS-C960-ROUND-TRIP-FEN   PIC X(80).
+       01 WS-C960-MISMATCH         PIC S9(4) COMP-5 VALUE 0.
+
+       01 ARG-COUNT                PIC 9(4) COMP-5.
+       01 WS-ARG                   PIC X(80).
+       01 WS-ARGN                  PIC S9(4) COMP-5.
+       01 WS-STATUS                PIC S9(4) COMP-5.
+       01 WS-CAP-ONLY              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-SQ                    PIC S9(4) COMP-5.
+       01 WS-MISMATCH              PIC S9(4) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
+
+           CALL "FEN" USING GAME-STATE WS-FEN-BUF WS-STATUS
+
+           IF FUNCTION TRIM(WS-MOVE-UCI) NOT = SPACES
+               CALL "MOVEGEN" USING GAME-STATE MOVE-LIST WS-CAP-ONLY
+               CALL "UCI2MOVE" USING GAME-STATE MOVE-REC MOVE-LIST
+                   WS-MOVE-UCI WS-STATUS
+               IF WS-STATUS = 1
+                   CALL "MAKEMOVE" USING GAME-STATE MOVE-REC WS-STATUS
+               END-IF
+           END-IF
+
+           CALL "GS2FEN" USING GAME-STATE WS-OUT-FEN
+           DISPLAY "FEN-OUT " FUNCTION TRIM(WS-OUT-FEN)
+
+           PERFORM SAVE-STATE
+           CALL "FEN" USING GAME-STATE WS-OUT-FEN WS-STATUS
+           CALL "GS2FEN" USING GAME-STATE WS-ROUND-TRIP-FEN
+           PERFORM COMPARE-STATE
+
+           IF FUNCTION TRIM(WS-OUT-FEN) NOT =
+               FUNCTION TRIM(WS-ROUND-TRIP-FEN)
+               MOVE 1 TO WS-MISMATCH
+           END-IF
+
+           IF WS-MISMATCH = 0
+               DISPLAY "ROUNDTRIP MATCH"
+           ELSE
+               DISPLAY "ROUNDTRIP MISMATCH"
+           END-IF
+
+           PERFORM CHECK-C960-ROUNDTRIP
+
+           OPEN OUTPUT OUT-FILE
+           MOVE WS-OUT-FEN TO OUT-RECORD
+           WRITE OUT-RECORD
+           CLOSE OUT-FILE
+
+           STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--fen"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-FEN-BUF
+                   WHEN "--move"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-MOVE-UCI
+                   WHEN "--out"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-OUT-PATH
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       SAVE-STATE.
+           PERFORM VARYING WS-SQ FROM 1 BY 1 UNTIL WS-SQ > 120
+               MOVE BOARD-SQ(WS-SQ) TO WS-SAVE-BOARD(WS-SQ)
+           END-PERFORM
+           MOVE GS-SIDE TO WS-SAVE-SIDE
+           MOVE GS-CASTLE-WK TO WS-SAVE-CASTLE-WK
+           MOVE GS-CASTLE-WQ TO WS-SAVE-CASTLE-WQ
+           MOVE GS-CASTLE-BK TO WS-SAVE-CASTLE-BK
+           MOVE GS-CASTLE-BQ TO WS-SAVE-CASTLE-BQ
+           MOVE GS-CASTLE-WK-RSQ TO WS-SAVE-CASTLE-WK-RSQ
+           MOVE GS-CASTLE-WQ-RSQ TO WS-SAVE-CASTLE-WQ-RSQ
+           MOVE GS-CASTLE-BK-RSQ TO WS-SAVE-CASTLE-BK-RSQ
+           MOVE GS-CASTLE-BQ-RSQ TO WS-SAVE-CASTLE-BQ-RSQ
+           MOVE GS-EP-SQ TO WS-SAVE-EP-SQ
+           MOVE GS-HALFMOVE TO WS-SAVE-HALFMOVE
+           MOVE GS-FULLMOVE TO WS-SAVE-FULLMOVE
+           EXIT.
+
+       COMPARE-STATE.
+           MOVE 0 TO WS-MISMATCH
+           PERFORM VARYING WS-SQ FROM 1 BY 1 UNTIL WS-SQ > 120
+               IF BOARD-SQ(WS-SQ) NOT = WS-SAVE-BOARD(WS-SQ)
+                   MOVE 1 TO WS-MISMATCH
+               END-IF
+           END-PERFORM
+           IF GS-SIDE NOT = WS-SAVE-SIDE
+               MOVE 1 TO WS-MISMATCH
+           END-IF
+           IF GS-CASTLE-WK NOT = WS-SAVE-CASTLE-WK
+               OR GS-CASTLE-WQ NOT = WS-SAVE-CASTLE-WQ
+               OR GS-CASTLE-BK NOT = WS-SAVE-CASTLE-BK
+               OR GS-CASTLE-BQ NOT = WS-SAVE-CASTLE-BQ
+               MOVE 1 TO WS-MISMATCH
+           END-IF
+           IF GS-CASTLE-WK-RSQ NOT = WS-SAVE-CASTLE-WK-RSQ
+               OR GS-CASTLE-WQ-RSQ NOT = WS-SAVE-CASTLE-WQ-RSQ
+               OR GS-CASTLE-BK-RSQ NOT = WS-SAVE-CASTLE-BK-RSQ
+               OR GS-CASTLE-BQ-RSQ NOT = WS-SAVE-CASTLE-BQ-RSQ
+               MOVE 1 TO WS-MISMATCH
+           END-IF
+           IF GS-EP-SQ NOT = WS-SAVE-EP-SQ
+               MOVE 1 TO WS-MISMATCH
+           END-IF
+           IF GS-HALFMOVE NOT = WS-SAVE-HALFMOVE
+               OR GS-FULLMOVE NOT = WS-SAVE-FULLMOVE
+               MOVE 1 TO WS-MISMATCH
+           END-IF
+           EXIT.
+
+       CHECK-C960-ROUNDTRIP.
+           MOVE 0 TO WS-C960-MISMATCH
+           CALL "FEN" USING GAME-STATE WS-C960-FEN WS-STATUS
+           IF GS-CASTLE-WK-RSQ NOT = 97 OR GS-CASTLE-WQ-RSQ NOT = 93
+               OR GS-CASTLE-BK-RSQ NOT = 27 OR GS-CASTLE-BQ-RSQ NOT = 23
+               MOVE 1 TO WS-C960-MISMATCH
+           END-IF
+
+           CALL "GS2FEN" USING GAME-STATE WS-C960-OUT-FEN
+           DISPLAY "C960-FEN-OUT " FUNCTION TRIM(WS-C960-OUT-FEN)
+
+           PERFORM SAVE-STATE
+           CALL "FEN" USING GAME-STATE WS-C960-OUT-FEN WS-STATUS
+           CALL "GS2FEN" USING GAME-STATE WS-C960-ROUND-TRIP-FEN
+           PERFORM COMPARE-STATE
+           IF WS-MISMATCH NOT = 0
+               MOVE 1 TO WS-C960-MISMATCH
+           END-IF
+
+           IF FUNCTION TRIM(WS-C960-OUT-FEN) NOT =
+               FUNCTION TRIM(WS-C960-ROUND-TRIP-FEN)
+               MOVE 1 TO WS-C960-MISMATCH
+           END-IF
+
+           IF WS-C960-MISMATCH = 0
+               DISPLAY "C960-ROUNDTRIP MATCH"
+           ELSE
+               DISPLAY "C960-ROUNDTRIP MISMATCH"
+           END-IF
+           EXIT.
