@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JSONEXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE ASSIGN TO DYNAMIC WS-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUT-FILE.
+       01 OUT-RECORD                PIC X(2000).
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       01 WS-FEN-BUF               PIC X(80)
+           VALUE "rnbqkbnr/pppppppp/8/8/8/8/PPPPPPPP/RNBQKBNR w KQkq -".
+       01 WS-OUT-PATH              PIC X(80).
+       01 WS-RUN-DATE              PIC 9(8).
+       01 ARG-COUNT                PIC 9(4) COMP-5.
+       01 WS-ARG                   PIC X(80).
+       01 WS-ARGN                  PIC S9(4) COMP-5.
+       01 WS-STATUS                PIC S9(4) COMP-5.
+       01 WS-CAP-ONLY              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-SQ                    PIC S9(4) COMP-5.
+       01 WS-I                     PIC S9(4) COMP-5.
+       01 WS-LINE                  PIC X(2000).
+       01 WS-PTR                   PIC S9(9) COMP-5.
+       01 OUT-N                    PIC -(9)9.
+       01 WS-LABEL                 PIC X(24).
+       01 WS-SEP                   PIC X(4).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
+
+           IF FUNCTION TRIM(WS-OUT-PATH) = SPACES
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               STRING "data/results/state_" WS-RUN-DATE ".json"
+                   DELIMITED BY SIZE INTO WS-OUT-PATH
+           END-IF
+
+           CALL "FEN" USING GAME-STATE WS-FEN-BUF WS-STATUS
+           CALL "MOVEGEN" USING GAME-STATE MOVE-LIST WS-CAP-ONLY
+
+           OPEN OUTPUT OUT-FILE
+           PERFORM WRITE-JSON
+           CLOSE OUT-FILE
+
+           DISPLAY "WROTE " FUNCTION TRIM(WS-OUT-PATH)
+           STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--fen"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-FEN-BUF
+                   WHEN "--out"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-OUT-PATH
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       WRITE-JSON.
+           MOVE "{" TO OUT-RECORD
+           WRITE OUT-RECORD
+
+           MOVE '  "game_state": {' TO OUT-RECORD
+           WRITE OUT-RECORD
+
+           MOVE GS-SIDE TO OUT-N
+           MOVE '    "side": '       TO WS-LABEL
+           MOVE ","                  TO WS-SEP
+           PERFORM WRITE-FIELD-LINE-N
+
+           MOVE GS-CASTLE-WK TO OUT-N
+           MOVE '    "castle_wk": '  TO WS-LABEL
+           PERFORM WRITE-FIELD-LINE-N
+           MOVE GS-CASTLE-WQ TO OUT-N
+           MOVE '    "castle_wq": '  TO WS-LABEL
+           PERFORM WRITE-FIELD-LINE-N
+           MOVE GS-CASTLE-BK TO OUT-N
+           MOVE '    "castle_bk": '  TO WS-LABEL
+           PERFORM WRITE-FIELD-LINE-N
+           MOVE GS-CASTLE-BQ TO OUT-N
+           MOVE '    "castle_bq": '  TO WS-LABEL
+           PERFORM WRITE-FIELD-LINE-N
+
+           MOVE GS-EP-SQ TO OUT-N
+           MOVE '    "ep_sq": '      TO WS-LABEL
+           PERFORM WRITE-FIELD-LINE-N
+           MOVE GS-HALFMOVE TO OUT-N
+           MOVE '    "halfmove": '   TO WS-LABEL
+           PERFORM WRITE-FIELD-LINE-N
+           MOVE GS-FULLMOVE TO OUT-N
+           MOVE '    "fullmove": '   TO WS-LABEL
+           PERFORM WRITE-FIELD-LINE-N
+           MOVE GS-WK-SQ TO OUT-N
+           MOVE '    "wk_sq": '      TO WS-LABEL
+           PERFORM WRITE-FIELD-LINE-N
+           MOVE GS-BK-SQ TO OUT-N
+           MOVE '    "bk_sq": '      TO WS-LABEL
+           PERFORM WRITE-FIELD-LINE-N
+
+           MOVE SPACES TO WS-LINE
+           MOVE 1 TO WS-PTR
+           STRING '    "board": [' DELIMITED BY SIZE
+               INTO WS-LINE WITH POINTER WS-PTR
+           PERFORM VARYING WS-SQ FROM 1 BY 1 UNTIL WS-SQ > 120
+               IF WS-SQ > 1
+                   STRING "," DELIMITED BY SIZE
+                       INTO WS-LINE WITH POINTER WS-PTR
+               END-IF
+               MOVE BOARD-SQ(WS-SQ) TO OUT-N
+               STRING FUNCTION TRIM(OUT-N) DELIMITED BY SIZE
+                   INTO WS-LINE WITH POINTER WS-PTR
+           END-PERFORM
+           STRING "]" DELIMITED BY SIZE INTO WS-LINE WITH POINTER WS-PTR
+           MOVE WS-LINE TO OUT-RECORD
+           WRITE OUT-RECORD
+
+           MOVE "  }," TO OUT-RECORD
+           WRITE OUT-RECORD
+
+           MOVE '  "moves": [' TO OUT-RECORD
+           WRITE OUT-RECORD
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > ML-COUNT
+               MOVE SPACES TO WS-LINE
+               MOVE 1 TO WS-PTR
+               STRING '    {"from":' DELIMITED BY SIZE
+                   INTO WS-LINE WITH POINTER WS-PTR
+               MOVE ML-FROM(WS-I) TO OUT-N
+               STRING FUNCTION TRIM(OUT-N) ',"to":' DELIMITED BY SIZE
+                   INTO WS-LINE WITH POINTER WS-PTR
+               MOVE ML-TO(WS-I) TO OUT-N
+               STRING FUNCTION TRIM(OUT-N) ',"promo":' DELIMITED BY SIZE
+                   INTO WS-LINE WITH POINTER WS-PTR
+               MOVE ML-PROMO(WS-I) TO OUT-N
+               STRING FUNCTION TRIM(OUT-N) ',"flags":' DELIMITED BY SIZE
+                   INTO WS-LINE WITH POINTER WS-PTR
+               MOVE ML-FLAGS(WS-I) TO OUT-N
+               STRING FUNCTION TRIM(OUT-N) ',"score":0}'
+                   DELIMITED BY SIZE INTO WS-LINE WITH POINTER WS-PTR
+               IF WS-I < ML-COUNT
+                   STRING "," DELIMITED BY SIZE
+                       INTO WS-LINE WITH POINTER WS-PTR
+               END-IF
+               MOVE WS-LINE TO OUT-RECORD
+               WRITE OUT-RECORD
+           END-PERFORM
+
+           MOVE "  ]" TO OUT-RECORD
+           WRITE OUT-RECORD
+
+           MOVE "}" TO OUT-RECORD
+           WRITE OUT-RECORD
+           EXIT.
+
+       WRITE-FIELD-LINE-N.
+           MOVE SPACES TO WS-LINE
+           MOVE 1 TO WS-PTR
+           STRING WS-LABEL DELIMITED BY SIZE
+               INTO WS-LINE WITH POINTER WS-PTR
+           STRING FUNCTION TRIM(OUT-N) WS-SEP DELIMITED BY SIZE
+               INTO WS-LINE WITH POINTER WS-PTR
+           MOVE WS-LINE TO OUT-RECORD
+           WRITE OUT-RECORD
+           EXIT.
