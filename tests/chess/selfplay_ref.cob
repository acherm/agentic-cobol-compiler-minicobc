@@ -0,0 +1,292 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SELFPLAY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEN-FILE ASSIGN TO DYNAMIC WS-FEN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO DYNAMIC WS-RESULT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GAME-LOG-FILE ASSIGN TO DYNAMIC WS-GAMELOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HASH-CONFIG-FILE ASSIGN TO DYNAMIC WS-HASH-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FEN-FILE.
+       01 FEN-RECORD                PIC X(80).
+
+       FD RESULT-FILE.
+       01 RESULT-RECORD.
+          05 RR-GAME               PIC S9(4).
+          05 RR-FEN                PIC X(80).
+          05 RR-RESULT             PIC X(8).
+          05 RR-PLIES              PIC S9(4).
+          05 RR-REASON             PIC X(12).
+
+       FD GAME-LOG-FILE.
+       01 GAME-LOG-RECORD.
+          05 GL-GAME               PIC S9(4).
+          05 GL-PLY                PIC S9(4).
+          05 GL-SIDE               PIC X(1).
+          05 GL-SAN                PIC X(8).
+          05 GL-SCORE              PIC S9(9).
+
+       FD HASH-CONFIG-FILE.
+       01 HASH-CONFIG-RECORD        PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       01 WS-FEN-PATH            PIC X(80)
+           VALUE "data/selfplay_suite.fen".
+       01 WS-RESULT-PATH         PIC X(80).
+       01 WS-GAMELOG-PATH        PIC X(80).
+       01 WS-RUN-DATE            PIC 9(8).
+       01 WS-HASH-CONFIG-PATH    PIC X(80)
+           VALUE "data/hash_config.dat".
+       01 WS-ARG                 PIC X(80).
+       01 WS-ARGN                PIC S9(4) COMP-5.
+       01 ARG-COUNT               PIC 9(4) COMP-5.
+       01 WS-EOF                  PIC S9(4) COMP-5 VALUE 0.
+       01 WS-STATUS               PIC S9(4) COMP-5 VALUE 0.
+       01 WS-DEPTH-A              PIC S9(4) COMP-5 VALUE 2.
+       01 WS-DEPTH-B              PIC S9(4) COMP-5 VALUE 3.
+       01 WS-CUR-DEPTH            PIC S9(4) COMP-5.
+       01 WS-TIME-LIMIT-CS        PIC S9(18) COMP-5 VALUE 0.
+       01 WS-MAX-PLIES            PIC S9(4) COMP-5 VALUE 200.
+       01 WS-OUT-SCORE            PIC S9(9) COMP-5 VALUE 0.
+       01 WS-OUT-NODES            PIC S9(18) COMP-5 VALUE 0.
+       01 WS-CAP-ONLY             PIC S9(4) COMP-5 VALUE 0.
+       01 SAN-BUF                 PIC X(8).
+       01 UCI-BUF                 PIC X(8).
+       01 WS-PV-LIST.
+          05 PVL-COUNT             PIC S9(4) COMP-5.
+          05 PVL-MOVE OCCURS 48 TIMES.
+             10 PVL-FROM           PIC S9(4) COMP-5.
+             10 PVL-TO             PIC S9(4) COMP-5.
+             10 PVL-PROMO          PIC S9(4) COMP-5.
+             10 PVL-FLAGS          PIC S9(4) COMP-5.
+       01 WS-GAME-NO              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-PLY                  PIC S9(4) COMP-5.
+       01 WS-MOVE-SIDE            PIC S9(4) COMP-5.
+       01 WS-GAME-OVER            PIC S9(4) COMP-5.
+       01 WS-GAME-FEN             PIC X(80).
+       01 WS-RESULT-CH            PIC X(8).
+       01 WS-REASON               PIC X(12).
+       01 WS-DRAWN                PIC S9(4) COMP-5.
+       01 WS-KING-SQ              PIC S9(4) COMP-5.
+       01 WS-ENEMY-SIDE           PIC S9(4) COMP-5.
+       01 WS-IN-CHECK             PIC S9(4) COMP-5.
+       01 WS-REPEATED             PIC S9(4) COMP-5.
+       01 WS-REP-COUNT            PIC S9(4) COMP-5.
+       01 WS-U                    PIC S9(4) COMP-5.
+       01 WS-WINS-A               PIC S9(4) COMP-5 VALUE 0.
+       01 WS-WINS-B               PIC S9(4) COMP-5 VALUE 0.
+       01 WS-DRAWS-TOTAL          PIC S9(4) COMP-5 VALUE 0.
+       01 WS-GAMES-TOTAL          PIC S9(4) COMP-5 VALUE 0.
+       01 OUT-N                   PIC -Z(8)9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING "data/results/selfplay_" WS-RUN-DATE ".dat"
+               DELIMITED BY SIZE INTO WS-RESULT-PATH
+           STRING "data/results/selfplay_games_" WS-RUN-DATE ".dat"
+               DELIMITED BY SIZE INTO WS-GAMELOG-PATH
+
+           OPEN INPUT FEN-FILE
+           OPEN OUTPUT RESULT-FILE
+           OPEN OUTPUT GAME-LOG-FILE
+           PERFORM UNTIL WS-EOF = 1
+               READ FEN-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM RUN-ONE-GAME
+               END-READ
+           END-PERFORM
+           CLOSE FEN-FILE
+           CLOSE RESULT-FILE
+           CLOSE GAME-LOG-FILE
+
+           MOVE WS-GAMES-TOTAL TO OUT-N
+           DISPLAY "GAMES " FUNCTION TRIM(OUT-N)
+           MOVE WS-WINS-A TO OUT-N
+           DISPLAY "WINS-A " FUNCTION TRIM(OUT-N)
+           MOVE WS-WINS-B TO OUT-N
+           DISPLAY "WINS-B " FUNCTION TRIM(OUT-N)
+           MOVE WS-DRAWS-TOTAL TO OUT-N
+           DISPLAY "DRAWS " FUNCTION TRIM(OUT-N)
+
+           STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--depth-a"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-DEPTH-A = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--depth-b"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-DEPTH-B = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--movetime"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-TIME-LIMIT-CS =
+                           FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--maxplies"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-MAX-PLIES = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--hash"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       PERFORM WRITE-HASH-CONFIG
+                   WHEN OTHER
+                       MOVE WS-ARG TO WS-FEN-PATH
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       WRITE-HASH-CONFIG.
+           OPEN OUTPUT HASH-CONFIG-FILE
+           MOVE WS-ARG TO HASH-CONFIG-RECORD
+           WRITE HASH-CONFIG-RECORD
+           CLOSE HASH-CONFIG-FILE
+           EXIT.
+
+       RUN-ONE-GAME.
+           IF FUNCTION TRIM(FEN-RECORD) NOT = SPACES
+               ADD 1 TO WS-GAME-NO
+               MOVE FEN-RECORD TO WS-GAME-FEN
+               CALL "FEN" USING GAME-STATE FEN-RECORD WS-STATUS
+               MOVE 0 TO WS-PLY
+               MOVE 0 TO WS-GAME-OVER
+               PERFORM UNTIL WS-GAME-OVER = 1 OR WS-PLY >= WS-MAX-PLIES
+                   PERFORM PLAY-ONE-PLY
+               END-PERFORM
+               IF WS-GAME-OVER = 0
+                   MOVE "1/2-1/2" TO WS-RESULT-CH
+                   MOVE "MAXPLIES" TO WS-REASON
+               END-IF
+               PERFORM TALLY-RESULT
+
+               MOVE WS-GAME-NO TO RR-GAME
+               MOVE WS-GAME-FEN TO RR-FEN
+               MOVE WS-RESULT-CH TO RR-RESULT
+               MOVE WS-PLY TO RR-PLIES
+               MOVE WS-REASON TO RR-REASON
+               WRITE RESULT-RECORD
+           END-IF
+           EXIT.
+
+       PLAY-ONE-PLY.
+           ADD 1 TO WS-PLY
+           IF GS-SIDE = 1
+               MOVE WS-DEPTH-A TO WS-CUR-DEPTH
+           ELSE
+               MOVE WS-DEPTH-B TO WS-CUR-DEPTH
+           END-IF
+           MOVE GS-SIDE TO WS-MOVE-SIDE
+
+           CALL "SEARCH"
+               USING GAME-STATE WS-CUR-DEPTH WS-TIME-LIMIT-CS
+                     MOVE-REC WS-OUT-SCORE WS-OUT-NODES WS-PV-LIST
+
+           IF M-FROM = 0
+               PERFORM DETECT-GAME-END
+               MOVE 1 TO WS-GAME-OVER
+           ELSE
+               CALL "MOVEGEN" USING GAME-STATE MOVE-LIST WS-CAP-ONLY
+               CALL "MOVE2SAN" USING GAME-STATE MOVE-REC MOVE-LIST
+                   SAN-BUF
+               CALL "MAKEMOVE" USING GAME-STATE MOVE-REC WS-STATUS
+               PERFORM LOG-PLY
+
+               CALL "ISDRAW" USING GAME-STATE WS-DRAWN
+               IF WS-DRAWN = 1
+                   MOVE "1/2-1/2" TO WS-RESULT-CH
+                   MOVE "DRAWRULE" TO WS-REASON
+                   MOVE 1 TO WS-GAME-OVER
+               ELSE
+                   PERFORM CHECK-REPETITION
+                   IF WS-REPEATED = 1
+                       MOVE "1/2-1/2" TO WS-RESULT-CH
+                       MOVE "REPETITION" TO WS-REASON
+                       MOVE 1 TO WS-GAME-OVER
+                   END-IF
+               END-IF
+           END-IF
+           EXIT.
+
+       DETECT-GAME-END.
+           IF GS-SIDE = 1
+               MOVE GS-WK-SQ TO WS-KING-SQ
+               MOVE 2 TO WS-ENEMY-SIDE
+           ELSE
+               MOVE GS-BK-SQ TO WS-KING-SQ
+               MOVE 1 TO WS-ENEMY-SIDE
+           END-IF
+           CALL "ATTACKED" USING GAME-STATE WS-KING-SQ WS-ENEMY-SIDE
+               WS-IN-CHECK
+           IF WS-IN-CHECK = 1
+               MOVE "CHECKMATE" TO WS-REASON
+               IF GS-SIDE = 1
+                   MOVE "0-1" TO WS-RESULT-CH
+               ELSE
+                   MOVE "1-0" TO WS-RESULT-CH
+               END-IF
+           ELSE
+               MOVE "STALEMATE" TO WS-REASON
+               MOVE "1/2-1/2" TO WS-RESULT-CH
+           END-IF
+           EXIT.
+
+       CHECK-REPETITION.
+           MOVE 0 TO WS-REPEATED
+           MOVE 0 TO WS-REP-COUNT
+           PERFORM VARYING WS-U FROM 1 BY 1 UNTIL WS-U > GS-UNDO-COUNT
+               IF GS-HIST-KEY(WS-U) = GS-HIST-KEY(GS-UNDO-COUNT)
+                   ADD 1 TO WS-REP-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-REP-COUNT >= 3
+               MOVE 1 TO WS-REPEATED
+           END-IF
+           EXIT.
+
+       TALLY-RESULT.
+           EVALUATE WS-RESULT-CH
+               WHEN "1-0"
+                   ADD 1 TO WS-WINS-A
+               WHEN "0-1"
+                   ADD 1 TO WS-WINS-B
+               WHEN OTHER
+                   ADD 1 TO WS-DRAWS-TOTAL
+           END-EVALUATE
+           ADD 1 TO WS-GAMES-TOTAL
+           EXIT.
+
+       LOG-PLY.
+           MOVE WS-GAME-NO TO GL-GAME
+           MOVE WS-PLY TO GL-PLY
+           IF WS-MOVE-SIDE = 1
+               MOVE "w" TO GL-SIDE
+           ELSE
+               MOVE "b" TO GL-SIDE
+           END-IF
+           MOVE FUNCTION TRIM(SAN-BUF) TO GL-SAN
+           MOVE WS-OUT-SCORE TO GL-SCORE
+           WRITE GAME-LOG-RECORD
+           EXIT.
