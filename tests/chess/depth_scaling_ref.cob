@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTHSCALE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEN-FILE ASSIGN TO DYNAMIC WS-FEN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO DYNAMIC WS-RESULT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FEN-FILE.
+       01 FEN-RECORD                PIC X(80).
+
+       FD RESULT-FILE.
+       COPY "copybooks/scalerec.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       01 WS-FEN-PATH             PIC X(80)
+           VALUE "data/search_suite.fen".
+       01 WS-DEFAULT-FEN          PIC X(48).
+       01 WS-RESULT-PATH          PIC X(80).
+       01 ARG-COUNT               PIC 9(4) COMP-5.
+       01 WS-ARG                  PIC X(80).
+       01 WS-ARGN                 PIC S9(4) COMP-5.
+       01 WS-EOF                  PIC S9(4) COMP-5 VALUE 0.
+       01 WS-STATUS               PIC S9(4) COMP-5 VALUE 0.
+       01 WS-MIN-DEPTH            PIC S9(4) COMP-5 VALUE 1.
+       01 WS-MAX-DEPTH            PIC S9(4) COMP-5 VALUE 4.
+       01 WS-DEPTH                PIC S9(4) COMP-5.
+       01 WS-TIME-LIMIT-CS        PIC S9(18) COMP-5 VALUE 0.
+       01 WS-OUT-SCORE            PIC S9(9) COMP-5 VALUE 0.
+       01 WS-OUT-NODES            PIC S9(18) COMP-5 VALUE 0.
+       01 WS-PREV-NODES           PIC S9(18) COMP-5 VALUE 0.
+       01 WS-PREV-ELAPSED-CS      PIC S9(9) COMP-5 VALUE 0.
+       01 WS-ELAPSED-CS           PIC S9(9) COMP-5 VALUE 0.
+       01 WS-START-STAMP          PIC X(21).
+       01 WS-END-STAMP            PIC X(21).
+       01 WS-START-CS             PIC S9(9) COMP-5.
+       01 WS-END-CS               PIC S9(9) COMP-5.
+       01 WS-BRANCH-FACTOR        PIC S9(5)V9(2) VALUE 0.
+       01 WS-PROJECTED-CS         PIC S9(9) COMP-5 VALUE 0.
+       01 UCI-BUF                 PIC X(8).
+       01 WS-PV-LIST.
+          05 PVL-COUNT             PIC S9(4) COMP-5.
+          05 PVL-MOVE OCCURS 48 TIMES.
+             10 PVL-FROM           PIC S9(4) COMP-5.
+             10 PVL-TO             PIC S9(4) COMP-5.
+             10 PVL-PROMO          PIC S9(4) COMP-5.
+             10 PVL-FLAGS          PIC S9(4) COMP-5.
+       01 OUT-N                  PIC -(17)9.
+       01 OUT-D                  PIC -(3)9.
+       01 OUT-B                  PIC -(4)9.99.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
+
+           MOVE 0 TO WS-EOF
+           OPEN INPUT FEN-FILE
+           READ FEN-FILE
+               AT END
+                   MOVE 1 TO WS-EOF
+                   MOVE "rnbqkbnr/pppppppp/8/8/8/8/PPPPPPPP/RNBQKBNR"
+                       TO WS-DEFAULT-FEN
+                   STRING FUNCTION TRIM(WS-DEFAULT-FEN) " w KQkq -"
+                       DELIMITED BY SIZE INTO FEN-RECORD
+           END-READ
+           CLOSE FEN-FILE
+
+           IF FUNCTION TRIM(WS-RESULT-PATH) NOT = SPACES
+               OPEN OUTPUT RESULT-FILE
+           END-IF
+
+           MOVE 0 TO WS-PREV-NODES
+           MOVE 0 TO WS-PREV-ELAPSED-CS
+
+           PERFORM VARYING WS-DEPTH FROM WS-MIN-DEPTH BY 1
+               UNTIL WS-DEPTH > WS-MAX-DEPTH
+               PERFORM RUN-ONE-DEPTH
+           END-PERFORM
+
+           IF FUNCTION TRIM(WS-RESULT-PATH) NOT = SPACES
+               CLOSE RESULT-FILE
+           END-IF
+
+           IF WS-BRANCH-FACTOR > 0
+               COMPUTE WS-PROJECTED-CS ROUNDED =
+                   WS-PREV-ELAPSED-CS * WS-BRANCH-FACTOR
+               MOVE WS-MAX-DEPTH TO OUT-N
+               DISPLAY "PROJECTED-NEXT-DEPTH "
+                   FUNCTION TRIM(OUT-N) " + 1"
+               MOVE WS-PROJECTED-CS TO OUT-N
+               DISPLAY "PROJECTED-ELAPSED-CS " FUNCTION TRIM(OUT-N)
+           END-IF
+
+           STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--fen-file"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-FEN-PATH
+                   WHEN "--min-depth"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-MIN-DEPTH = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--max-depth"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-MAX-DEPTH = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--out"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-RESULT-PATH
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       RUN-ONE-DEPTH.
+           CALL "FEN" USING GAME-STATE FEN-RECORD WS-STATUS
+
+           MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP
+           COMPUTE WS-START-CS =
+               FUNCTION NUMVAL(WS-START-STAMP(9:2)) * 360000
+               + FUNCTION NUMVAL(WS-START-STAMP(11:2)) * 6000
+               + FUNCTION NUMVAL(WS-START-STAMP(13:2)) * 100
+               + FUNCTION NUMVAL(WS-START-STAMP(15:2))
+
+           CALL "SEARCH" USING GAME-STATE WS-DEPTH WS-TIME-LIMIT-CS
+               MOVE-REC WS-OUT-SCORE WS-OUT-NODES WS-PV-LIST
+
+           MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP
+           COMPUTE WS-END-CS =
+               FUNCTION NUMVAL(WS-END-STAMP(9:2)) * 360000
+               + FUNCTION NUMVAL(WS-END-STAMP(11:2)) * 6000
+               + FUNCTION NUMVAL(WS-END-STAMP(13:2)) * 100
+               + FUNCTION NUMVAL(WS-END-STAMP(15:2))
+
+           COMPUTE WS-ELAPSED-CS = WS-END-CS - WS-START-CS
+           IF WS-ELAPSED-CS < 0
+               ADD 8640000 TO WS-ELAPSED-CS
+           END-IF
+
+           MOVE 0 TO WS-BRANCH-FACTOR
+           IF WS-PREV-NODES > 0
+               COMPUTE WS-BRANCH-FACTOR ROUNDED =
+                   WS-OUT-NODES / WS-PREV-NODES
+           END-IF
+
+           CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
+
+           MOVE WS-DEPTH TO OUT-D
+           DISPLAY "DEPTH " FUNCTION TRIM(OUT-D) " BESTMOVE "
+               FUNCTION TRIM(UCI-BUF)
+           MOVE WS-OUT-NODES TO OUT-N
+           DISPLAY "DEPTH " FUNCTION TRIM(OUT-D) " NODES "
+               FUNCTION TRIM(OUT-N)
+           MOVE WS-ELAPSED-CS TO OUT-N
+           DISPLAY "DEPTH " FUNCTION TRIM(OUT-D) " ELAPSED-CS "
+               FUNCTION TRIM(OUT-N)
+           MOVE WS-BRANCH-FACTOR TO OUT-B
+           DISPLAY "DEPTH " FUNCTION TRIM(OUT-D) " BRANCH-FACTOR "
+               FUNCTION TRIM(OUT-B)
+
+           IF FUNCTION TRIM(WS-RESULT-PATH) NOT = SPACES
+               MOVE WS-DEPTH TO SC-DEPTH
+               MOVE WS-OUT-NODES TO SC-NODES
+               MOVE WS-ELAPSED-CS TO SC-ELAPSED-CS
+               MOVE WS-BRANCH-FACTOR TO SC-BRANCH-FACTOR
+               WRITE SCALE-RECORD
+           END-IF
+
+           MOVE WS-OUT-NODES TO WS-PREV-NODES
+           MOVE WS-ELAPSED-CS TO WS-PREV-ELAPSED-CS
+           EXIT.
