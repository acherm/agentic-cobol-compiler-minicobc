@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BMDIVERGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-FILE ASSIGN TO DYNAMIC WS-OLD-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-FILE ASSIGN TO DYNAMIC WS-NEW-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-FILE.
+       COPY "copybooks/resultrec.cpy"
+           REPLACING RESULT-RECORD BY OLD-RESULT.
+
+       FD NEW-FILE.
+       COPY "copybooks/resultrec.cpy"
+           REPLACING RESULT-RECORD BY NEW-RESULT.
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       01 WS-OLD-PATH             PIC X(80).
+       01 WS-NEW-PATH             PIC X(80).
+       01 ARG-COUNT               PIC 9(4) COMP-5.
+       01 WS-OLD-EOF              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-NEW-EOF              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-SAME-COUNT           PIC S9(9) COMP-5 VALUE 0.
+       01 WS-DIVERGE-COUNT        PIC S9(9) COMP-5 VALUE 0.
+       01 WS-UNMATCHED-COUNT      PIC S9(9) COMP-5 VALUE 0.
+       01 WS-OLD-FEN              PIC X(80).
+       01 WS-NEW-FEN              PIC X(80).
+       01 OUT-S                   PIC -(9)9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT < 2
+               DISPLAY "USAGE: BMDIVERGE <prior-file> <current-file>"
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+           ACCEPT WS-OLD-PATH FROM ARGUMENT-VALUE
+           ACCEPT WS-NEW-PATH FROM ARGUMENT-VALUE
+
+           OPEN INPUT OLD-FILE
+           OPEN INPUT NEW-FILE
+
+           PERFORM READ-OLD
+           PERFORM READ-NEW
+
+           PERFORM UNTIL WS-OLD-EOF = 1 OR WS-NEW-EOF = 1
+               MOVE FUNCTION TRIM(RR-FEN OF OLD-RESULT) TO WS-OLD-FEN
+               MOVE FUNCTION TRIM(RR-FEN OF NEW-RESULT) TO WS-NEW-FEN
+               IF WS-OLD-FEN = WS-NEW-FEN
+                   PERFORM COMPARE-PAIR
+                   PERFORM READ-OLD
+                   PERFORM READ-NEW
+               ELSE
+                   DISPLAY "UNMATCHED " FUNCTION TRIM(WS-OLD-FEN)
+                   ADD 1 TO WS-UNMATCHED-COUNT
+                   PERFORM READ-OLD
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL WS-NEW-EOF = 1
+               DISPLAY "UNMATCHED " FUNCTION TRIM(RR-FEN OF NEW-RESULT)
+               ADD 1 TO WS-UNMATCHED-COUNT
+               PERFORM READ-NEW
+           END-PERFORM
+
+           MOVE WS-SAME-COUNT TO OUT-S
+           DISPLAY "UNCHANGED " FUNCTION TRIM(OUT-S)
+           MOVE WS-DIVERGE-COUNT TO OUT-S
+           DISPLAY "DIVERGED " FUNCTION TRIM(OUT-S)
+           MOVE WS-UNMATCHED-COUNT TO OUT-S
+           DISPLAY "UNMATCHED-TOTAL " FUNCTION TRIM(OUT-S)
+
+           CLOSE OLD-FILE
+           CLOSE NEW-FILE
+
+           IF WS-DIVERGE-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       READ-OLD.
+           READ OLD-FILE
+               AT END
+                   MOVE 1 TO WS-OLD-EOF
+                   MOVE SPACES TO RR-FEN OF OLD-RESULT
+           END-READ
+           EXIT.
+
+       READ-NEW.
+           READ NEW-FILE
+               AT END
+                   MOVE 1 TO WS-NEW-EOF
+                   MOVE SPACES TO RR-FEN OF NEW-RESULT
+           END-READ
+           EXIT.
+
+       COMPARE-PAIR.
+           IF RR-BESTMOVE OF OLD-RESULT = RR-BESTMOVE OF NEW-RESULT
+               ADD 1 TO WS-SAME-COUNT
+           ELSE
+               ADD 1 TO WS-DIVERGE-COUNT
+               DISPLAY "DIVERGE " FUNCTION TRIM(WS-OLD-FEN)
+               DISPLAY "  BESTMOVE "
+                   FUNCTION TRIM(RR-BESTMOVE OF OLD-RESULT)
+                   " -> " FUNCTION TRIM(RR-BESTMOVE OF NEW-RESULT)
+               MOVE RR-SCORE OF OLD-RESULT TO OUT-S
+               DISPLAY "  SCORE " FUNCTION TRIM(OUT-S) " -> "
+                   NO ADVANCING
+               MOVE RR-SCORE OF NEW-RESULT TO OUT-S
+               DISPLAY FUNCTION TRIM(OUT-S)
+           END-IF
+           EXIT.
