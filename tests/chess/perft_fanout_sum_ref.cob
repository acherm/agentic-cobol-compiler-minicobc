@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFTFANOUTSUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PART-FILE ASSIGN TO DYNAMIC WS-PART-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PART-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PART-FILE.
+       COPY "copybooks/resultrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-PART-PATH            PIC X(80).
+       01 WS-PART-STATUS          PIC X(2).
+       01 ARG-COUNT               PIC 9(4) COMP-5.
+       01 WS-ARGN                 PIC S9(4) COMP-5.
+       01 WS-PART-COUNT           PIC S9(4) COMP-5 VALUE 0.
+       01 WS-TOTAL-NODES          PIC S9(18) COMP-5 VALUE 0.
+       01 WS-PART-NODES           PIC S9(18) COMP-5 VALUE 0.
+       01 OUT-N                   PIC -(17)9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           IF ARG-COUNT < 1
+               DISPLAY "USAGE: PERFTFANOUTSUM <part-file> ..."
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM VARYING WS-ARGN FROM 1 BY 1 UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-PART-PATH FROM ARGUMENT-VALUE
+               PERFORM ADD-ONE-PART
+           END-PERFORM
+
+           MOVE WS-PART-COUNT TO OUT-N
+           DISPLAY "PARTS " FUNCTION TRIM(OUT-N)
+           MOVE WS-TOTAL-NODES TO OUT-N
+           DISPLAY "TOTAL-NODES " FUNCTION TRIM(OUT-N)
+
+           GOBACK.
+
+       ADD-ONE-PART.
+           OPEN INPUT PART-FILE
+           IF WS-PART-STATUS = "00"
+               READ PART-FILE
+                   NOT AT END
+                       MOVE RR-NODES TO WS-PART-NODES
+                       ADD WS-PART-NODES TO WS-TOTAL-NODES
+                       ADD 1 TO WS-PART-COUNT
+                       MOVE WS-PART-NODES TO OUT-N
+                       DISPLAY "MOVE " FUNCTION TRIM(RR-BESTMOVE)
+                           " NODES " FUNCTION TRIM(OUT-N)
+               END-READ
+               CLOSE PART-FILE
+           ELSE
+               DISPLAY "MISSING-PART " FUNCTION TRIM(WS-PART-PATH)
+           END-IF
+           EXIT.
