@@ -1,24 +1,254 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFTPHASE2.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEN-FILE ASSIGN TO DYNAMIC WS-FEN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO DYNAMIC WS-RESULT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT CKPT-FILE ASSIGN TO DYNAMIC WS-CKPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CKPT-FRESH-FILE ASSIGN TO DYNAMIC WS-CKPT-FRESH-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FRESH-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FEN-FILE.
+       01 FEN-RECORD                PIC X(80).
+
+       FD RESULT-FILE.
+       COPY "copybooks/resultrec.cpy".
+
+       FD CKPT-FILE.
+       01 CKPT-RECORD.
+           05 CKPT-FEN-PATH         PIC X(80).
+           05 CKPT-DEPTH            PIC S9(4).
+           05 CKPT-REC-NO           PIC S9(9).
+
+       FD CKPT-FRESH-FILE.
+       01 CKPT-FRESH-RECORD         PIC X(1).
+
        WORKING-STORAGE SECTION.
        COPY "copybooks/types.cpy".
 
-       01 STARTPOS               PIC X(80)
-           VALUE "rnbqkbnr/pppppppp/8/8/8/8/PPPPPPPP/RNBQKBNR w KQkq - 0 1".
+       01 WS-FEN-PATH             PIC X(80)
+           VALUE "data/perft_suite.fen".
+       01 WS-RESULT-PATH          PIC X(80).
+       01 WS-RESULT-STATUS        PIC X(2).
+       01 WS-RUN-DATE             PIC 9(8).
+       01 WS-CKPT-PATH            PIC X(80)
+           VALUE "data/perft_checkpoint.dat".
+       01 WS-CKPT-STATUS          PIC X(2).
+       01 WS-CKPT-FRESH-PATH      PIC X(80)
+           VALUE "data/perft_ckpt_fresh.flag".
+       01 WS-CKPT-FRESH-STATUS    PIC X(2).
+       01 WS-CKPT-FRESH           PIC S9(4) COMP-5 VALUE 0.
+       01 WS-RESUME-FROM          PIC S9(9) COMP-5 VALUE 0.
+       01 WS-REC-NO               PIC S9(9) COMP-5 VALUE 0.
+       01 ARG-COUNT               PIC 9(4) COMP-5.
+       01 WS-EOF                 PIC S9(4) COMP-5 VALUE 0.
        01 WS-STATUS              PIC S9(4) COMP-5 VALUE 0.
        01 WS-DEPTH               PIC S9(4) COMP-5 VALUE 2.
        01 WS-NODES               PIC S9(18) COMP-5 VALUE 0.
-       01 OUT-N                  PIC -Z(17)9.
+       01 OUT-N                  PIC -(17)9.
+       01 OUT-N2                 PIC -(17)9.
+
+       01 WS-CAP-ONLY            PIC S9(4) COMP-5 VALUE 0.
+       01 WS-I                   PIC S9(4) COMP-5.
+       01 WS-SUB-DEPTH           PIC S9(4) COMP-5.
+       01 WS-SUB-NODES           PIC S9(18) COMP-5.
+       01 UCI-BUF                PIC X(8).
+       01 WS-ARG                 PIC X(80).
+       01 WS-ARGN                PIC S9(4) COMP-5.
+       01 WS-FEN-TEXT            PIC X(80).
+       01 WS-EXPECT-PART         PIC X(20).
+       01 WS-EXPECT-NODES        PIC S9(18) COMP-5 VALUE -1.
+       01 WS-REC-EXPECT          PIC S9(18) COMP-5.
+       01 WS-PASS-COUNT          PIC S9(9) COMP-5 VALUE 0.
+       01 WS-FAIL-COUNT          PIC S9(9) COMP-5 VALUE 0.
 
        PROCEDURE DIVISION.
-           CALL "FEN" USING GAME-STATE STARTPOS WS-STATUS
-           CALL "PERFT" USING GAME-STATE WS-DEPTH WS-NODES
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
 
-           MOVE WS-STATUS TO OUT-N
-           DISPLAY "STATUS " FUNCTION TRIM(OUT-N)
-           MOVE WS-NODES TO OUT-N
-           DISPLAY "NODES " FUNCTION TRIM(OUT-N)
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING "data/results/perft_" WS-RUN-DATE ".dat"
+               DELIMITED BY SIZE INTO WS-RESULT-PATH
+
+           PERFORM CHECK-CKPT-FRESH-FLAG
+           MOVE 0 TO WS-RESUME-FROM
+           IF WS-CKPT-FRESH = 0
+               PERFORM LOAD-CKPT
+           END-IF
+
+           OPEN INPUT FEN-FILE
+           IF WS-RESUME-FROM > 0
+               MOVE WS-RESUME-FROM TO OUT-N
+               DISPLAY "RESUMING AFTER RECORD " FUNCTION TRIM(OUT-N)
+               OPEN EXTEND RESULT-FILE
+               IF WS-RESULT-STATUS NOT = "00"
+                   OPEN OUTPUT RESULT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RESULT-FILE
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 1
+               READ FEN-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REC-NO
+                       IF WS-REC-NO > WS-RESUME-FROM
+                           PERFORM RUN-ONE-FEN
+                           PERFORM SAVE-CKPT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FEN-FILE
+           CLOSE RESULT-FILE
+
+           IF WS-PASS-COUNT > 0 OR WS-FAIL-COUNT > 0
+               MOVE WS-PASS-COUNT TO OUT-N
+               DISPLAY "TOTAL-PASS " FUNCTION TRIM(OUT-N)
+               MOVE WS-FAIL-COUNT TO OUT-N
+               DISPLAY "TOTAL-FAIL " FUNCTION TRIM(OUT-N)
+           END-IF
+           IF WS-FAIL-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
 
            STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--expect-nodes"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-EXPECT-NODES = FUNCTION NUMVAL(WS-ARG)
+                   WHEN OTHER
+                       MOVE WS-ARG TO WS-FEN-PATH
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       CHECK-CKPT-FRESH-FLAG.
+           MOVE 0 TO WS-CKPT-FRESH
+           OPEN INPUT CKPT-FRESH-FILE
+           IF WS-CKPT-FRESH-STATUS = "00"
+               MOVE 1 TO WS-CKPT-FRESH
+               CLOSE CKPT-FRESH-FILE
+           END-IF
+           EXIT.
+
+       LOAD-CKPT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+                   NOT AT END
+                       IF CKPT-FEN-PATH = WS-FEN-PATH
+                           AND CKPT-DEPTH = WS-DEPTH
+                           MOVE CKPT-REC-NO TO WS-RESUME-FROM
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF
+           EXIT.
+
+       SAVE-CKPT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE WS-FEN-PATH TO CKPT-FEN-PATH
+           MOVE WS-DEPTH TO CKPT-DEPTH
+           MOVE WS-REC-NO TO CKPT-REC-NO
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE
+           EXIT.
+
+       RUN-ONE-FEN.
+           IF FUNCTION TRIM(FEN-RECORD) NOT = SPACES
+               MOVE SPACES TO WS-FEN-TEXT WS-EXPECT-PART
+               UNSTRING FEN-RECORD DELIMITED BY ";"
+                   INTO WS-FEN-TEXT WS-EXPECT-PART
+
+               DISPLAY "FEN " FUNCTION TRIM(WS-FEN-TEXT)
+               CALL "FEN" USING GAME-STATE WS-FEN-TEXT WS-STATUS
+               PERFORM DIVIDE-ROOT
+
+               MOVE WS-STATUS TO OUT-N
+               DISPLAY "STATUS " FUNCTION TRIM(OUT-N)
+               MOVE WS-NODES TO OUT-N
+               DISPLAY "NODES " FUNCTION TRIM(OUT-N)
+
+               MOVE -1 TO WS-REC-EXPECT
+               IF FUNCTION TRIM(WS-EXPECT-PART) NOT = SPACES
+                   COMPUTE WS-REC-EXPECT =
+                       FUNCTION NUMVAL(WS-EXPECT-PART)
+               ELSE
+                   IF WS-EXPECT-NODES >= 0
+                       MOVE WS-EXPECT-NODES TO WS-REC-EXPECT
+                   END-IF
+               END-IF
+
+               IF WS-REC-EXPECT >= 0
+                   IF WS-NODES = WS-REC-EXPECT
+                       ADD 1 TO WS-PASS-COUNT
+                       DISPLAY "PASS " FUNCTION TRIM(OUT-N)
+                   ELSE
+                       ADD 1 TO WS-FAIL-COUNT
+                       MOVE WS-REC-EXPECT TO OUT-N
+                       MOVE WS-NODES TO OUT-N2
+                       DISPLAY "FAIL EXPECTED " FUNCTION TRIM(OUT-N)
+                           " GOT " FUNCTION TRIM(OUT-N2)
+                   END-IF
+               END-IF
+
+               MOVE WS-FEN-TEXT TO RR-FEN
+               MOVE SPACES TO RR-BESTMOVE
+               MOVE 0 TO RR-SCORE
+               MOVE WS-NODES TO RR-NODES
+               WRITE RESULT-RECORD
+           END-IF
+           EXIT.
+
+       DIVIDE-ROOT.
+           MOVE 0 TO WS-NODES
+           IF WS-DEPTH < 1
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "MOVEGEN" USING GAME-STATE MOVE-LIST WS-CAP-ONLY
+           COMPUTE WS-SUB-DEPTH = WS-DEPTH - 1
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > ML-COUNT
+               MOVE ML-FROM(WS-I) TO M-FROM
+               MOVE ML-TO(WS-I) TO M-TO
+               MOVE ML-PROMO(WS-I) TO M-PROMO
+               MOVE ML-FLAGS(WS-I) TO M-FLAGS
+               MOVE 0 TO M-SCORE
+               CALL "MAKEMOVE" USING GAME-STATE MOVE-REC WS-STATUS
+               IF WS-STATUS = 1
+                   CALL "PERFT" USING GAME-STATE WS-SUB-DEPTH
+                       WS-SUB-NODES
+                   CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
+                   MOVE WS-SUB-NODES TO OUT-N
+                   DISPLAY "MOVE " FUNCTION TRIM(UCI-BUF) " NODES "
+                       FUNCTION TRIM(OUT-N)
+                   ADD WS-SUB-NODES TO WS-NODES
+                   CALL "UNMAKEMOVE" USING GAME-STATE MOVE-REC
+               END-IF
+           END-PERFORM
+
+           MOVE 1 TO WS-STATUS
+           EXIT.
