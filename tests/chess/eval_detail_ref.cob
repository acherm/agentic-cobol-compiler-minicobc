@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVALDETAILREF.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       01 WS-FEN-BUF               PIC X(80)
+           VALUE "rnbqkbnr/pppppppp/8/8/8/8/PPPPPPPP/RNBQKBNR w KQkq -".
+
+       01 ARG-COUNT                PIC 9(4) COMP-5.
+       01 WS-ARG                   PIC X(80).
+       01 WS-ARGN                  PIC S9(4) COMP-5.
+       01 WS-STATUS                PIC S9(4) COMP-5.
+
+       01 WS-MATERIAL              PIC S9(9) COMP-5.
+       01 WS-POSITIONAL            PIC S9(9) COMP-5.
+       01 WS-KINGSAFETY            PIC S9(9) COMP-5.
+       01 WS-TOTAL                 PIC S9(9) COMP-5.
+       01 WS-EVAL-SCORE            PIC S9(9) COMP-5.
+       01 OUT-N                    PIC -(9)9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
+
+           CALL "FEN" USING GAME-STATE WS-FEN-BUF WS-STATUS
+           CALL "EVALDETAIL" USING GAME-STATE
+               WS-MATERIAL WS-POSITIONAL WS-KINGSAFETY WS-TOTAL
+           CALL "EVAL" USING GAME-STATE WS-EVAL-SCORE
+
+           MOVE WS-MATERIAL TO OUT-N
+           DISPLAY "MATERIAL " FUNCTION TRIM(OUT-N)
+           MOVE WS-POSITIONAL TO OUT-N
+           DISPLAY "POSITIONAL " FUNCTION TRIM(OUT-N)
+           MOVE WS-KINGSAFETY TO OUT-N
+           DISPLAY "KINGSAFETY " FUNCTION TRIM(OUT-N)
+           MOVE WS-TOTAL TO OUT-N
+           DISPLAY "TOTAL " FUNCTION TRIM(OUT-N)
+           MOVE WS-EVAL-SCORE TO OUT-N
+           DISPLAY "EVAL-SCORE " FUNCTION TRIM(OUT-N)
+
+           IF WS-TOTAL = WS-EVAL-SCORE
+               DISPLAY "CONSISTENT"
+           ELSE
+               DISPLAY "INCONSISTENT"
+           END-IF
+
+           STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--fen"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-FEN-BUF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
