@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EPDBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EPD-FILE ASSIGN TO DYNAMIC WS-EPD-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HASH-CONFIG-FILE ASSIGN TO DYNAMIC WS-HASH-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO DYNAMIC WS-RESULT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EPD-FILE.
+       01 EPD-RECORD                PIC X(120).
+
+       FD HASH-CONFIG-FILE.
+       01 HASH-CONFIG-RECORD        PIC X(9).
+
+       FD RESULT-FILE.
+       COPY "copybooks/resultrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       01 WS-EPD-PATH             PIC X(80) VALUE "data/epd_suite.epd".
+       01 WS-HASH-CONFIG-PATH     PIC X(80)
+           VALUE "data/hash_config.dat".
+       01 WS-RESULT-PATH          PIC X(80).
+       01 WS-RUN-DATE             PIC 9(8).
+       01 WS-ARG                  PIC X(80).
+       01 WS-ARGN                 PIC S9(4) COMP-5.
+       01 ARG-COUNT               PIC 9(4) COMP-5.
+       01 WS-EOF                  PIC S9(4) COMP-5 VALUE 0.
+       01 WS-STATUS               PIC S9(4) COMP-5 VALUE 0.
+       01 WS-DEPTH                PIC S9(4) COMP-5 VALUE 3.
+       01 WS-TIME-LIMIT-CS        PIC S9(18) COMP-5 VALUE 0.
+       01 WS-OUT-SCORE            PIC S9(9) COMP-5 VALUE 0.
+       01 WS-OUT-NODES            PIC S9(18) COMP-5 VALUE 0.
+       01 UCI-BUF                 PIC X(8).
+       01 WS-FEN-PART             PIC X(80).
+       01 WS-BM-PART              PIC X(20).
+       01 WS-EXPECTED             PIC X(8).
+       01 WS-CASE-NO              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-PASS-COUNT           PIC S9(4) COMP-5 VALUE 0.
+       01 WS-FAIL-COUNT           PIC S9(4) COMP-5 VALUE 0.
+       01 OUT-N                   PIC -(8)9.
+       01 WS-PV-LIST.
+          05 PVL-COUNT             PIC S9(4) COMP-5.
+          05 PVL-MOVE OCCURS 48 TIMES.
+             10 PVL-FROM           PIC S9(4) COMP-5.
+             10 PVL-TO             PIC S9(4) COMP-5.
+             10 PVL-PROMO          PIC S9(4) COMP-5.
+             10 PVL-FLAGS          PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING "data/results/epd_" WS-RUN-DATE ".dat"
+               DELIMITED BY SIZE INTO WS-RESULT-PATH
+
+           OPEN INPUT EPD-FILE
+           OPEN OUTPUT RESULT-FILE
+           PERFORM UNTIL WS-EOF = 1
+               READ EPD-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM RUN-ONE-CASE
+               END-READ
+           END-PERFORM
+           CLOSE EPD-FILE
+           CLOSE RESULT-FILE
+
+           MOVE WS-PASS-COUNT TO OUT-N
+           DISPLAY "TOTAL-PASS " FUNCTION TRIM(OUT-N)
+           MOVE WS-FAIL-COUNT TO OUT-N
+           DISPLAY "TOTAL-FAIL " FUNCTION TRIM(OUT-N)
+           STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--depth"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-DEPTH = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--movetime"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-TIME-LIMIT-CS =
+                           FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--hash"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       PERFORM WRITE-HASH-CONFIG
+                   WHEN OTHER
+                       MOVE WS-ARG TO WS-EPD-PATH
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       WRITE-HASH-CONFIG.
+           OPEN OUTPUT HASH-CONFIG-FILE
+           MOVE WS-ARG TO HASH-CONFIG-RECORD
+           WRITE HASH-CONFIG-RECORD
+           CLOSE HASH-CONFIG-FILE
+           EXIT.
+
+       RUN-ONE-CASE.
+           IF FUNCTION TRIM(EPD-RECORD) NOT = SPACES
+               ADD 1 TO WS-CASE-NO
+               MOVE SPACES TO WS-FEN-PART WS-BM-PART WS-EXPECTED
+               UNSTRING EPD-RECORD DELIMITED BY "bm "
+                   INTO WS-FEN-PART WS-BM-PART
+               UNSTRING WS-BM-PART DELIMITED BY ";"
+                   INTO WS-EXPECTED
+
+               CALL "FEN" USING GAME-STATE WS-FEN-PART WS-STATUS
+               CALL "SEARCH"
+                   USING GAME-STATE WS-DEPTH WS-TIME-LIMIT-CS
+                         MOVE-REC WS-OUT-SCORE WS-OUT-NODES
+                         WS-PV-LIST
+               CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
+
+               MOVE WS-CASE-NO TO OUT-N
+               IF FUNCTION TRIM(UCI-BUF) = FUNCTION TRIM(WS-EXPECTED)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "PASS " FUNCTION TRIM(OUT-N) " "
+                       FUNCTION TRIM(UCI-BUF)
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "FAIL " FUNCTION TRIM(OUT-N) " EXPECTED "
+                       FUNCTION TRIM(WS-EXPECTED) " GOT "
+                       FUNCTION TRIM(UCI-BUF)
+               END-IF
+
+               MOVE WS-FEN-PART TO RR-FEN
+               MOVE UCI-BUF TO RR-BESTMOVE
+               MOVE WS-OUT-SCORE TO RR-SCORE
+               MOVE WS-OUT-NODES TO RR-NODES
+               WRITE RESULT-RECORD
+           END-IF
+           EXIT.
