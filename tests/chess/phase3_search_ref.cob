@@ -1,34 +1,329 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SEARCHPHASE3.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEN-FILE ASSIGN TO DYNAMIC WS-FEN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO DYNAMIC WS-RESULT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HASH-CONFIG-FILE ASSIGN TO DYNAMIC WS-HASH-CONFIG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ENGINE-OPTIONS-FILE
+               ASSIGN TO DYNAMIC WS-ENGINE-OPTIONS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENGINE-OPTIONS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FEN-FILE.
+       01 FEN-RECORD                PIC X(80).
+
+       FD RESULT-FILE.
+       COPY "copybooks/resultrec.cpy".
+
+       FD HASH-CONFIG-FILE.
+       01 HASH-CONFIG-RECORD        PIC X(9).
+
+       FD ENGINE-OPTIONS-FILE.
+       01 ENGINE-OPTIONS-RECORD     PIC X(18).
+
        WORKING-STORAGE SECTION.
        COPY "copybooks/types.cpy".
 
-       01 STARTPOS               PIC X(80)
-           VALUE "rnbqkbnr/pppppppp/8/8/8/8/PPPPPPPP/RNBQKBNR w KQkq - 0 1".
+       01 WS-EO.
+          COPY "copybooks/engineopts.cpy".
+
+       01 WS-FEN-PATH            PIC X(80)
+           VALUE "data/search_suite.fen".
+       01 WS-RESULT-PATH        PIC X(80).
+       01 WS-RUN-DATE            PIC 9(8).
+       01 WS-HASH-CONFIG-PATH   PIC X(80)
+           VALUE "data/hash_config.dat".
+       01 WS-ENGINE-OPTIONS-PATH PIC X(80)
+           VALUE "data/engine_options.dat".
+       01 WS-ENGINE-OPTIONS-STATUS PIC X(2).
+       01 WS-EO-EOF             PIC S9(4) COMP-5 VALUE 0.
+       01 WS-ARG                PIC X(80).
+       01 WS-ARGN                PIC S9(4) COMP-5.
+       01 ARG-COUNT              PIC 9(4) COMP-5.
+       01 WS-EOF                 PIC S9(4) COMP-5 VALUE 0.
        01 WS-STATUS              PIC S9(4) COMP-5 VALUE 0.
        01 WS-DEPTH               PIC S9(4) COMP-5 VALUE 2.
        01 WS-TIME-LIMIT-CS       PIC S9(18) COMP-5 VALUE 0.
        01 WS-OUT-SCORE           PIC S9(9) COMP-5 VALUE 0.
        01 WS-OUT-NODES           PIC S9(18) COMP-5 VALUE 0.
        01 UCI-BUF                PIC X(8).
-       01 OUT-S                  PIC -Z(8)9.
-       01 OUT-N                  PIC -Z(17)9.
+       01 OUT-S                  PIC -(8)9.
+       01 OUT-N                  PIC -(17)9.
+       01 WS-PV-LIST.
+          05 PVL-COUNT             PIC S9(4) COMP-5.
+          05 PVL-MOVE OCCURS 48 TIMES.
+             10 PVL-FROM           PIC S9(4) COMP-5.
+             10 PVL-TO             PIC S9(4) COMP-5.
+             10 PVL-PROMO          PIC S9(4) COMP-5.
+             10 PVL-FLAGS          PIC S9(4) COMP-5.
+       01 WS-PV-MOVE-REC.
+          05 PV-M-FROM             PIC S9(4) COMP-5.
+          05 PV-M-TO               PIC S9(4) COMP-5.
+          05 PV-M-PROMO            PIC S9(4) COMP-5.
+          05 PV-M-FLAGS            PIC S9(4) COMP-5.
+          05 PV-M-SCORE            PIC S9(9) COMP-5.
+       01 PV-UCI-BUF              PIC X(8).
+       01 WS-K                   PIC S9(4) COMP-5.
+       01 WS-BOOK-FOUND          PIC S9(4) COMP-5.
+       01 WS-BOOK-HITS           PIC S9(9) COMP-5 VALUE 0.
+       01 WS-BOOK-MISSES         PIC S9(9) COMP-5 VALUE 0.
+       01 WS-REP-FOUND           PIC S9(4) COMP-5.
+       01 WS-REP-HITS            PIC S9(9) COMP-5 VALUE 0.
+       01 WS-MATE-MODE           PIC S9(4) COMP-5 VALUE 0.
+       01 WS-MATE-THRESHOLD      PIC S9(9) COMP-5 VALUE 28000.
+       01 WS-ITER-DEPTH          PIC S9(4) COMP-5.
+       01 WS-MATE-FOUND          PIC S9(4) COMP-5.
+       01 WS-MATE-PLIES          PIC S9(4) COMP-5.
+       01 WS-MATE-MOVES          PIC S9(4) COMP-5.
+       01 WS-TC-BASE-CS          PIC S9(9) COMP-5.
+       01 WS-TC-INC-CS           PIC S9(9) COMP-5.
+       01 WS-TC-MOVES-TOGO       PIC S9(4) COMP-5 VALUE 40.
 
        PROCEDURE DIVISION.
-           CALL "FEN" USING GAME-STATE STARTPOS WS-STATUS
-           CALL "SEARCH"
-               USING GAME-STATE WS-DEPTH WS-TIME-LIMIT-CS
-                     MOVE-REC WS-OUT-SCORE WS-OUT-NODES
-           CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
-
-           MOVE WS-STATUS TO OUT-N
-           DISPLAY "STATUS " FUNCTION TRIM(OUT-N)
-           DISPLAY "BESTMOVE " FUNCTION TRIM(UCI-BUF)
-           MOVE WS-OUT-SCORE TO OUT-S
-           DISPLAY "SCORE " FUNCTION TRIM(OUT-S)
-           MOVE WS-OUT-NODES TO OUT-N
-           DISPLAY "NODES " FUNCTION TRIM(OUT-N)
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
+
+           PERFORM READ-ENGINE-OPTIONS
+           IF WS-TIME-LIMIT-CS > 0
+               COMPUTE WS-TIME-LIMIT-CS =
+                   WS-TIME-LIMIT-CS - EO-MOVE-OVERHEAD-CS OF WS-EO
+               IF WS-TIME-LIMIT-CS < 1
+                   MOVE 1 TO WS-TIME-LIMIT-CS
+               END-IF
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING "data/results/search_" WS-RUN-DATE ".dat"
+               DELIMITED BY SIZE INTO WS-RESULT-PATH
+
+           OPEN INPUT FEN-FILE
+           OPEN OUTPUT RESULT-FILE
+           PERFORM UNTIL WS-EOF = 1
+               READ FEN-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM RUN-ONE-FEN
+               END-READ
+           END-PERFORM
+           CLOSE FEN-FILE
+           CLOSE RESULT-FILE
+
+           MOVE WS-REP-HITS TO OUT-N
+           DISPLAY "REPERTOIRE-HITS " FUNCTION TRIM(OUT-N)
+           MOVE WS-BOOK-HITS TO OUT-N
+           DISPLAY "BOOK-HITS " FUNCTION TRIM(OUT-N)
+           MOVE WS-BOOK-MISSES TO OUT-N
+           DISPLAY "BOOK-MISSES " FUNCTION TRIM(OUT-N)
 
            STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--depth"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-DEPTH = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--movetime"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-TIME-LIMIT-CS =
+                           FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--tc"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       PERFORM APPLY-TIME-CONTROL
+                   WHEN "--hash"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       PERFORM WRITE-HASH-CONFIG
+                   WHEN "--mate"
+                       MOVE 1 TO WS-MATE-MODE
+                   WHEN OTHER
+                       MOVE WS-ARG TO WS-FEN-PATH
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       READ-ENGINE-OPTIONS.
+           MOVE 1048576 TO EO-HASH-SIZE OF WS-EO
+           MOVE 1 TO EO-JOB-STEPS OF WS-EO
+           MOVE 0 TO EO-CONTEMPT OF WS-EO
+           MOVE 0 TO EO-MOVE-OVERHEAD-CS OF WS-EO
+
+           MOVE 0 TO WS-EO-EOF
+           OPEN INPUT ENGINE-OPTIONS-FILE
+           IF WS-ENGINE-OPTIONS-STATUS = "00"
+               READ ENGINE-OPTIONS-FILE
+                   AT END MOVE 1 TO WS-EO-EOF
+                   NOT AT END
+                       COMPUTE EO-HASH-SIZE OF WS-EO =
+                           FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+               END-READ
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-JOB-STEPS OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-CONTEMPT OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-MOVE-OVERHEAD-CS OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               CLOSE ENGINE-OPTIONS-FILE
+           END-IF
+           EXIT.
+
+       WRITE-HASH-CONFIG.
+           OPEN OUTPUT HASH-CONFIG-FILE
+           MOVE WS-ARG TO HASH-CONFIG-RECORD
+           WRITE HASH-CONFIG-RECORD
+           CLOSE HASH-CONFIG-FILE
+           EXIT.
+
+       APPLY-TIME-CONTROL.
+           EVALUATE WS-ARG
+               WHEN "blitz"
+                   MOVE 30000 TO WS-TC-BASE-CS
+                   MOVE 200 TO WS-TC-INC-CS
+               WHEN "rapid"
+                   MOVE 90000 TO WS-TC-BASE-CS
+                   MOVE 1000 TO WS-TC-INC-CS
+               WHEN "classical"
+                   MOVE 900000 TO WS-TC-BASE-CS
+                   MOVE 3000 TO WS-TC-INC-CS
+               WHEN OTHER
+                   MOVE 30000 TO WS-TC-BASE-CS
+                   MOVE 200 TO WS-TC-INC-CS
+           END-EVALUATE
+           COMPUTE WS-TIME-LIMIT-CS =
+               WS-TC-BASE-CS / WS-TC-MOVES-TOGO + WS-TC-INC-CS
+           EXIT.
+
+       RUN-ONE-FEN.
+           IF FUNCTION TRIM(FEN-RECORD) NOT = SPACES
+               DISPLAY "FEN " FUNCTION TRIM(FEN-RECORD)
+               CALL "FEN" USING GAME-STATE FEN-RECORD WS-STATUS
+               IF WS-MATE-MODE = 1
+                   PERFORM MATE-SEARCH-ONE-FEN
+               ELSE
+                   CALL "REPPROBE" USING GAME-STATE MOVE-REC
+                       WS-REP-FOUND
+                   IF WS-REP-FOUND = 1
+                       ADD 1 TO WS-REP-HITS
+                       MOVE 0 TO WS-OUT-SCORE
+                       MOVE 0 TO WS-OUT-NODES
+                       MOVE 1 TO PVL-COUNT
+                       MOVE M-FROM TO PVL-FROM(1)
+                       MOVE M-TO TO PVL-TO(1)
+                       MOVE M-PROMO TO PVL-PROMO(1)
+                       MOVE M-FLAGS TO PVL-FLAGS(1)
+                   ELSE
+                       CALL "BOOKPROBE" USING GAME-STATE MOVE-REC
+                           WS-BOOK-FOUND
+                       IF WS-BOOK-FOUND = 1
+                           ADD 1 TO WS-BOOK-HITS
+                           MOVE 0 TO WS-OUT-SCORE
+                           MOVE 0 TO WS-OUT-NODES
+                           MOVE 1 TO PVL-COUNT
+                           MOVE M-FROM TO PVL-FROM(1)
+                           MOVE M-TO TO PVL-TO(1)
+                           MOVE M-PROMO TO PVL-PROMO(1)
+                           MOVE M-FLAGS TO PVL-FLAGS(1)
+                       ELSE
+                           ADD 1 TO WS-BOOK-MISSES
+                           CALL "SEARCH"
+                               USING GAME-STATE WS-DEPTH
+                                     WS-TIME-LIMIT-CS
+                                     MOVE-REC WS-OUT-SCORE
+                                     WS-OUT-NODES WS-PV-LIST
+                       END-IF
+                   END-IF
+               END-IF
+               CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
+
+               MOVE WS-STATUS TO OUT-N
+               DISPLAY "STATUS " FUNCTION TRIM(OUT-N)
+               DISPLAY "BESTMOVE " FUNCTION TRIM(UCI-BUF)
+               MOVE WS-OUT-SCORE TO OUT-S
+               DISPLAY "SCORE " FUNCTION TRIM(OUT-S)
+               MOVE WS-OUT-NODES TO OUT-N
+               DISPLAY "NODES " FUNCTION TRIM(OUT-N)
+               PERFORM PRINT-PV
+
+               MOVE FEN-RECORD TO RR-FEN
+               MOVE UCI-BUF TO RR-BESTMOVE
+               MOVE WS-OUT-SCORE TO RR-SCORE
+               MOVE WS-OUT-NODES TO RR-NODES
+               WRITE RESULT-RECORD
+           END-IF
+           EXIT.
+
+       MATE-SEARCH-ONE-FEN.
+           MOVE 0 TO WS-MATE-FOUND
+           PERFORM VARYING WS-ITER-DEPTH FROM 1 BY 1
+               UNTIL WS-ITER-DEPTH > WS-DEPTH OR WS-MATE-FOUND = 1
+               CALL "SEARCH"
+                   USING GAME-STATE WS-ITER-DEPTH WS-TIME-LIMIT-CS
+                         MOVE-REC WS-OUT-SCORE WS-OUT-NODES
+                         WS-PV-LIST
+               IF FUNCTION ABS(WS-OUT-SCORE) >= WS-MATE-THRESHOLD
+                   MOVE 1 TO WS-MATE-FOUND
+                   COMPUTE WS-MATE-PLIES = WS-ITER-DEPTH + 29000
+                       - FUNCTION ABS(WS-OUT-SCORE)
+                   IF WS-MATE-PLIES < 1
+                       MOVE 1 TO WS-MATE-PLIES
+                   END-IF
+                   COMPUTE WS-MATE-MOVES = (WS-MATE-PLIES + 1) / 2
+                   IF WS-OUT-SCORE > 0
+                       DISPLAY "MATE IN " WS-MATE-MOVES
+                   ELSE
+                       DISPLAY "MATED IN " WS-MATE-MOVES
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-MATE-FOUND = 0
+               DISPLAY "NO MATE FOUND WITHIN DEPTH " WS-DEPTH
+           END-IF
+           EXIT.
+
+       PRINT-PV.
+           DISPLAY "PV " NO ADVANCING
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > PVL-COUNT
+               MOVE PVL-FROM(WS-K) TO PV-M-FROM
+               MOVE PVL-TO(WS-K) TO PV-M-TO
+               MOVE PVL-PROMO(WS-K) TO PV-M-PROMO
+               MOVE PVL-FLAGS(WS-K) TO PV-M-FLAGS
+               MOVE 0 TO PV-M-SCORE
+               CALL "MOVE2UCI" USING WS-PV-MOVE-REC PV-UCI-BUF
+               DISPLAY FUNCTION TRIM(PV-UCI-BUF) " " NO ADVANCING
+           END-PERFORM
+           DISPLAY " "
+           EXIT.
