@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERFTFANOUT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEN-FILE ASSIGN TO DYNAMIC WS-FEN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO DYNAMIC WS-RESULT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FEN-FILE.
+       01 FEN-RECORD                PIC X(80).
+
+       FD RESULT-FILE.
+       COPY "copybooks/resultrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       01 WS-FEN-PATH             PIC X(80)
+           VALUE "data/perft_suite.fen".
+       01 WS-DEFAULT-FEN          PIC X(48).
+       01 WS-RESULT-PATH          PIC X(80).
+       01 ARG-COUNT               PIC 9(4) COMP-5.
+       01 WS-ARG                  PIC X(80).
+       01 WS-ARGN                 PIC S9(4) COMP-5.
+       01 WS-EOF                  PIC S9(4) COMP-5 VALUE 0.
+       01 WS-STATUS               PIC S9(4) COMP-5 VALUE 0.
+       01 WS-DEPTH                PIC S9(4) COMP-5 VALUE 2.
+       01 WS-SUB-DEPTH            PIC S9(4) COMP-5.
+       01 WS-INDEX                PIC S9(4) COMP-5 VALUE 0.
+       01 WS-LIST-MODE            PIC S9(4) COMP-5 VALUE 0.
+       01 WS-CAP-ONLY             PIC S9(4) COMP-5 VALUE 0.
+       01 WS-I                    PIC S9(4) COMP-5.
+       01 WS-SUB-NODES            PIC S9(18) COMP-5 VALUE 0.
+       01 UCI-BUF                 PIC X(8).
+       01 OUT-N                   PIC -(17)9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
+
+           MOVE 0 TO WS-EOF
+           OPEN INPUT FEN-FILE
+           READ FEN-FILE
+               AT END
+                   MOVE 1 TO WS-EOF
+                   MOVE "rnbqkbnr/pppppppp/8/8/8/8/PPPPPPPP/RNBQKBNR"
+                       TO WS-DEFAULT-FEN
+                   STRING FUNCTION TRIM(WS-DEFAULT-FEN) " w KQkq -"
+                       DELIMITED BY SIZE INTO FEN-RECORD
+           END-READ
+           CLOSE FEN-FILE
+
+           CALL "FEN" USING GAME-STATE FEN-RECORD WS-STATUS
+           CALL "MOVEGEN" USING GAME-STATE MOVE-LIST WS-CAP-ONLY
+
+           IF WS-LIST-MODE = 1
+               PERFORM LIST-ROOT-MOVES
+           ELSE
+               PERFORM RUN-ONE-ROOT-MOVE
+           END-IF
+
+           STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--depth"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-DEPTH = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--fen-file"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-FEN-PATH
+                   WHEN "--index"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-INDEX = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--out"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-RESULT-PATH
+                   WHEN "--list"
+                       MOVE 1 TO WS-LIST-MODE
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       LIST-ROOT-MOVES.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > ML-COUNT
+               MOVE ML-FROM(WS-I) TO M-FROM
+               MOVE ML-TO(WS-I) TO M-TO
+               MOVE ML-PROMO(WS-I) TO M-PROMO
+               MOVE ML-FLAGS(WS-I) TO M-FLAGS
+               MOVE 0 TO M-SCORE
+               CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
+               MOVE WS-I TO OUT-N
+               DISPLAY "ROOT-MOVE " FUNCTION TRIM(OUT-N) " "
+                   FUNCTION TRIM(UCI-BUF)
+           END-PERFORM
+           MOVE ML-COUNT TO OUT-N
+           DISPLAY "ROOT-COUNT " FUNCTION TRIM(OUT-N)
+           EXIT.
+
+       RUN-ONE-ROOT-MOVE.
+           IF WS-INDEX < 1 OR WS-INDEX > ML-COUNT
+               DISPLAY "STATUS 0"
+               MOVE 1 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ML-FROM(WS-INDEX) TO M-FROM
+           MOVE ML-TO(WS-INDEX) TO M-TO
+           MOVE ML-PROMO(WS-INDEX) TO M-PROMO
+           MOVE ML-FLAGS(WS-INDEX) TO M-FLAGS
+           MOVE 0 TO M-SCORE
+           CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
+
+           CALL "MAKEMOVE" USING GAME-STATE MOVE-REC WS-STATUS
+           IF WS-STATUS = 1
+               COMPUTE WS-SUB-DEPTH = WS-DEPTH - 1
+               CALL "PERFT" USING GAME-STATE WS-SUB-DEPTH WS-SUB-NODES
+               CALL "UNMAKEMOVE" USING GAME-STATE MOVE-REC
+           ELSE
+               MOVE 0 TO WS-SUB-NODES
+           END-IF
+
+           DISPLAY "MOVE " FUNCTION TRIM(UCI-BUF)
+           MOVE WS-STATUS TO OUT-N
+           DISPLAY "STATUS " FUNCTION TRIM(OUT-N)
+           MOVE WS-SUB-NODES TO OUT-N
+           DISPLAY "NODES " FUNCTION TRIM(OUT-N)
+
+           IF FUNCTION TRIM(WS-RESULT-PATH) NOT = SPACES
+               OPEN OUTPUT RESULT-FILE
+               MOVE FEN-RECORD TO RR-FEN
+               MOVE UCI-BUF TO RR-BESTMOVE
+               MOVE 0 TO RR-SCORE
+               MOVE WS-SUB-NODES TO RR-NODES
+               WRITE RESULT-RECORD
+               CLOSE RESULT-FILE
+           END-IF
+           EXIT.
