@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PONDERSEARCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOP-SIGNAL-FILE ASSIGN TO DYNAMIC WS-STOP-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STOP-FILE-STATUS.
+           SELECT RESULT-FILE ASSIGN TO DYNAMIC WS-OUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STOP-SIGNAL-FILE.
+       01 STOP-SIGNAL-RECORD        PIC X(1).
+
+       FD RESULT-FILE.
+       COPY "copybooks/resultrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       01 SS.
+          COPY "copybooks/searchstate.cpy".
+       01 WS-SP.
+          COPY "copybooks/searchparams.cpy".
+
+       01 WS-FEN-BUF               PIC X(80)
+           VALUE "rnbqkbnr/pppppppp/8/8/8/8/PPPPPPPP/RNBQKBNR w KQkq -".
+       01 WS-OUR-MOVE-UCI          PIC X(8) VALUE SPACES.
+       01 WS-PONDER-MOVE-UCI       PIC X(8) VALUE SPACES.
+       01 WS-STOP-FILE-PATH        PIC X(80)
+           VALUE "data/ponder_stop.flag".
+       01 WS-STOP-FILE-STATUS      PIC X(2).
+       01 WS-OUT-PATH              PIC X(80)
+           VALUE "data/results/ponder.dat".
+       01 WS-MAX-DEPTH             PIC S9(4) COMP-5 VALUE 6.
+
+       01 ARG-COUNT                PIC 9(4) COMP-5.
+       01 WS-ARG                   PIC X(80).
+       01 WS-ARGN                  PIC S9(4) COMP-5.
+       01 WS-STATUS                PIC S9(4) COMP-5.
+       01 WS-CAP-ONLY              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-I                     PIC S9(4) COMP-5.
+       01 WS-ITER-DEPTH            PIC S9(4) COMP-5.
+       01 WS-ALPHA                 PIC S9(9) COMP-5.
+       01 WS-BETA                  PIC S9(9) COMP-5.
+       01 WS-OUT                   PIC S9(9) COMP-5.
+       01 WS-BEST-SCORE            PIC S9(9) COMP-5.
+       01 WS-BEST-DEPTH            PIC S9(4) COMP-5 VALUE 0.
+       01 WS-PONDER-STOPPED        PIC S9(4) COMP-5 VALUE 0.
+       01 UCI-BUF                  PIC X(8).
+       01 OUT-N                    PIC -(9)9.
+       01 WS-PV-LIST.
+          05 PVL-COUNT             PIC S9(4) COMP-5.
+          05 PVL-MOVE OCCURS 48 TIMES.
+             10 PVL-FROM           PIC S9(4) COMP-5.
+             10 PVL-TO             PIC S9(4) COMP-5.
+             10 PVL-PROMO          PIC S9(4) COMP-5.
+             10 PVL-FLAGS          PIC S9(4) COMP-5.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
+
+           CALL "FEN" USING GAME-STATE WS-FEN-BUF WS-STATUS
+           PERFORM PLAY-EXPECTED-PLIES
+
+           PERFORM INIT-PONDER-SS
+
+           MOVE 0 TO WS-BEST-SCORE
+           MOVE 0 TO WS-BEST-DEPTH
+           PERFORM VARYING WS-ITER-DEPTH FROM 1 BY 1
+               UNTIL WS-ITER-DEPTH > WS-MAX-DEPTH
+                   OR WS-PONDER-STOPPED = 1
+               PERFORM CHECK-STOP-SIGNAL
+               IF WS-PONDER-STOPPED = 0
+                   MOVE -30000 TO WS-ALPHA
+                   MOVE 30000 TO WS-BETA
+                   MOVE 0 TO WS-OUT
+                   CALL "ALPHABETA" USING GAME-STATE WS-ITER-DEPTH
+                       WS-ALPHA WS-BETA SS WS-SP WS-OUT WS-PV-LIST
+                   IF SS-STOP OF SS = 0
+                       MOVE WS-OUT TO WS-BEST-SCORE
+                       MOVE WS-ITER-DEPTH TO WS-BEST-DEPTH
+                       IF PVL-COUNT > 0
+                           MOVE PVL-FROM(1) TO M-FROM
+                           MOVE PVL-TO(1) TO M-TO
+                           MOVE PVL-PROMO(1) TO M-PROMO
+                           MOVE PVL-FLAGS(1) TO M-FLAGS
+                           MOVE 0 TO M-SCORE
+                       END-IF
+                       MOVE WS-ITER-DEPTH TO OUT-N
+                       DISPLAY "PONDER-DEPTH " FUNCTION TRIM(OUT-N)
+                       MOVE WS-BEST-SCORE TO OUT-N
+                       DISPLAY "PONDER-SCORE " FUNCTION TRIM(OUT-N)
+                   ELSE
+                       MOVE 1 TO WS-PONDER-STOPPED
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-PONDER-STOPPED = 1
+               DISPLAY "PONDER-STATUS STOPPED"
+           ELSE
+               DISPLAY "PONDER-STATUS COMPLETE"
+           END-IF
+
+           PERFORM WRITE-RESULT
+           STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--fen"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-FEN-BUF
+                   WHEN "--our-move"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-OUR-MOVE-UCI
+                   WHEN "--ponder-move"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-PONDER-MOVE-UCI
+                   WHEN "--max-depth"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-MAX-DEPTH = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--stop-file"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-STOP-FILE-PATH
+                   WHEN "--out"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-OUT-PATH
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       PLAY-EXPECTED-PLIES.
+           IF FUNCTION TRIM(WS-OUR-MOVE-UCI) NOT = SPACES
+               CALL "MOVEGEN" USING GAME-STATE MOVE-LIST WS-CAP-ONLY
+               CALL "UCI2MOVE" USING GAME-STATE MOVE-REC MOVE-LIST
+                   WS-OUR-MOVE-UCI WS-STATUS
+               IF WS-STATUS = 1
+                   CALL "MAKEMOVE" USING GAME-STATE MOVE-REC WS-STATUS
+               END-IF
+           END-IF
+           IF FUNCTION TRIM(WS-PONDER-MOVE-UCI) NOT = SPACES
+               CALL "MOVEGEN" USING GAME-STATE MOVE-LIST WS-CAP-ONLY
+               CALL "UCI2MOVE" USING GAME-STATE MOVE-REC MOVE-LIST
+                   WS-PONDER-MOVE-UCI WS-STATUS
+               IF WS-STATUS = 1
+                   CALL "MAKEMOVE" USING GAME-STATE MOVE-REC WS-STATUS
+               END-IF
+           END-IF
+           EXIT.
+
+       INIT-PONDER-SS.
+           MOVE 0 TO SS-NODES SS-STOP SS-START-CS SS-TIME-LIMIT-CS
+           MOVE 2048 TO SS-TIME-CHECK
+           MOVE 1 TO SS-TT-INIT
+           MOVE LOW-VALUES TO SS-HEUR
+           MOVE 1024 TO SS-TT-SIZE
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > SS-TT-SIZE
+               MOVE -1 TO TTE-KEY(WS-I)
+           END-PERFORM
+           MOVE 1 TO SP-NMP-ON OF WS-SP
+           MOVE 2 TO SP-NMP-REDUCTION OF WS-SP
+           MOVE 50 TO SP-ASPIRATION-WINDOW OF WS-SP
+           MOVE 100 TO SP-FUTILITY-MARGIN OF WS-SP
+           MOVE 1 TO SP-LMR-ON OF WS-SP
+           MOVE 3 TO SP-LMR-MIN-DEPTH OF WS-SP
+           MOVE 4 TO SP-LMR-MIN-MOVE-NO OF WS-SP
+           MOVE 1 TO SP-LMR-REDUCTION OF WS-SP
+           EXIT.
+
+       CHECK-STOP-SIGNAL.
+           OPEN INPUT STOP-SIGNAL-FILE
+           IF WS-STOP-FILE-STATUS = "00"
+               MOVE 1 TO SS-STOP OF SS
+               MOVE 1 TO WS-PONDER-STOPPED
+               CLOSE STOP-SIGNAL-FILE
+           END-IF
+           EXIT.
+
+       WRITE-RESULT.
+           OPEN OUTPUT RESULT-FILE
+           MOVE WS-FEN-BUF TO RR-FEN
+           IF WS-BEST-DEPTH > 0
+               CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
+               MOVE UCI-BUF TO RR-BESTMOVE
+           ELSE
+               MOVE SPACES TO RR-BESTMOVE
+           END-IF
+           MOVE WS-BEST-SCORE TO RR-SCORE
+           MOVE SS-NODES OF SS TO RR-NODES
+           WRITE RESULT-RECORD
+           CLOSE RESULT-FILE
+           EXIT.
