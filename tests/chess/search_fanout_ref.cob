@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCHFANOUT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEN-FILE ASSIGN TO DYNAMIC WS-FEN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO DYNAMIC WS-RESULT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TT-CACHE-FILE ASSIGN TO DYNAMIC WS-TT-CACHE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TT-CACHE-STATUS.
+           SELECT ENGINE-OPTIONS-FILE
+               ASSIGN TO DYNAMIC WS-ENGINE-OPTIONS-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENGINE-OPTIONS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FEN-FILE.
+       01 FEN-RECORD                PIC X(80).
+
+       FD RESULT-FILE.
+       COPY "copybooks/resultrec.cpy".
+
+       FD TT-CACHE-FILE.
+       01 TT-CACHE-RECORD.
+          05 TR-KEY                PIC S9(18).
+          05 TR-DEPTH              PIC S9(4).
+          05 TR-FLAG               PIC S9(4).
+          05 TR-SCORE              PIC S9(9).
+          05 TR-FROM               PIC S9(4).
+          05 TR-TO                 PIC S9(4).
+          05 TR-PROMO              PIC S9(4).
+          05 TR-FLAGS              PIC S9(4).
+
+       FD ENGINE-OPTIONS-FILE.
+       01 ENGINE-OPTIONS-RECORD    PIC X(18).
+
+       WORKING-STORAGE SECTION.
+       COPY "copybooks/types.cpy".
+
+       01 WS-SS.
+          COPY "copybooks/searchstate.cpy".
+       01 WS-SP.
+          COPY "copybooks/searchparams.cpy".
+       01 WS-EO.
+          COPY "copybooks/engineopts.cpy".
+
+       01 WS-FEN-PATH              PIC X(80)
+           VALUE "data/search_suite.fen".
+       01 WS-DEFAULT-FEN           PIC X(48).
+       01 WS-RESULT-PATH           PIC X(80).
+       01 WS-TT-CACHE-PATH         PIC X(80) VALUE SPACES.
+       01 WS-TT-CACHE-STATUS       PIC X(2).
+       01 ARG-COUNT                PIC 9(4) COMP-5.
+       01 WS-ARG                   PIC X(80).
+       01 WS-ARGN                  PIC S9(4) COMP-5.
+       01 WS-EOF                   PIC S9(4) COMP-5 VALUE 0.
+       01 WS-STATUS                PIC S9(4) COMP-5 VALUE 0.
+       01 WS-DEPTH                 PIC S9(4) COMP-5 VALUE 2.
+       01 WS-SUB-DEPTH             PIC S9(4) COMP-5.
+       01 WS-START-INDEX           PIC S9(4) COMP-5 VALUE 0.
+       01 WS-END-INDEX             PIC S9(4) COMP-5 VALUE 0.
+       01 WS-STEP-INDEX            PIC S9(4) COMP-5 VALUE 0.
+       01 WS-ENGINE-OPTIONS-PATH   PIC X(80)
+           VALUE "data/engine_options.dat".
+       01 WS-ENGINE-OPTIONS-STATUS PIC X(2).
+       01 WS-EO-EOF                PIC S9(4) COMP-5 VALUE 0.
+       01 WS-CAP-ONLY              PIC S9(4) COMP-5 VALUE 0.
+       01 WS-I                     PIC S9(4) COMP-5.
+       01 TT-I                     PIC S9(9) COMP-5.
+       01 WS-ALPHA                 PIC S9(9) COMP-5.
+       01 WS-BETA                  PIC S9(9) COMP-5.
+       01 WS-SCORE                 PIC S9(9) COMP-5.
+       01 WS-BEST-SCORE            PIC S9(9) COMP-5.
+       01 WS-BEST-FOUND            PIC S9(4) COMP-5.
+       01 WS-STEP-NODES            PIC S9(18) COMP-5 VALUE 0.
+       01 WS-PV-LIST.
+          05 PVL-COUNT             PIC S9(4) COMP-5.
+          05 PVL-MOVE OCCURS 48 TIMES.
+             10 PVL-FROM           PIC S9(4) COMP-5.
+             10 PVL-TO             PIC S9(4) COMP-5.
+             10 PVL-PROMO          PIC S9(4) COMP-5.
+             10 PVL-FLAGS          PIC S9(4) COMP-5.
+       01 UCI-BUF                  PIC X(8).
+       01 BEST-UCI-BUF             PIC X(8).
+       01 OUT-N                    PIC -(17)9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
+           PERFORM PARSE-ARGS
+
+           MOVE 0 TO WS-EOF
+           OPEN INPUT FEN-FILE
+           READ FEN-FILE
+               AT END
+                   MOVE 1 TO WS-EOF
+                   MOVE "rnbqkbnr/pppppppp/8/8/8/8/PPPPPPPP/RNBQKBNR"
+                       TO WS-DEFAULT-FEN
+                   STRING FUNCTION TRIM(WS-DEFAULT-FEN) " w KQkq -"
+                       DELIMITED BY SIZE INTO FEN-RECORD
+           END-READ
+           CLOSE FEN-FILE
+
+           CALL "FEN" USING GAME-STATE FEN-RECORD WS-STATUS
+           CALL "MOVEGEN" USING GAME-STATE MOVE-LIST WS-CAP-ONLY
+
+           PERFORM READ-ENGINE-OPTIONS
+
+           IF WS-STEP-INDEX > 0 AND WS-START-INDEX < 1
+               AND WS-END-INDEX < 1
+               COMPUTE WS-START-INDEX =
+                   (WS-STEP-INDEX - 1) * ML-COUNT /
+                       EO-JOB-STEPS OF WS-EO + 1
+               COMPUTE WS-END-INDEX =
+                   WS-STEP-INDEX * ML-COUNT / EO-JOB-STEPS OF WS-EO
+               IF WS-STEP-INDEX = EO-JOB-STEPS OF WS-EO
+                   MOVE ML-COUNT TO WS-END-INDEX
+               END-IF
+           END-IF
+
+           IF WS-START-INDEX < 1
+               MOVE 1 TO WS-START-INDEX
+           END-IF
+           IF WS-END-INDEX < 1 OR WS-END-INDEX > ML-COUNT
+               MOVE ML-COUNT TO WS-END-INDEX
+           END-IF
+
+           PERFORM INIT-STEP-STATE
+
+           MOVE -30000 TO WS-BEST-SCORE
+           MOVE 0 TO WS-BEST-FOUND
+           MOVE SPACES TO BEST-UCI-BUF
+
+           PERFORM VARYING WS-I FROM WS-START-INDEX BY 1
+               UNTIL WS-I > WS-END-INDEX
+               PERFORM RUN-ONE-ROOT-MOVE
+           END-PERFORM
+
+           MOVE SS-NODES OF WS-SS TO WS-STEP-NODES
+           MOVE WS-BEST-SCORE TO OUT-N
+           DISPLAY "STEP-BEST-SCORE " FUNCTION TRIM(OUT-N)
+           DISPLAY "STEP-BEST-MOVE " FUNCTION TRIM(BEST-UCI-BUF)
+           MOVE WS-STEP-NODES TO OUT-N
+           DISPLAY "STEP-NODES " FUNCTION TRIM(OUT-N)
+
+           IF FUNCTION TRIM(WS-RESULT-PATH) NOT = SPACES
+               OPEN OUTPUT RESULT-FILE
+               MOVE FEN-RECORD TO RR-FEN
+               MOVE BEST-UCI-BUF TO RR-BESTMOVE
+               MOVE WS-BEST-SCORE TO RR-SCORE
+               MOVE WS-STEP-NODES TO RR-NODES
+               WRITE RESULT-RECORD
+               CLOSE RESULT-FILE
+           END-IF
+
+           PERFORM SAVE-TT-CACHE
+
+           STOP RUN.
+
+       PARSE-ARGS.
+           MOVE 1 TO WS-ARGN
+           PERFORM UNTIL WS-ARGN > ARG-COUNT
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               ADD 1 TO WS-ARGN
+               EVALUATE WS-ARG
+                   WHEN "--depth"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-DEPTH = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--fen-file"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-FEN-PATH
+                   WHEN "--index"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-START-INDEX = FUNCTION NUMVAL(WS-ARG)
+                       MOVE WS-START-INDEX TO WS-END-INDEX
+                   WHEN "--start"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-START-INDEX = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--end"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-END-INDEX = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--step"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       COMPUTE WS-STEP-INDEX = FUNCTION NUMVAL(WS-ARG)
+                   WHEN "--out"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-RESULT-PATH
+                   WHEN "--tt-cache"
+                       ACCEPT WS-ARG FROM ARGUMENT-VALUE
+                       ADD 1 TO WS-ARGN
+                       MOVE WS-ARG TO WS-TT-CACHE-PATH
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           EXIT.
+
+       RUN-ONE-ROOT-MOVE.
+           MOVE ML-FROM(WS-I) TO M-FROM
+           MOVE ML-TO(WS-I) TO M-TO
+           MOVE ML-PROMO(WS-I) TO M-PROMO
+           MOVE ML-FLAGS(WS-I) TO M-FLAGS
+           MOVE 0 TO M-SCORE
+           CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
+
+           CALL "MAKEMOVE" USING GAME-STATE MOVE-REC WS-STATUS
+           IF WS-STATUS = 1
+               COMPUTE WS-SUB-DEPTH = WS-DEPTH - 1
+               MOVE -30000 TO WS-ALPHA
+               MOVE 30000 TO WS-BETA
+               CALL "ALPHABETA" USING GAME-STATE WS-SUB-DEPTH
+                   WS-ALPHA WS-BETA WS-SS WS-SP WS-SCORE WS-PV-LIST
+               COMPUTE WS-SCORE = 0 - WS-SCORE
+               CALL "UNMAKEMOVE" USING GAME-STATE MOVE-REC
+               IF WS-SCORE > WS-BEST-SCORE OR WS-BEST-FOUND = 0
+                   MOVE WS-SCORE TO WS-BEST-SCORE
+                   MOVE UCI-BUF TO BEST-UCI-BUF
+                   MOVE 1 TO WS-BEST-FOUND
+               END-IF
+           END-IF
+           EXIT.
+
+       READ-ENGINE-OPTIONS.
+           MOVE 65536 TO EO-HASH-SIZE OF WS-EO
+           MOVE 1 TO EO-JOB-STEPS OF WS-EO
+           MOVE 0 TO EO-CONTEMPT OF WS-EO
+           MOVE 0 TO EO-MOVE-OVERHEAD-CS OF WS-EO
+
+           MOVE 0 TO WS-EO-EOF
+           OPEN INPUT ENGINE-OPTIONS-FILE
+           IF WS-ENGINE-OPTIONS-STATUS = "00"
+               READ ENGINE-OPTIONS-FILE
+                   AT END MOVE 1 TO WS-EO-EOF
+                   NOT AT END
+                       COMPUTE EO-HASH-SIZE OF WS-EO =
+                           FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+               END-READ
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-JOB-STEPS OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-CONTEMPT OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               IF WS-EO-EOF = 0
+                   READ ENGINE-OPTIONS-FILE
+                       AT END MOVE 1 TO WS-EO-EOF
+                       NOT AT END
+                           COMPUTE EO-MOVE-OVERHEAD-CS OF WS-EO =
+                               FUNCTION NUMVAL(ENGINE-OPTIONS-RECORD)
+                   END-READ
+               END-IF
+               CLOSE ENGINE-OPTIONS-FILE
+           END-IF
+           IF EO-JOB-STEPS OF WS-EO < 1
+               MOVE 1 TO EO-JOB-STEPS OF WS-EO
+           END-IF
+           EXIT.
+
+       INIT-STEP-STATE.
+           MOVE 0 TO SS-NODES OF WS-SS
+           MOVE 0 TO SS-STOP OF WS-SS
+           MOVE 0 TO SS-START-CS OF WS-SS
+           MOVE 0 TO SS-TIME-LIMIT-CS OF WS-SS
+           MOVE 2048 TO SS-TIME-CHECK OF WS-SS
+           MOVE 1 TO SS-TT-INIT OF WS-SS
+           MOVE 0 TO SS-TT-PROBES OF WS-SS
+           MOVE 0 TO SS-TT-HITS OF WS-SS
+           MOVE EO-HASH-SIZE OF WS-EO TO SS-TT-SIZE OF WS-SS
+           IF SS-TT-SIZE OF WS-SS < 1 OR
+                   SS-TT-SIZE OF WS-SS > 1048576
+               MOVE 65536 TO SS-TT-SIZE OF WS-SS
+           END-IF
+           MOVE LOW-VALUES TO SS-HEUR OF WS-SS
+
+           MOVE 1 TO SP-NMP-ON OF WS-SP
+           MOVE 2 TO SP-NMP-REDUCTION OF WS-SP
+           MOVE 50 TO SP-ASPIRATION-WINDOW OF WS-SP
+           MOVE 100 TO SP-FUTILITY-MARGIN OF WS-SP
+           MOVE 1 TO SP-LMR-ON OF WS-SP
+           MOVE 3 TO SP-LMR-MIN-DEPTH OF WS-SP
+           MOVE 4 TO SP-LMR-MIN-MOVE-NO OF WS-SP
+           MOVE 1 TO SP-LMR-REDUCTION OF WS-SP
+           MOVE EO-CONTEMPT OF WS-EO TO SP-CONTEMPT OF WS-SP
+
+           PERFORM VARYING TT-I FROM 1 BY 1
+               UNTIL TT-I > SS-TT-SIZE OF WS-SS
+               MOVE -1 TO TTE-KEY OF WS-SS(TT-I)
+           END-PERFORM
+
+           IF FUNCTION TRIM(WS-TT-CACHE-PATH) NOT = SPACES
+               PERFORM LOAD-TT-CACHE
+           END-IF
+           EXIT.
+
+       LOAD-TT-CACHE.
+           MOVE 0 TO WS-EOF
+           OPEN INPUT TT-CACHE-FILE
+           IF WS-TT-CACHE-STATUS = "00"
+               PERFORM VARYING TT-I FROM 1 BY 1
+                   UNTIL TT-I > SS-TT-SIZE OF WS-SS OR WS-EOF = 1
+                   READ TT-CACHE-FILE
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           MOVE TR-KEY TO TTE-KEY OF WS-SS(TT-I)
+                           MOVE TR-DEPTH TO TTE-DEPTH OF WS-SS(TT-I)
+                           MOVE TR-FLAG TO TTE-FLAG OF WS-SS(TT-I)
+                           MOVE TR-SCORE TO TTE-SCORE OF WS-SS(TT-I)
+                           MOVE TR-FROM TO TTE-FROM OF WS-SS(TT-I)
+                           MOVE TR-TO TO TTE-TO OF WS-SS(TT-I)
+                           MOVE TR-PROMO TO TTE-PROMO OF WS-SS(TT-I)
+                           MOVE TR-FLAGS TO TTE-FLAGS OF WS-SS(TT-I)
+                   END-READ
+               END-PERFORM
+               CLOSE TT-CACHE-FILE
+           END-IF
+           EXIT.
+
+       SAVE-TT-CACHE.
+           IF FUNCTION TRIM(WS-TT-CACHE-PATH) NOT = SPACES
+               OPEN OUTPUT TT-CACHE-FILE
+               PERFORM VARYING TT-I FROM 1 BY 1
+                   UNTIL TT-I > SS-TT-SIZE OF WS-SS
+                   MOVE TTE-KEY OF WS-SS(TT-I) TO TR-KEY
+                   MOVE TTE-DEPTH OF WS-SS(TT-I) TO TR-DEPTH
+                   MOVE TTE-FLAG OF WS-SS(TT-I) TO TR-FLAG
+                   MOVE TTE-SCORE OF WS-SS(TT-I) TO TR-SCORE
+                   MOVE TTE-FROM OF WS-SS(TT-I) TO TR-FROM
+                   MOVE TTE-TO OF WS-SS(TT-I) TO TR-TO
+                   MOVE TTE-PROMO OF WS-SS(TT-I) TO TR-PROMO
+                   MOVE TTE-FLAGS OF WS-SS(TT-I) TO TR-FLAGS
+                   WRITE TT-CACHE-RECORD
+               END-PERFORM
+               CLOSE TT-CACHE-FILE
+           END-IF
+           EXIT.
