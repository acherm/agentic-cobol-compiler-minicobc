@@ -4,18 +4,37 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 ARG-COUNT              PIC 9(4) COMP-5.
-       01 ARG1                   PIC X(16).
-       01 ARG2                   PIC X(16).
+       01 ARG-NO                 PIC S9(4) COMP-5.
+       01 ARG-TEXT                PIC X(16).
+       01 WS-DEPTH               PIC S9(4) COMP-5 VALUE 0.
+       01 WS-MOVETIME            PIC S9(9) COMP-5 VALUE 0.
+       01 WS-HASH                PIC S9(9) COMP-5 VALUE 0.
 
        PROCEDURE DIVISION.
            ACCEPT ARG-COUNT FROM ARGUMENT-NUMBER
            DISPLAY "COUNT " ARG-COUNT
-           IF ARG-COUNT > 0
-               ACCEPT ARG1 FROM ARGUMENT-VALUE
-               DISPLAY "ARG1 " ARG1
-           END-IF
-           IF ARG-COUNT > 1
-               ACCEPT ARG2 FROM ARGUMENT-VALUE
-               DISPLAY "ARG2 " ARG2
-           END-IF
+           MOVE 1 TO ARG-NO
+           PERFORM UNTIL ARG-NO > ARG-COUNT
+               ACCEPT ARG-TEXT FROM ARGUMENT-VALUE
+               ADD 1 TO ARG-NO
+               EVALUATE ARG-TEXT
+                   WHEN "--depth"
+                       ACCEPT ARG-TEXT FROM ARGUMENT-VALUE
+                       ADD 1 TO ARG-NO
+                       COMPUTE WS-DEPTH = FUNCTION NUMVAL(ARG-TEXT)
+                   WHEN "--movetime"
+                       ACCEPT ARG-TEXT FROM ARGUMENT-VALUE
+                       ADD 1 TO ARG-NO
+                       COMPUTE WS-MOVETIME = FUNCTION NUMVAL(ARG-TEXT)
+                   WHEN "--hash"
+                       ACCEPT ARG-TEXT FROM ARGUMENT-VALUE
+                       ADD 1 TO ARG-NO
+                       COMPUTE WS-HASH = FUNCTION NUMVAL(ARG-TEXT)
+                   WHEN OTHER
+                       DISPLAY "UNRECOGNIZED " ARG-TEXT
+               END-EVALUATE
+           END-PERFORM
+           DISPLAY "DEPTH " WS-DEPTH
+           DISPLAY "MOVETIME " WS-MOVETIME
+           DISPLAY "HASH " WS-HASH
            STOP RUN.
