@@ -1,13 +1,180 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCEPTLINE.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 INPUT-LINE PIC X(32).
+       COPY "copybooks/types.cpy".
+
+       01 INPUT-LINE              PIC X(2048).
+       01 WS-TOK1                 PIC X(16).
+       01 WS-TOK2                 PIC X(16).
+       01 WS-TOK3                 PIC X(16).
+       01 WS-QUIT                 PIC S9(4) COMP-5 VALUE 0.
+       01 WS-STATUS               PIC S9(4) COMP-5 VALUE 0.
+       01 WS-POSITION-SET         PIC S9(4) COMP-5 VALUE 0.
+       01 WS-DEPTH                PIC S9(4) COMP-5 VALUE 1.
+       01 WS-TIME-LIMIT-CS        PIC S9(18) COMP-5 VALUE 0.
+       01 WS-OUT-SCORE            PIC S9(9) COMP-5 VALUE 0.
+       01 WS-OUT-NODES            PIC S9(18) COMP-5 VALUE 0.
+       01 UCI-BUF                 PIC X(8).
+       01 WS-PV-LIST.
+          05 PVL-COUNT             PIC S9(4) COMP-5.
+          05 PVL-MOVE OCCURS 48 TIMES.
+             10 PVL-FROM           PIC S9(4) COMP-5.
+             10 PVL-TO             PIC S9(4) COMP-5.
+             10 PVL-PROMO          PIC S9(4) COMP-5.
+             10 PVL-FLAGS          PIC S9(4) COMP-5.
+       01 WS-PV-MOVE-REC.
+          05 PV-M-FROM             PIC S9(4) COMP-5.
+          05 PV-M-TO               PIC S9(4) COMP-5.
+          05 PV-M-PROMO            PIC S9(4) COMP-5.
+          05 PV-M-FLAGS            PIC S9(4) COMP-5.
+          05 PV-M-SCORE            PIC S9(9) COMP-5.
+       01 PV-UCI-BUF              PIC X(8).
+       01 WS-K                    PIC S9(4) COMP-5.
+
+       01 STARTPOS                PIC X(80)
+           VALUE "rnbqkbnr/pppppppp/8/8/8/8/PPPPPPPP/RNBQKBNR w KQkq - 0
+      -" 1".
+       01 WS-FEN-BUF              PIC X(80).
+
+       01 WS-BASE-LINE            PIC X(2048).
+       01 WS-MOVES-LINE           PIC X(2048).
+       01 MOVE-TOKENS.
+          05 MV-TOK OCCURS 512 TIMES PIC X(8).
+       01 WS-MV-N                 PIC S9(4) COMP-5.
+       01 WS-MV-TOTAL              PIC S9(4) COMP-5.
+       01 WS-MV-PTR                PIC S9(9) COMP-5.
+       01 WS-REPLAY-STATUS         PIC S9(4) COMP-5.
+       01 WS-CAP-ONLY              PIC S9(4) COMP-5 VALUE 0.
+
        PROCEDURE DIVISION.
-           ACCEPT INPUT-LINE
-           IF INPUT-LINE = "go depth 1"
-               DISPLAY "MATCH"
+       MAINLINE.
+           PERFORM UNTIL WS-QUIT = 1
+               ACCEPT INPUT-LINE
+               PERFORM SPLIT-COMMAND
+               EVALUATE WS-TOK1
+                   WHEN "uci"
+                       PERFORM DO-UCI
+                   WHEN "isready"
+                       PERFORM DO-ISREADY
+                   WHEN "position"
+                       PERFORM DO-POSITION
+                   WHEN "go"
+                       PERFORM DO-GO
+                   WHEN "stop"
+                       PERFORM DO-STOP
+                   WHEN "quit"
+                       MOVE 1 TO WS-QUIT
+                   WHEN OTHER
+                       DISPLAY "MISS"
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+       SPLIT-COMMAND.
+           MOVE SPACES TO WS-TOK1 WS-TOK2 WS-TOK3
+           UNSTRING INPUT-LINE DELIMITED BY " "
+               INTO WS-TOK1 WS-TOK2 WS-TOK3
+           EXIT.
+
+       DO-UCI.
+           DISPLAY "id name COBOLCHESS"
+           DISPLAY "id author DL100"
+           DISPLAY "uciok"
+           EXIT.
+
+       DO-ISREADY.
+           DISPLAY "readyok"
+           EXIT.
+
+       DO-POSITION.
+           MOVE SPACES TO WS-BASE-LINE WS-MOVES-LINE
+           UNSTRING INPUT-LINE DELIMITED BY " moves "
+               INTO WS-BASE-LINE WS-MOVES-LINE
+
+           IF WS-TOK2 = "startpos"
+               MOVE STARTPOS TO WS-FEN-BUF
+               CALL "FEN" USING GAME-STATE WS-FEN-BUF WS-STATUS
+               MOVE 1 TO WS-POSITION-SET
            ELSE
-               DISPLAY "MISS"
+               IF WS-TOK2 = "fen"
+                   MOVE SPACES TO WS-FEN-BUF
+                   MOVE WS-BASE-LINE(14:) TO WS-FEN-BUF
+                   CALL "FEN" USING GAME-STATE WS-FEN-BUF WS-STATUS
+                   MOVE 1 TO WS-POSITION-SET
+               ELSE
+                   DISPLAY "MISS"
+               END-IF
            END-IF
-           STOP RUN.
+
+           IF FUNCTION TRIM(WS-MOVES-LINE) NOT = SPACES
+               PERFORM TOKENIZE-MOVES
+               PERFORM REPLAY-MOVES
+           END-IF
+           EXIT.
+
+       TOKENIZE-MOVES.
+           MOVE SPACES TO MOVE-TOKENS
+           MOVE 1 TO WS-MV-PTR
+           PERFORM VARYING WS-MV-N FROM 1 BY 1
+               UNTIL WS-MV-N > 512
+                   OR WS-MV-PTR > LENGTH OF WS-MOVES-LINE
+               UNSTRING WS-MOVES-LINE DELIMITED BY SPACE
+                   INTO MV-TOK(WS-MV-N)
+                   WITH POINTER WS-MV-PTR
+           END-PERFORM
+           COMPUTE WS-MV-TOTAL = WS-MV-N - 1
+           EXIT.
+
+       REPLAY-MOVES.
+           PERFORM VARYING WS-MV-N FROM 1 BY 1
+               UNTIL WS-MV-N > WS-MV-TOTAL
+               IF FUNCTION TRIM(MV-TOK(WS-MV-N)) NOT = SPACES
+                   CALL "MOVEGEN" USING GAME-STATE MOVE-LIST WS-CAP-ONLY
+                   CALL "UCI2MOVE" USING GAME-STATE MOVE-REC MOVE-LIST
+                       MV-TOK(WS-MV-N) WS-REPLAY-STATUS
+                   IF WS-REPLAY-STATUS = 1
+                       CALL "MAKEMOVE" USING GAME-STATE MOVE-REC
+                           WS-STATUS
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT.
+
+       DO-GO.
+           IF WS-POSITION-SET = 0
+               MOVE STARTPOS TO WS-FEN-BUF
+               CALL "FEN" USING GAME-STATE WS-FEN-BUF WS-STATUS
+               MOVE 1 TO WS-POSITION-SET
+           END-IF
+           MOVE 1 TO WS-DEPTH
+           IF WS-TOK2 = "depth"
+               COMPUTE WS-DEPTH = FUNCTION NUMVAL(WS-TOK3)
+           END-IF
+           CALL "SEARCH"
+               USING GAME-STATE WS-DEPTH WS-TIME-LIMIT-CS
+                     MOVE-REC WS-OUT-SCORE WS-OUT-NODES
+                     WS-PV-LIST
+           CALL "MOVE2UCI" USING MOVE-REC UCI-BUF
+           PERFORM DISPLAY-INFO-PV
+           DISPLAY "bestmove " FUNCTION TRIM(UCI-BUF)
+           EXIT.
+
+       DISPLAY-INFO-PV.
+           DISPLAY "info pv " NO ADVANCING
+           PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > PVL-COUNT
+               MOVE PVL-FROM(WS-K) TO PV-M-FROM
+               MOVE PVL-TO(WS-K) TO PV-M-TO
+               MOVE PVL-PROMO(WS-K) TO PV-M-PROMO
+               MOVE PVL-FLAGS(WS-K) TO PV-M-FLAGS
+               MOVE 0 TO PV-M-SCORE
+               CALL "MOVE2UCI" USING WS-PV-MOVE-REC PV-UCI-BUF
+               DISPLAY FUNCTION TRIM(PV-UCI-BUF) " " NO ADVANCING
+           END-PERFORM
+           DISPLAY " "
+           EXIT.
+
+       DO-STOP.
+           DISPLAY "bestmove " FUNCTION TRIM(UCI-BUF)
+           EXIT.
