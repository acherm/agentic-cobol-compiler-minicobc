@@ -0,0 +1,4 @@
+       05 EO-HASH-SIZE           PIC S9(9) COMP-5.
+       05 EO-JOB-STEPS           PIC S9(4) COMP-5.
+       05 EO-CONTEMPT            PIC S9(9) COMP-5.
+       05 EO-MOVE-OVERHEAD-CS    PIC S9(18) COMP-5.
