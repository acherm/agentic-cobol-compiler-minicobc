@@ -0,0 +1,37 @@
+       05 SS-NODES              PIC S9(18) COMP-5.
+       05 SS-STOP               PIC S9(4) COMP-5.
+       05 SS-START-CS           PIC S9(18) COMP-5.
+       05 SS-TIME-LIMIT-CS      PIC S9(18) COMP-5.
+       05 SS-TIME-CHECK         PIC S9(9) COMP-5.
+       05 SS-TT-INIT            PIC S9(4) COMP-5.
+       05 SS-HEUR.
+          10 SS-KILLER OCCURS 64 TIMES.
+             15 SS-KILLER-1      PIC S9(4) COMP-5.
+             15 SS-KILLER-2      PIC S9(4) COMP-5.
+       05 SS-TT-PROBES          PIC S9(18) COMP-5.
+       05 SS-TT-HITS            PIC S9(18) COMP-5.
+       05 SS-TT-SIZE            PIC S9(9) COMP-5.
+       05 TTE-KEY
+           OCCURS 1 TO 1048576 TIMES DEPENDING ON SS-TT-SIZE
+           PIC S9(18) COMP-5.
+       05 TTE-DEPTH
+           OCCURS 1 TO 1048576 TIMES DEPENDING ON SS-TT-SIZE
+           PIC S9(4) COMP-5.
+       05 TTE-FLAG
+           OCCURS 1 TO 1048576 TIMES DEPENDING ON SS-TT-SIZE
+           PIC S9(4) COMP-5.
+       05 TTE-SCORE
+           OCCURS 1 TO 1048576 TIMES DEPENDING ON SS-TT-SIZE
+           PIC S9(9) COMP-5.
+       05 TTE-FROM
+           OCCURS 1 TO 1048576 TIMES DEPENDING ON SS-TT-SIZE
+           PIC S9(4) COMP-5.
+       05 TTE-TO
+           OCCURS 1 TO 1048576 TIMES DEPENDING ON SS-TT-SIZE
+           PIC S9(4) COMP-5.
+       05 TTE-PROMO
+           OCCURS 1 TO 1048576 TIMES DEPENDING ON SS-TT-SIZE
+           PIC S9(4) COMP-5.
+       05 TTE-FLAGS
+           OCCURS 1 TO 1048576 TIMES DEPENDING ON SS-TT-SIZE
+           PIC S9(4) COMP-5.
