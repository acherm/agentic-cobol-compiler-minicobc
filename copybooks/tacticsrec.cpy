@@ -0,0 +1,6 @@
+       01 TACTICS-RECORD.
+          05 TC-GAME               PIC S9(4).
+          05 TC-PLY                PIC S9(4).
+          05 TC-FEN                PIC X(80).
+          05 TC-BESTMOVE           PIC X(8).
+          05 TC-SWING              PIC S9(9).
