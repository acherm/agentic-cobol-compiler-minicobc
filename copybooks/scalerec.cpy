@@ -0,0 +1,5 @@
+       01 SCALE-RECORD.
+          05 SC-DEPTH               PIC S9(4).
+          05 SC-NODES               PIC S9(18).
+          05 SC-ELAPSED-CS          PIC S9(9).
+          05 SC-BRANCH-FACTOR       PIC S9(5)V9(2).
