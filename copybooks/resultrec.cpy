@@ -0,0 +1,5 @@
+       01 RESULT-RECORD.
+          05 RR-FEN                PIC X(80).
+          05 RR-BESTMOVE           PIC X(8).
+          05 RR-SCORE              PIC S9(9).
+          05 RR-NODES              PIC S9(18).
