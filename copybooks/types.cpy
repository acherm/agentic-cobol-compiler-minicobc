@@ -0,0 +1,45 @@
+       01 GAME-STATE.
+          05 BOARD-SQ              OCCURS 120 TIMES PIC S9(4) COMP-5.
+          05 GS-SIDE               PIC S9(4) COMP-5.
+          05 GS-CASTLE-WK          PIC S9(4) COMP-5.
+          05 GS-CASTLE-WQ          PIC S9(4) COMP-5.
+          05 GS-CASTLE-BK          PIC S9(4) COMP-5.
+          05 GS-CASTLE-BQ          PIC S9(4) COMP-5.
+          05 GS-CASTLE-WK-RSQ      PIC S9(4) COMP-5.
+          05 GS-CASTLE-WQ-RSQ      PIC S9(4) COMP-5.
+          05 GS-CASTLE-BK-RSQ      PIC S9(4) COMP-5.
+          05 GS-CASTLE-BQ-RSQ      PIC S9(4) COMP-5.
+          05 GS-EP-SQ              PIC S9(4) COMP-5.
+          05 GS-HALFMOVE           PIC S9(9) COMP-5.
+          05 GS-FULLMOVE           PIC S9(9) COMP-5.
+          05 GS-WK-SQ              PIC S9(4) COMP-5.
+          05 GS-BK-SQ              PIC S9(4) COMP-5.
+          05 GS-UNDO-COUNT         PIC S9(4) COMP-5.
+          05 GS-UNDO OCCURS 256 TIMES.
+             10 GU-FROM            PIC S9(4) COMP-5.
+             10 GU-TO              PIC S9(4) COMP-5.
+             10 GU-PROMO           PIC S9(4) COMP-5.
+             10 GU-FLAGS           PIC S9(4) COMP-5.
+             10 GU-CAPTURED        PIC S9(4) COMP-5.
+             10 GU-EP-SQ           PIC S9(4) COMP-5.
+             10 GU-CASTLE-WK       PIC S9(4) COMP-5.
+             10 GU-CASTLE-WQ       PIC S9(4) COMP-5.
+             10 GU-CASTLE-BK       PIC S9(4) COMP-5.
+             10 GU-CASTLE-BQ       PIC S9(4) COMP-5.
+             10 GU-HALFMOVE        PIC S9(9) COMP-5.
+          05 GS-HIST-KEY OCCURS 256 TIMES PIC S9(18) COMP-5.
+
+       01 MOVE-REC.
+          05 M-FROM                PIC S9(4) COMP-5.
+          05 M-TO                  PIC S9(4) COMP-5.
+          05 M-PROMO               PIC S9(4) COMP-5.
+          05 M-FLAGS               PIC S9(4) COMP-5.
+          05 M-SCORE               PIC S9(9) COMP-5.
+
+       01 MOVE-LIST.
+          05 ML-COUNT              PIC S9(4) COMP-5.
+          05 ML-MOVE OCCURS 218 TIMES.
+             10 ML-FROM            PIC S9(4) COMP-5.
+             10 ML-TO              PIC S9(4) COMP-5.
+             10 ML-PROMO           PIC S9(4) COMP-5.
+             10 ML-FLAGS           PIC S9(4) COMP-5.
