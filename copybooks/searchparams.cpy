@@ -0,0 +1,9 @@
+       05 SP-NMP-ON              PIC S9(4) COMP-5.
+       05 SP-NMP-REDUCTION      PIC S9(4) COMP-5.
+       05 SP-ASPIRATION-WINDOW  PIC S9(9) COMP-5.
+       05 SP-FUTILITY-MARGIN    PIC S9(9) COMP-5.
+       05 SP-LMR-ON              PIC S9(4) COMP-5.
+       05 SP-LMR-MIN-DEPTH      PIC S9(4) COMP-5.
+       05 SP-LMR-MIN-MOVE-NO    PIC S9(4) COMP-5.
+       05 SP-LMR-REDUCTION      PIC S9(4) COMP-5.
+       05 SP-CONTEMPT           PIC S9(9) COMP-5.
